@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DEL ARCHIVO DE INSTITUTOS (SEDES DE EXAMEN)    *
+      * LREC = 80                                                 *
+      *-----------------------------------------------------------*
+       01  INSTITUTOS-REGISTRO.
+           03  INSTITUTOS-CLAVE.
+               05  INSTITUTOS-CODIGO               PIC X(10).
+           03  INSTITUTOS-NOMBRE                   PIC X(40).
+           03  INSTITUTOS-ACTIVO                   PIC X(01).
+               88  88-INSTITUTOS-ACTIVO-SI          VALUE 'A'.
+               88  88-INSTITUTOS-ACTIVO-NO          VALUE 'I'.
+           03  FILLER                              PIC X(29).
