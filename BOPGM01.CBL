@@ -27,32 +27,102 @@
        FILE-CONTROL.
       *------------
 
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL), QUE
+      *  LE ASIGNAN EL DIRECTORIO DE DATOS DE CADA CORRIDA.
+      *----------------------------------------------------------
+
            SELECT STCALIF          ASSIGN       TO
-             'C:\Users\Lenovo\Desktop\HOST-COBOL\EJERCICIOS\STCALIF.txt'
+                                   'STCALIF'
                                    ORGANIZATION IS SEQUENTIAL
                                    ACCESS MODE  IS SEQUENTIAL
                                    FILE STATUS  IS FS-STCALIF.
 
            SELECT MATERIAS         ASSIGN       TO
-            'C:\Users\Lenovo\Desktop\HOST-COBOL\EJERCICIOS\MATERIAS.DAT'
+                                   'MATERIAS'
                                    ORGANIZATION IS INDEXED
                                    ACCESS MODE  IS RANDOM
                                    RECORD KEY   IS COD-MATERIAS-FD
                                    FILE STATUS  IS FS-MATERIAS.
 
            SELECT ALUMNOS          ASSIGN       TO
-             'C:\Users\Lenovo\Desktop\HOST-COBOL\EJERCICIOS\ALUMNOS.DAT'
+                                   'ALUMNOS'
                                    ORGANIZATION IS INDEXED
                                    ACCESS MODE  IS RANDOM
                                    RECORD KEY   IS COD-ALUMNOS-FD
+                                   ALTERNATE RECORD KEY IS
+                                            ALU-DNI-FD WITH DUPLICATES
                                    FILE STATUS  IS FS-ALUMNOS.
 
            SELECT LISTADO          ASSIGN       TO
-             'C:\Users\Lenovo\Desktop\HOST-COBOL\EJERCICIOS\LISTADO.txt'
+                                   'LISTADO'
                                    ORGANIZATION IS SEQUENTIAL
                                    ACCESS MODE  IS SEQUENTIAL
                                    FILE STATUS  IS FS-LISTADO.
 
+           SELECT OPTIONAL NOTASCFG ASSIGN      TO
+                                   'NOTASCFG'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-NOTASCFG.
+
+      *----------------------------------------------------------
+      *  EXTRACTO DELIMITADO (CSV) DEL MISMO DETALLE DE LISTADO,
+      *  PARA CARGAR EN PLANILLAS O SISTEMAS EXTERNOS.
+      *----------------------------------------------------------
+           SELECT LISTADOCSV       ASSIGN       TO
+                                   'LISTADOCSV'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-LISTADOCSV.
+
+           SELECT STCALIF-REJ      ASSIGN       TO
+                                   'STCALIFREJ'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIF-REJ.
+
+           SELECT OPTIONAL STCALIFCKP ASSIGN    TO
+                                   'STCALIFCKP'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIFCKP.
+
+      *----------------------------------------------------------
+      *  ARCHIVO DE PARAMETROS CON EL PERIODO A PROCESAR. OPCIONAL:
+      *  SI NO EXISTE, SE PROCESAN TODOS LOS EXAMENES SIN ACOTAR
+      *  POR ANIO/MES.
+      *----------------------------------------------------------
+           SELECT OPTIONAL PERIODOCFG ASSIGN    TO
+                                   'PERIODOCFG'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-PERIODOCFG.
+
+      *----------------------------------------------------------
+      *  ARCHIVO DE PARAMETROS CON LAS CORRELATIVAS (MATERIAS
+      *  PREVIAS). OPCIONAL: SI NO EXISTE, NINGUNA MATERIA TIENE
+      *  PREVIAS EXIGIDAS.
+      *----------------------------------------------------------
+           SELECT OPTIONAL CORRELAT ASSIGN      TO
+                                   'CORRELAT'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-CORRELAT.
+
+      *----------------------------------------------------------
+      *  MAESTRO DE INSTITUTOS (SEDES DE EXAMEN). OPCIONAL: SI NO
+      *  EXISTE, STCALIF-INSTITUTO SE IMPRIME TAL COMO VIENE, SIN
+      *  VALIDAR CONTRA NINGUN CODIGO.
+      *----------------------------------------------------------
+           SELECT OPTIONAL INSTITUTOS ASSIGN    TO
+                                   'INSTITUTOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS INSTITUTOS-CODIGO-FD
+                                   FILE STATUS  IS FS-INSTITUTOS.
+
        DATA DIVISION.
       *-------------
 
@@ -72,11 +142,41 @@
        01  NRO-LEGAJO-ALUMNO-FD.
            03  COD-ALUMNOS-FD.
                05  ALUMNO-COD-FD         PIC 9(06).
-           03  FILLER                    PIC X(114).
+           03  ALU-DNI-FD                PIC 9(08).
+           03  FILLER                    PIC X(166).
 
        FD  LISTADO
            RECORDING MODE IS F.
-       01  REG-LISTADO-FD                PIC  X(132).
+       01  REG-LISTADO-FD                PIC  X(174).
+
+       FD  NOTASCFG
+           RECORDING MODE IS F.
+       01  NOTASCFG-RECORD-FD            PIC  X(30).
+
+       FD  LISTADOCSV
+           RECORDING MODE IS F.
+       01  REG-LISTADOCSV-FD             PIC  X(200).
+
+       FD  STCALIF-REJ
+           RECORDING MODE IS F.
+       01  REG-RECHAZO-FD                PIC  X(90).
+
+       FD  STCALIFCKP
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT-FD             PIC  X(22).
+
+       FD  PERIODOCFG
+           RECORDING MODE IS F.
+       01  REG-PERIODOCFG-FD             PIC  X(30).
+
+       FD  CORRELAT
+           RECORDING MODE IS F.
+       01  CORRELAT-RECORD-FD            PIC  X(20).
+
+       FD  INSTITUTOS.
+       01  COD-INSTITUTOS-DATOS-FD.
+           03  INSTITUTOS-CODIGO-FD      PIC X(10).
+           03  FILLER                    PIC X(70).
 
 
        WORKING-STORAGE SECTION.
@@ -91,6 +191,59 @@
            88 88-FS-LISTADO-OK                      VALUE '00'.
            88 88-FS-LISTADO-EOF                     VALUE '10'.
 
+       77  FS-NOTASCFG                   PIC  X(02) VALUE ' '.
+           88 88-FS-NOTASCFG-OK                     VALUE '00'.
+           88 88-FS-NOTASCFG-EOF                    VALUE '10'.
+
+       77  FS-LISTADOCSV                 PIC  X(02) VALUE ' '.
+           88 88-FS-LISTADOCSV-OK                    VALUE '00'.
+
+       77  FS-STCALIF-REJ                PIC  X(02) VALUE ' '.
+           88 88-FS-STCALIF-REJ-OK                  VALUE '00'.
+
+       77  FS-STCALIFCKP                 PIC  X(02) VALUE ' '.
+           88 88-FS-STCALIFCKP-OK                   VALUE '00'.
+           88 88-FS-STCALIFCKP-EOF                  VALUE '10'.
+
+       77  FS-PERIODOCFG                 PIC  X(02) VALUE ' '.
+           88 88-FS-PERIODOCFG-OK                   VALUE '00'.
+           88 88-FS-PERIODOCFG-EOF                  VALUE '10'.
+
+       77  FS-CORRELAT                   PIC  X(02) VALUE ' '.
+           88 88-FS-CORRELAT-OK                     VALUE '00'.
+           88 88-FS-CORRELAT-EOF                    VALUE '10'.
+
+       77  FS-INSTITUTOS                 PIC  X(02) VALUE ' '.
+           88 88-FS-INSTITUTOS-OK                   VALUE '00'.
+           88 88-FS-INSTITUTOS-EOF                  VALUE '10'.
+
+       77  WS-CHECKPOINT-CADA            PIC 9(05)  VALUE 00500.
+       77  WS-HAY-CHECKPOINT             PIC X      VALUE 'N'.
+           88 88-HAY-CHECKPOINT-SI                  VALUE 'S'.
+           88 88-HAY-CHECKPOINT-NO                  VALUE 'N'.
+
+       01  WS-REG-CHECKPOINT.
+           03  WS-CKP-COD-ESTUDIANTE     PIC 9(06).
+           03  WS-CKP-COD-MATERIA        PIC X(08).
+           03  WS-CKP-FECHA-EXAMEN       PIC X(08).
+
+      *-------------------------------------------------------------*
+      *     PERIODO A PROCESAR, CARGADO DE PERIODOCFG. SI NO SE     *
+      *     PUDO ABRIR EL ARCHIVO, WS-HAY-PERIODOCFG QUEDA EN 'N' Y  *
+      *     20010-VALIDO-PERIODO NO ACOTA NADA.                     *
+      *-------------------------------------------------------------*
+       77  WS-HAY-PERIODOCFG             PIC X      VALUE 'N'.
+           88 88-HAY-PERIODOCFG-SI                  VALUE 'S'.
+           88 88-HAY-PERIODOCFG-NO                  VALUE 'N'.
+
+       77  WS-PERIODO-EN-RANGO           PIC X      VALUE 'S'.
+           88 88-PERIODO-EN-RANGO-SI                VALUE 'S'.
+           88 88-PERIODO-EN-RANGO-NO                VALUE 'N'.
+
+       77  WS-PERIODO-DESDE              PIC 9(06)  VALUE 0.
+       77  WS-PERIODO-HASTA              PIC 9(06)  VALUE 999912.
+       77  WS-PERIODO-STCALIF            PIC 9(06)  VALUE 0.
+
        77  FS-MATERIAS                   PIC X(02)  VALUE ' '.
            88 88-FS-MATERIAS-OK                     VALUE '00'.
            88 88-FS-MATERIAS-EOF                    VALUE '10'.
@@ -113,6 +266,10 @@
            88 88-OPEN-LISTADO-SI                    VALUE 'S'.
            88 88-OPEN-LISTADO-NO                    VALUE 'N'.
 
+       77  WS-OPEN-LISTADOCSV            PIC X      VALUE 'N'.
+           88 88-OPEN-LISTADOCSV-SI                 VALUE 'S'.
+           88 88-OPEN-LISTADOCSV-NO                 VALUE 'N'.
+
        77  WS-OPEN-MATERIAS              PIC X      VALUE 'N'.
            88 88-OPEN-MATERIAS-SI                   VALUE 'S'.
            88 88-OPEN-MATERIAS-NO                   VALUE 'N'.
@@ -121,14 +278,65 @@
            88 88-OPEN-ALUMNOS-SI                    VALUE 'S'.
            88 88-OPEN-ALUMNOS-NO                    VALUE 'N'.
 
+       77  WS-OPEN-NOTASCFG              PIC X      VALUE 'N'.
+           88 88-OPEN-NOTASCFG-SI                   VALUE 'S'.
+           88 88-OPEN-NOTASCFG-NO                   VALUE 'N'.
+
+       77  WS-OPEN-CORRELAT              PIC X      VALUE 'N'.
+           88 88-OPEN-CORRELAT-SI                   VALUE 'S'.
+           88 88-OPEN-CORRELAT-NO                   VALUE 'N'.
+
+       77  WS-OPEN-INSTITUTOS            PIC X      VALUE 'N'.
+           88 88-OPEN-INSTITUTOS-SI                 VALUE 'S'.
+           88 88-OPEN-INSTITUTOS-NO                 VALUE 'N'.
+
+       77  WS-OPEN-STCALIF-REJ           PIC X      VALUE 'N'.
+           88 88-OPEN-STCALIF-REJ-SI                VALUE 'S'.
+           88 88-OPEN-STCALIF-REJ-NO                VALUE 'N'.
+
+       77  WS-GRABADOS-RECHAZOS          PIC 9(07)  VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     REGISTRO DE RECHAZO PARA STCALIF.REJ                    *
+      *-------------------------------------------------------------*
+       01  REG-RECHAZO.
+           03  RECHAZO-STCALIF-DATOS     PIC X(80).
+           03  RECHAZO-MOTIVO            PIC X(10).
+
+      *-------------------------------------------------------------*
+      *     CONTADORES DE LA PASADA DE VALIDACION REFERENCIAL        *
+      *-------------------------------------------------------------*
+       77  WS-PREVAL-LEIDOS              PIC 9(09)  VALUE 0.
+       77  WS-PREVAL-ALUM-INVALIDOS      PIC 9(07)  VALUE 0.
+       77  WS-PREVAL-MAT-INVALIDOS       PIC 9(07)  VALUE 0.
+
        77  WS-LEIDOS-STCALIF             PIC 9(09)  VALUE 0.
 
+      *  CANTIDAD DE STCALIF QUE CAYERON DENTRO DEL PERIODO CONFIGURADO
+      *  (O TODOS, SI NO HAY PERIODOCFG). ES EL DENOMINADOR CORRECTO
+      *  PARA WS-NOTA-PROMEDIO, YA QUE WS-ACUM-NOTAS SOLO SUMA LOS
+      *  QUE PASARON 20010-VALIDO-PERIODO.
+       77  WS-LEIDOS-EN-PERIODO          PIC 9(09)  VALUE 0.
+
       * 77  WS-COD-ESTUDIANTE-ED          PIC ZZZZZ9.
 
-       77  REG-LISTADO                   PIC X(132).
+       77  REG-LISTADO                   PIC X(174).
        77  WS-GRABADOS-LISTADO           PIC 9(09)  VALUE 0.
        77  WS-GRABADOS-LISTADO-ED        PIC ZZZ.ZZZ.ZZ9.
 
+      *-------------------------------------------------------------*
+      *     EXTRACTO DELIMITADO (CSV) DEL DETALLE DEL LISTADO        *
+      *-------------------------------------------------------------*
+       77  REG-LISTADOCSV                PIC X(200).
+       77  WS-GRABADOS-LISTADOCSV        PIC 9(09)  VALUE 0.
+       01  WS-NOTA-CSV-ED                PIC Z9.9.
+       01  WS-FECHA-CSV-ED.
+           03  WS-FECHA-CSV-AAAA         PIC 9(04).
+           03  FILLER                    PIC X      VALUE '-'.
+           03  WS-FECHA-CSV-MM           PIC 9(02).
+           03  FILLER                    PIC X      VALUE '-'.
+           03  WS-FECHA-CSV-DD           PIC 9(02).
+
        77  WS-PAGINA                     PIC 9(05).
        77  WS-PAGINA-ED                  PIC ZZ.ZZZ.
 
@@ -141,12 +349,146 @@
 
        77  WS-LIMITE-NOTA                     PIC 9(03)  VALUE 060.
 
-       77  WS-MIN-NOTA                   PIC 9(03)  VALUE 0.
-       77  WS-MAX-NOTA                   PIC 9(03)  VALUE 0.
+      *-------------------------------------------------------------*
+      *     TABLA DE BANDAS DE CALIFICACION (CARGADA DE NOTASCFG)   *
+      *-------------------------------------------------------------*
+       77  WS-CANT-BANDAS                PIC 9(02)  VALUE 0.
+       01  WS-TABLA-NOTAS.
+           03  WS-BANDA OCCURS 10 TIMES
+                        INDEXED BY WS-IDX-BANDA.
+               05  WS-BANDA-MINIMA        PIC 9(02)V9(01).
+               05  WS-BANDA-OBSERVACION   PIC X(20).
 
-       77  WS-NOTA-PROMEDIO              PIC 9(03)  VALUE 0.
-       77  WS-NOTA-PROMEDIO-ED           PIC ZZ9.
-       77  WS-ACUM-NOTAS                 PIC 9(10)  VALUE 0.
+       77  WS-MIN-NOTA                   PIC 9(02)V9(01) VALUE 0.
+       77  WS-MAX-NOTA                   PIC 9(02)V9(01) VALUE 0.
+
+       77  WS-NOTA-PROMEDIO              PIC 9(02)V9(01) VALUE 0.
+       77  WS-NOTA-PROMEDIO-ED           PIC ZZ9.9.
+       77  WS-ACUM-NOTAS                 PIC 9(09)V9(01) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     TOTAL DE CONTROL (HASH) DE LOS CODIGOS DE ALUMNO LEIDOS, *
+      *     PARA QUE EL PROCESO QUE RECIBE EL LISTADO PUEDA          *
+      *     VALIDAR QUE NO SE PERDIO NI DUPLICO NINGUN REGISTRO.     *
+      *-------------------------------------------------------------*
+       77  WS-HASH-COD-ALUMNOS           PIC 9(11) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     CONTROL DE QUIEBRE POR MATERIA (SUBTOTALES)             *
+      *-------------------------------------------------------------*
+       77  WS-MATERIA-ANTERIOR           PIC X(08)  VALUE SPACES.
+       77  WS-MAT-CANT                   PIC 9(07)  VALUE 0.
+       77  WS-MAT-ACUM-NOTAS             PIC 9(09)V9(01) VALUE 0.
+       77  WS-MAT-PROMEDIO               PIC 9(02)V9(01) VALUE 0.
+       77  WS-MAT-PROMEDIO-ED            PIC ZZ9.9.
+       77  WS-MAT-MIN-NOTA               PIC 9(02)V9(01) VALUE 0.
+       77  WS-MAT-MAX-NOTA               PIC 9(02)V9(01) VALUE 0.
+       77  WS-MAT-NOMBRE-ANTERIOR        PIC X(40)  VALUE SPACES.
+
+      *-------------------------------------------------------------*
+      *     TABLAS PARA PROMEDIO POR ALUMNO Y POR MATERIA           *
+      *     (INDEPENDIENTES DEL ORDEN DE LLEGADA DE STCALIF)        *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-ALU               PIC 9(04)  VALUE 0.
+       01  WS-TABLA-ALU.
+           03  WS-TAB-ALU OCCURS 300 TIMES
+                          INDEXED BY WS-IDX-TAB-ALU.
+               05  WS-TAB-ALU-COD         PIC 9(06).
+               05  WS-TAB-ALU-NOM         PIC X(50).
+               05  WS-TAB-ALU-CANT        PIC 9(05).
+               05  WS-TAB-ALU-ACUM        PIC 9(07)V9(01).
+      *-------------------------------------------------------------*
+      *     ACUMULADORES DEL PROMEDIO PONDERADO POR CARGA HORARIA   *
+      *     (WS-TAB-ALU-HORAS ES LA SUMA DE HORAS QUE ENTRARON EN   *
+      *     WS-TAB-ALU-ACUM-PESO, NO LA CANTIDAD DE EXAMENES).      *
+      *-------------------------------------------------------------*
+               05  WS-TAB-ALU-HORAS       PIC 9(07).
+               05  WS-TAB-ALU-ACUM-PESO   PIC 9(09)V9(01).
+
+       77  WS-CANT-TAB-MAT               PIC 9(04)  VALUE 0.
+       01  WS-TABLA-MAT.
+           03  WS-TAB-MAT OCCURS 100 TIMES
+                          INDEXED BY WS-IDX-TAB-MAT.
+               05  WS-TAB-MAT-COD         PIC X(08).
+               05  WS-TAB-MAT-NOM         PIC X(40).
+               05  WS-TAB-MAT-CANT        PIC 9(05).
+               05  WS-TAB-MAT-ACUM        PIC 9(07)V9(01).
+
+       77  WS-TAB-PROMEDIO                PIC 9(02)V9(01) VALUE 0.
+       77  WS-TAB-PROMEDIO-ED              PIC ZZ9.9.
+       77  WS-TAB-PROMEDIO-PONDERADO      PIC 9(02)V9(01) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     MEJOR NOTA POR ALUMNO-MATERIA (ENTRE TODOS LOS INTENTOS) *
+      *     SOLO EL MEJOR INTENTO DE CADA PAR ENTRA EN LOS PROMEDIOS *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-INTENTOS          PIC 9(04)  VALUE 0.
+       01  WS-TABLA-INTENTOS.
+           03  WS-TAB-INT OCCURS 500 TIMES
+                          INDEXED BY WS-IDX-TAB-INT.
+               05  WS-TAB-INT-ALU         PIC 9(06).
+               05  WS-TAB-INT-MAT         PIC X(08).
+               05  WS-TAB-INT-MEJOR       PIC 9(02)V9(01).
+
+      *-------------------------------------------------------------*
+      *     CORRELATIVAS (MATERIAS PREVIAS), CARGADAS DE CORRELAT    *
+      *-------------------------------------------------------------*
+       77  WS-NOTA-APROBACION             PIC 9(02)V9(01) VALUE 060.
+       77  WS-CANT-TAB-COR                PIC 9(04)  VALUE 0.
+       01  WS-TABLA-CORRELAT.
+           03  WS-TAB-COR OCCURS 200 TIMES
+                          INDEXED BY WS-IDX-TAB-COR.
+               05  WS-TAB-COR-MAT         PIC X(08).
+               05  WS-TAB-COR-PREVIA      PIC X(08).
+
+      *-------------------------------------------------------------*
+      *     MATERIAS YA APROBADAS POR ALUMNO (NOTA >= WS-NOTA-       *
+      *     APROBACION), ARMADA EN LA PASADA DE VALIDACION           *
+      *     REFERENCIAL PARA QUE 21026-VALIDO-CORRELATIVAS NO        *
+      *     DEPENDA DEL ORDEN DE LLEGADA DE STCALIF.                 *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-APR                PIC 9(04)  VALUE 0.
+       01  WS-TABLA-APROBADAS.
+           03  WS-TAB-APR OCCURS 500 TIMES
+                          INDEXED BY WS-IDX-TAB-APR.
+               05  WS-TAB-APR-ALU         PIC 9(06).
+               05  WS-TAB-APR-MAT         PIC X(08).
+
+       77  WS-PREVIA-APROBADA             PIC X      VALUE 'N'.
+           88  WS-PREVIA-APROBADA-SI                 VALUE 'S'.
+           88  WS-PREVIA-NO-APROBADA                 VALUE 'N'.
+
+      *-------------------------------------------------------------*
+      *     INSTITUTOS (SEDES DE EXAMEN), CARGADOS DE INSTITUTOS    *
+      *     SI EL MAESTRO NO EXISTE, WS-CANT-TAB-INST QUEDA EN      *
+      *     CERO Y NO SE VALIDA NI SE RESUELVE NINGUN CODIGO.       *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-INST                PIC 9(04)  VALUE 0.
+       01  WS-TABLA-INSTITUTOS.
+           03  WS-TAB-INST OCCURS 100 TIMES
+                          INDEXED BY WS-IDX-TAB-INST.
+               05  WS-TAB-INST-COD        PIC X(10).
+               05  WS-TAB-INST-NOMBRE     PIC X(40).
+
+      *-------------------------------------------------------------*
+      *     CLAVES DE STCALIF YA IMPRESAS (ALUMNO+MATERIA+FECHA+    *
+      *     INTENTO), ARMADA A MEDIDA QUE AVANZA LA IMPRESION, PARA *
+      *     QUE 21027-VALIDO-DUPLICADO DETECTE EL MISMO EXAMEN      *
+      *     CARGADO DOS VECES DENTRO DEL MISMO LOTE DE STCALIF.     *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-VISTOS              PIC 9(04)  VALUE 0.
+       01  WS-TABLA-VISTOS.
+           03  WS-TAB-VISTOS OCCURS 1000 TIMES
+                          INDEXED BY WS-IDX-TAB-VISTOS.
+               05  WS-TAB-VISTOS-ALU      PIC 9(06).
+               05  WS-TAB-VISTOS-MAT      PIC X(08).
+               05  WS-TAB-VISTOS-FECHA    PIC X(08).
+               05  WS-TAB-VISTOS-INTENTO  PIC 9(02).
+
+       77  WS-DELTA-CANT                  PIC 9(01)  VALUE 0.
+       77  WS-DELTA-NOTA                  PIC 9(02)V9(01) VALUE 0.
+       77  WS-DELTA-HORAS                 PIC 9(03)  VALUE 0.
+       77  WS-DELTA-NOTA-PESO              PIC 9(05)V9(01) VALUE 0.
 
        01  WS-CURRENT-DATE.
            03 WS-CURRENT-DATE-DATE.
@@ -191,7 +533,7 @@
                05  TIT02-HORA-SS         PIC 99     VALUE 0.
 
        01  TIT-03.
-           03  FILLER                    PIC X(132) VALUE SPACES.
+           03  FILLER                    PIC X(152) VALUE SPACES.
 
        01  TIT-04.
            03  FILLER                    PIC X(07)  VALUE ' '.
@@ -202,29 +544,37 @@
                                             'NOMBRE MATERIA'.
            03  FILLER                    PIC X(13)  VALUE ' '.
            03  FILLER                    PIC X(04)  VALUE 'NOTA'.
-           03  FILLER                    PIC X(03)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ' '.
            03  FILLER                    PIC X(05)  VALUE 'FECHA'.
-           03  FILLER                    PIC X(08)  VALUE ' '.
+           03  FILLER                    PIC X(04)  VALUE ' '.
+           03  FILLER                    PIC X(03)  VALUE 'INT'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
            03  FILLER                    PIC X(11)  VALUE
                                              'OBSERVACION'.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(09)  VALUE 'INSTITUTO'.
 
        01  TIT-05.
            03  FILLER                    PIC X(49)  VALUE ALL '-'.
            03  FILLER                    PIC X      VALUE ' '.
            03  FILLER                    PIC X(40)  VALUE ALL '-'.
            03  FILLER                    PIC X      VALUE ' '.
-           03  FILLER                    PIC X(04)  VALUE ALL '-'.
+           03  FILLER                    PIC X(06)  VALUE ALL '-'.
            03  FILLER                    PIC X      VALUE ' '.
            03  FILLER                    PIC X(10)  VALUE ALL '-'.
            03  FILLER                    PIC X      VALUE ' '.
+           03  FILLER                    PIC X(03)  VALUE ALL '-'.
+           03  FILLER                    PIC X      VALUE ' '.
            03  FILLER                    PIC X(20)  VALUE ALL '-'.
+           03  FILLER                    PIC X      VALUE ' '.
+           03  FILLER                    PIC X(40)  VALUE ALL '-'.
 
        01  INFO-ESTUDIANTE.
            03  ESTUDIANTE-NOMBRE         PIC X(50)  VALUE ' '.
            03  FILLER                    PIC X(01)  VALUE ' '.
            03  ESTUDIANTE-MATERIA        PIC X(40)  VALUE ' '.
            03  FILLER                    PIC X(01)  VALUE ' '.
-           03  ESTUDIANTE-NOTA                  PIC ZZ9.
+           03  ESTUDIANTE-NOTA                  PIC ZZ9.9.
            03  FILLER                    PIC X(01)  VALUE ' '.
            03  ESTUDIANTE-FECHA.
                05  ESTUDIANTE-FECHA-DD   PIC 9(02)  VALUE 0.
@@ -233,7 +583,71 @@
                05  FILLER                PIC X(01)  VALUE '/'.
                05  ESTUDIANTE-FECHA-AAAA PIC 9(04)  VALUE 0.
            03  FILLER                    PIC X(01)  VALUE ' '.
+           03  ESTUDIANTE-INTENTO        PIC Z9.
+           03  FILLER                    PIC X(01)  VALUE ' '.
            03  ALU-OBSERVACION           PIC X(20)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  ESTUDIANTE-INSTITUTO      PIC X(40)  VALUE ' '.
+
+       01  TIT-SUBTOTAL-MATERIA.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(18)  VALUE
+                                            'SUBTOTAL MATERIA: '.
+           03  STM-MATERIA-NOMBRE        PIC X(40)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(08)  VALUE
+                                            'CANT.:  '.
+           03  STM-CANTIDAD              PIC ZZ.ZZ9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(11)  VALUE
+                                            'PROMEDIO:  '.
+           03  STM-PROMEDIO              PIC ZZ9.9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(06)  VALUE
+                                            'MIN.: '.
+           03  STM-MINIMA                PIC ZZ9.9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(06)  VALUE
+                                            'MAX.: '.
+           03  STM-MAXIMA                PIC ZZ9.9.
+           03  FILLER                    PIC X(15)  VALUE ' '.
+
+       01  TIT-PROM-ALU.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(18)  VALUE
+                                            'PROMEDIO ALUMNO: '.
+           03  TPA-COD                   PIC ZZZZZ9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  TPA-NOMBRE                PIC X(50)  VALUE ' '.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(11)  VALUE
+                                            'EXAMENES: '.
+           03  TPA-CANT                  PIC ZZ.ZZ9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(11)  VALUE
+                                            'PROMEDIO: '.
+           03  TPA-PROMEDIO              PIC ZZ9.9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(12)  VALUE
+                                            'PONDERADO: '.
+           03  TPA-PROMEDIO-PONDERADO    PIC ZZ9.9.
+
+       01  TIT-PROM-MAT.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(18)  VALUE
+                                            'PROMEDIO MATERIA: '.
+           03  TPM-COD                   PIC X(08).
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  TPM-NOMBRE                PIC X(40)  VALUE ' '.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(11)  VALUE
+                                            'EXAMENES: '.
+           03  TPM-CANT                  PIC ZZ.ZZ9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(11)  VALUE
+                                            'PROMEDIO: '.
+           03  TPM-PROMEDIO              PIC ZZ9.9.
+           03  FILLER                    PIC X(21)  VALUE ' '.
 
        01  TIT-06.
            03  FILLER                    PIC X(18)  VALUE
@@ -246,7 +660,7 @@
        01  TIT-08.
            03  FILLER                    PIC X(13)  VALUE
                                              'NOTA MINIMA: '.
-           03  WS-MIN-NOTA-ED            PIC ZZ9.
+           03  WS-MIN-NOTA-ED            PIC ZZ9.9.
            03  FILLER                    PIC X(09)  VALUE
                                              ' ALUMNO: '.
            03  WS-MIN-ALUMNO             PIC X(20).
@@ -262,7 +676,7 @@
        01  TIT-09.
            03  FILLER                    PIC X(13)  VALUE
                                              'NOTA MAXIMA: '.
-           03  WS-MAX-NOTA-ED            PIC ZZ9.
+           03  WS-MAX-NOTA-ED            PIC ZZ9.9.
            03  FILLER                    PIC X(09)  VALUE
                                              ' ALUMNO: '.
            03  WS-MAX-ALUMNO             PIC X(20).
@@ -275,10 +689,31 @@
                05  FILLER                PIC X(01)  VALUE '/'.
                05  WS-MAX-FECHA-DD       PIC 9(02)  VALUE 0.
 
+      *-------------------------------------------------------------*
+      *     ULTIMO REGISTRO DEL LISTADO: TRAILER DE CONTROL EN      *
+      *     POSICIONES FIJAS, PARA QUE EL PROCESO QUE LO RECIBE     *
+      *     VALIDE POR PROGRAMA (SIN PARSEAR EL TITULO HUMANO DE    *
+      *     ARRIBA) QUE NO SE PERDIO NI DUPLICO NINGUN REGISTRO.     *
+      *-------------------------------------------------------------*
+       01  TRL-CTL.
+           03  FILLER                    PIC X(01)  VALUE '*'.
+           03  FILLER                    PIC X(12)  VALUE
+                                             'TRAILER-CTL '.
+           03  TRLC-LEIDOS-STCALIF       PIC 9(09)  VALUE 0.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  TRLC-HASH-COD-ALUMNOS     PIC 9(11)  VALUE 0.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  TRLC-ACUM-NOTAS           PIC 9(09)V9(01) VALUE 0.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  TRLC-MIN-NOTA             PIC 9(02)V9(01) VALUE 0.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  TRLC-MAX-NOTA             PIC 9(02)V9(01) VALUE 0.
+           03  FILLER                    PIC X(99)  VALUE SPACES.
+
        01  TIT-10.
            03  FILLER                    PIC X(15)  VALUE
                                             'NOTA PROMEDIO: '.
-           03  TOTAL-NOTA-PROMEDIO       PIC ZZ9.
+           03  TOTAL-NOTA-PROMEDIO       PIC ZZ9.9.
            03  FILLER                    PIC X(114) VALUE SPACES.
 
       *------------------------------------*
@@ -287,6 +722,10 @@
        COPY WSTCALIF.
        COPY WMATERIA.
        COPY WALUMNOS.
+       COPY WGRADOS.
+       COPY WCORRELA.
+       COPY WINSTITU.
+       COPY WPERIODO.
 
        PROCEDURE DIVISION.
       *------------------
@@ -305,9 +744,29 @@
 
        10000-INICIO.
       *-------------
+      *  10160-LEO-CHECKPOINT SE HACE ANTES DE ABRIR LOS ARCHIVOS DE
+      *  SALIDA, PORQUE 10100-ABRO-ARCHIVOS NECESITA SABER SI HAY UN
+      *  CHECKPOINT VIGENTE PARA DECIDIR SI LOS ABRE EN EXTEND (Y
+      *  CONSERVA LO YA IMPRESO EN LA CORRIDA QUE SE INTERRUMPIO) O EN
+      *  OUTPUT (CORRIDA NUEVA).
+      *-------------
+
+           PERFORM 10160-LEO-CHECKPOINT.
 
            PERFORM 10100-ABRO-ARCHIVOS.
 
+           PERFORM 10150-CARGO-TABLA-NOTAS.
+
+           PERFORM 10152-DETERMINO-NOTA-APROBACION.
+
+           PERFORM 10180-VALIDO-INTEGRIDAD.
+
+           PERFORM 10155-CARGO-TABLA-CORRELAT.
+
+           PERFORM 10156-CARGO-TABLA-INSTITUTOS.
+
+           PERFORM 10158-LEO-PERIODOCFG.
+
            PERFORM 10200-1ERA-LECTURA-STCALIF.
 
        10100-ABRO-ARCHIVOS.
@@ -367,7 +826,19 @@
            END-EVALUATE.
       *----------------------------------------------------------
 
-           OPEN OUTPUT  LISTADO.
+      *----------------------------------------------------------
+      *  SI HAY UN CHECKPOINT VIGENTE, 10170-REPOSICIONO-CHECKPOINT
+      *  VA A SALTEAR LOS STCALIF YA PROCESADOS EN LA CORRIDA QUE SE
+      *  INTERRUMPIO, ASI QUE LISTADO/LISTADOCSV/STCALIF-REJ SE ABREN
+      *  EN EXTEND PARA CONSERVAR LO YA GRABADO EN ESA CORRIDA, EN VEZ
+      *  DE TRUNCARLO CON OPEN OUTPUT.
+      *----------------------------------------------------------
+
+           IF  88-HAY-CHECKPOINT-SI
+               OPEN EXTEND LISTADO
+           ELSE
+               OPEN OUTPUT LISTADO
+           END-IF.
 
            EVALUATE FS-LISTADO
                WHEN '00'
@@ -383,11 +854,364 @@
                     DISPLAY '--------------------------------'
                     PERFORM 99999-CANCELO
            END-EVALUATE.
+      *----------------------------------------------------------
+
+           IF  88-HAY-CHECKPOINT-SI
+               OPEN EXTEND LISTADOCSV
+           ELSE
+               OPEN OUTPUT LISTADOCSV
+           END-IF.
+
+           EVALUATE FS-LISTADOCSV
+               WHEN '00'
+                    SET 88-OPEN-LISTADOCSV-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT LISTADOCSV'
+                    DISPLAY 'FILE STATUS       :' FS-LISTADOCSV
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           IF  88-HAY-CHECKPOINT-SI
+               OPEN EXTEND STCALIF-REJ
+           ELSE
+               OPEN OUTPUT STCALIF-REJ
+           END-IF.
+
+           EVALUATE FS-STCALIF-REJ
+               WHEN '00'
+                    SET 88-OPEN-STCALIF-REJ-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT STCALIF-REJ'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF-REJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+      *  ARCHIVO DE PARAMETROS CON LA ESCALA DE NOTAS. ES OPCIONAL
+      *  SI NO EXISTE, SE USA LA ESCALA POR DEFECTO DEL PROGRAMA.
+      *----------------------------------------------------------
+
+           OPEN INPUT  NOTASCFG.
+
+           EVALUATE FS-NOTASCFG
+               WHEN '00'
+                    SET 88-OPEN-NOTASCFG-SI TO TRUE
+               WHEN OTHER
+                    SET 88-OPEN-NOTASCFG-NO TO TRUE
+           END-EVALUATE.
+      *----------------------------------------------------------
+      *  ARCHIVO DE PARAMETROS CON LAS CORRELATIVAS. ES OPCIONAL:
+      *  SI NO EXISTE, NINGUNA MATERIA TIENE PREVIAS EXIGIDAS.
+      *----------------------------------------------------------
+
+           OPEN INPUT  CORRELAT.
+
+           EVALUATE FS-CORRELAT
+               WHEN '00'
+                    SET 88-OPEN-CORRELAT-SI TO TRUE
+               WHEN OTHER
+                    SET 88-OPEN-CORRELAT-NO TO TRUE
+           END-EVALUATE.
+      *----------------------------------------------------------
+      *  MAESTRO DE INSTITUTOS. ES OPCIONAL: SI NO EXISTE, NINGUN
+      *  CODIGO DE INSTITUTO SE VALIDA NI SE RESUELVE A NOMBRE.
+      *----------------------------------------------------------
+
+           OPEN INPUT  INSTITUTOS.
+
+           EVALUATE FS-INSTITUTOS
+               WHEN '00'
+                    SET 88-OPEN-INSTITUTOS-SI TO TRUE
+               WHEN OTHER
+                    SET 88-OPEN-INSTITUTOS-NO TO TRUE
+           END-EVALUATE.
+
+       10180-VALIDO-INTEGRIDAD.
+      *--------------------------
+      *  RECORRE TODO STCALIF ANTES DE EMITIR EL LISTADO, VERIFICANDO
+      *  QUE CADA CODIGO DE ALUMNO Y DE MATERIA EXISTA EN SU MAESTRO.
+      *  NO RECHAZA NADA ACA (ESO LO HACE 21010/21020 AL IMPRIMIR) :
+      *  SOLO DA UN DIAGNOSTICO TEMPRANO Y DEJA STCALIF LISTO PARA
+      *  QUE LA LECTURA REAL ARRANQUE DESDE EL PRIMER REGISTRO.
+      *--------------------------
+
+           PERFORM UNTIL 88-FS-STCALIF-EOF
+               INITIALIZE STCALIF-RECORD
+               READ STCALIF INTO STCALIF-RECORD
+               IF  88-FS-STCALIF-OK
+                   ADD 1 TO WS-PREVAL-LEIDOS
+
+                   INITIALIZE ALU-REGISTRO NRO-LEGAJO-ALUMNO-FD
+                   MOVE STCALIF-COD-ESTUDIANTE TO ALUMNO-COD-FD
+                   READ ALUMNOS INTO ALU-REGISTRO
+                   IF  88-FS-ALUMNOS-NOKEY
+                       ADD 1 TO WS-PREVAL-ALUM-INVALIDOS
+                   END-IF
+
+                   INITIALIZE MATERIAS-REGISTRO COD-MATERIAS-DATOS-FD
+                   MOVE STCALIF-COD-MATERIA TO COD-MATERIAS-FD
+                   READ MATERIAS INTO MATERIAS-REGISTRO
+                   IF  88-FS-MATERIAS-NOKEY
+                       ADD 1 TO WS-PREVAL-MAT-INVALIDOS
+                   END-IF
+
+                   IF  STCALIF-NOTA >= WS-NOTA-APROBACION
+                       PERFORM 10185-REGISTRO-APROBACION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'VALIDACION REFERENCIAL STCALIF  '.
+           DISPLAY 'REGISTROS LEIDOS  :' WS-PREVAL-LEIDOS.
+           DISPLAY 'ALUMNOS INVALIDOS :' WS-PREVAL-ALUM-INVALIDOS.
+           DISPLAY 'MATERIAS INVALIDAS:' WS-PREVAL-MAT-INVALIDOS.
+           DISPLAY '--------------------------------'.
+
+           CLOSE STCALIF.
+           OPEN INPUT STCALIF.
+
+           EVALUATE TRUE
+               WHEN 88-FS-STCALIF-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PARRAFO: 10180-VALIDO-INTEGRIDAD'
+                    DISPLAY 'ERROR AL REABRIR STCALIF'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       10185-REGISTRO-APROBACION.
+      *--------------------------
+      *  ANOTA EN WS-TABLA-APROBADAS QUE EL ALUMNO APROBO ESTA
+      *  MATERIA, PARA QUE 21026-VALIDO-CORRELATIVAS PUEDA
+      *  CONSULTARLO SIN IMPORTAR DONDE CAIGA EL REGISTRO DE LA
+      *  PREVIA DENTRO DE STCALIF.
+      *--------------------------
+
+           SET  WS-IDX-TAB-APR         TO 1.
+           PERFORM UNTIL WS-IDX-TAB-APR > WS-CANT-TAB-APR
+                    OR (WS-TAB-APR-ALU(WS-IDX-TAB-APR) =
+                               STCALIF-COD-ESTUDIANTE
+                   AND  WS-TAB-APR-MAT(WS-IDX-TAB-APR) =
+                               STCALIF-COD-MATERIA)
+               SET WS-IDX-TAB-APR      UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TAB-APR > WS-CANT-TAB-APR
+               IF  WS-CANT-TAB-APR < 500
+                   ADD 1                TO WS-CANT-TAB-APR
+                   SET WS-IDX-TAB-APR   TO WS-CANT-TAB-APR
+                   MOVE STCALIF-COD-ESTUDIANTE
+                                TO WS-TAB-APR-ALU(WS-IDX-TAB-APR)
+                   MOVE STCALIF-COD-MATERIA
+                                TO WS-TAB-APR-MAT(WS-IDX-TAB-APR)
+               END-IF
+           END-IF.
+
+       10150-CARGO-TABLA-NOTAS.
+      *--------------------------
+      *  CARGA LA TABLA DE BANDAS DESDE NOTASCFG. SI EL ARCHIVO NO
+      *  SE PUDO ABRIR, SE DEJA LA ESCALA POR DEFECTO DE LA INSTITUCION.
+      *--------------------------
+
+           IF  88-OPEN-NOTASCFG-SI
+               PERFORM UNTIL 88-FS-NOTASCFG-EOF
+                   READ NOTASCFG INTO NOTASCFG-RECORD
+                   IF  88-FS-NOTASCFG-OK
+                       ADD 1                  TO WS-CANT-BANDAS
+                       MOVE NOTASCFG-NOTA-MINIMA TO
+                                  WS-BANDA-MINIMA(WS-CANT-BANDAS)
+                       MOVE NOTASCFG-OBSERVACION TO
+                                  WS-BANDA-OBSERVACION(WS-CANT-BANDAS)
+                   END-IF
+               END-PERFORM
+               CLOSE NOTASCFG
+               SET 88-OPEN-NOTASCFG-NO TO TRUE
+           END-IF.
+
+           IF  WS-CANT-BANDAS = 0
+               MOVE 4                        TO WS-CANT-BANDAS
+               MOVE 090                      TO WS-BANDA-MINIMA(1)
+               MOVE 'SOBRESALIENTE'          TO WS-BANDA-OBSERVACION(1)
+               MOVE 075                      TO WS-BANDA-MINIMA(2)
+               MOVE 'BUENO'                  TO WS-BANDA-OBSERVACION(2)
+               MOVE 060                      TO WS-BANDA-MINIMA(3)
+               MOVE 'APROBADO'               TO WS-BANDA-OBSERVACION(3)
+               MOVE 000                      TO WS-BANDA-MINIMA(4)
+               MOVE 'REPROBADO'              TO WS-BANDA-OBSERVACION(4)
+           END-IF.
+
+       10152-DETERMINO-NOTA-APROBACION.
+      *--------------------------------
+      *  DERIVA WS-NOTA-APROBACION (EL CORTE QUE USAN 10185-REGISTRO-
+      *  APROBACION Y, A TRAVES DE WS-TABLA-APROBADAS, 21026-VALIDO-
+      *  CORRELATIVAS) COMO LA MINIMA DE LA BANDA DE MENOR EXIGENCIA
+      *  QUE NO SEA 'REPROBADO'. ASI QUEDA SIEMPRE ALINEADA CON LA
+      *  ESCALA CARGADA EN 10150-CARGO-TABLA-NOTAS, YA SEA DESDE
+      *  NOTASCFG O LA ESCALA POR DEFECTO DE LA INSTITUCION.
+      *--------------------------------
+
+           MOVE 0                        TO WS-NOTA-APROBACION.
+
+           SET  WS-IDX-BANDA             TO 1.
+           PERFORM UNTIL WS-IDX-BANDA > WS-CANT-BANDAS
+               IF  WS-BANDA-OBSERVACION(WS-IDX-BANDA) NOT = 'REPROBADO'
+                   IF  WS-NOTA-APROBACION = 0
+                   OR  WS-BANDA-MINIMA(WS-IDX-BANDA) <
+                                         WS-NOTA-APROBACION
+                       MOVE WS-BANDA-MINIMA(WS-IDX-BANDA)
+                                          TO WS-NOTA-APROBACION
+                   END-IF
+               END-IF
+               SET WS-IDX-BANDA          UP BY 1
+           END-PERFORM.
+
+       10155-CARGO-TABLA-CORRELAT.
+      *--------------------------
+      *  CARGA LA TABLA DE CORRELATIVAS DESDE CORRELAT. SI EL
+      *  ARCHIVO NO SE PUDO ABRIR, NINGUNA MATERIA TIENE PREVIAS
+      *  EXIGIDAS.
+      *--------------------------
+
+           IF  88-OPEN-CORRELAT-SI
+               PERFORM UNTIL 88-FS-CORRELAT-EOF
+                   READ CORRELAT INTO CORRELAT-RECORD
+                   IF  88-FS-CORRELAT-OK
+                   AND WS-CANT-TAB-COR < 200
+                       ADD 1                  TO WS-CANT-TAB-COR
+                       MOVE CORRELAT-COD-MATERIA TO
+                                  WS-TAB-COR-MAT(WS-CANT-TAB-COR)
+                       MOVE CORRELAT-COD-PREVIA  TO
+                                  WS-TAB-COR-PREVIA(WS-CANT-TAB-COR)
+                   END-IF
+               END-PERFORM
+               CLOSE CORRELAT
+               SET 88-OPEN-CORRELAT-NO TO TRUE
+           END-IF.
+
+       10156-CARGO-TABLA-INSTITUTOS.
+      *-----------------------------
+      *  CARGA LA TABLA DE INSTITUTOS DESDE EL MAESTRO INSTITUTOS,
+      *  LEIDO EN ORDEN DE CLAVE. SI NO SE PUDO ABRIR, LA TABLA
+      *  QUEDA VACIA Y 21021-RECUPERO-DATA-INSTITUTO NO VALIDA NI
+      *  RESUELVE NINGUN CODIGO.
+      *-----------------------------
+
+           IF  88-OPEN-INSTITUTOS-SI
+               PERFORM UNTIL 88-FS-INSTITUTOS-EOF
+                   READ INSTITUTOS INTO INSTITUTOS-REGISTRO
+                   IF  88-FS-INSTITUTOS-OK
+                   AND WS-CANT-TAB-INST < 100
+                       ADD 1                  TO WS-CANT-TAB-INST
+                       MOVE INSTITUTOS-CODIGO TO
+                                  WS-TAB-INST-COD(WS-CANT-TAB-INST)
+                       MOVE INSTITUTOS-NOMBRE TO
+                                  WS-TAB-INST-NOMBRE(WS-CANT-TAB-INST)
+                   END-IF
+               END-PERFORM
+               CLOSE INSTITUTOS
+               SET 88-OPEN-INSTITUTOS-NO TO TRUE
+           END-IF.
+
+       10158-LEO-PERIODOCFG.
+      *---------------------
+      *  SI EXISTE PERIODOCFG, SE LEE EL UNICO REGISTRO DE PARAMETRO
+      *  CON EL PERIODO (ANIO/MES DESDE-HASTA) A PROCESAR. SI NO
+      *  EXISTE, WS-HAY-PERIODOCFG QUEDA EN 'N' Y 20010-VALIDO-
+      *  PERIODO NO ACOTA NINGUN STCALIF.
+      *---------------------
+
+           OPEN INPUT PERIODOCFG.
+
+           IF  88-FS-PERIODOCFG-OK
+               READ PERIODOCFG INTO PERIODOCFG-RECORD
+               IF  88-FS-PERIODOCFG-OK
+                   SET 88-HAY-PERIODOCFG-SI TO TRUE
+                   COMPUTE WS-PERIODO-DESDE =
+                           PERIODOCFG-PERIODO-DESDE-AAAA * 100
+                         + PERIODOCFG-PERIODO-DESDE-MM
+                   COMPUTE WS-PERIODO-HASTA =
+                           PERIODOCFG-PERIODO-HASTA-AAAA * 100
+                         + PERIODOCFG-PERIODO-HASTA-MM
+               END-IF
+               CLOSE PERIODOCFG
+           END-IF.
+
+       10160-LEO-CHECKPOINT.
+      *--------------------------
+      *  SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR QUE NO LLEGO
+      *  A TERMINAR, SE LEE LA CLAVE DEL ULTIMO STCALIF PROCESADO PARA
+      *  QUE 10200-1ERA-LECTURA-STCALIF PUEDA REPOSICIONARSE.
+      *--------------------------
+
+           OPEN INPUT STCALIFCKP.
+
+           IF  88-FS-STCALIFCKP-OK
+               READ STCALIFCKP INTO WS-REG-CHECKPOINT
+               IF  88-FS-STCALIFCKP-OK
+                   SET 88-HAY-CHECKPOINT-SI TO TRUE
+               END-IF
+               CLOSE STCALIFCKP
+           END-IF.
+
+       10170-REPOSICIONO-CHECKPOINT.
+      *--------------------------
+      *  DESCARTA LOS STCALIF YA PROCESADOS EN LA CORRIDA ANTERIOR,
+      *  AVANZANDO HASTA LA CLAVE GRABADA EN EL CHECKPOINT. STCALIF ES
+      *  SECUENCIAL PURO, POR LO QUE NO HAY ACCESO DIRECTO A LA CLAVE.
+      *--------------------------
+
+           PERFORM UNTIL 88-FS-STCALIF-EOF
+               INITIALIZE STCALIF-RECORD
+               READ STCALIF INTO STCALIF-RECORD
+               IF  88-FS-STCALIF-OK
+                   IF  STCALIF-COD-ESTUDIANTE = WS-CKP-COD-ESTUDIANTE
+                   AND STCALIF-COD-MATERIA    = WS-CKP-COD-MATERIA
+                   AND STCALIF-FECHA-EXAMEN   = WS-CKP-FECHA-EXAMEN
+                       EXIT PERFORM
+                   END-IF
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
        10200-1ERA-LECTURA-STCALIF.
       *--------------------------
+      *  SEMILLA WS-MIN-NOTA/WS-MAX-NOTA/ETC CON EL PRIMER STCALIF QUE
+      *  CAIGA DENTRO DEL PERIODO CONFIGURADO (20010-VALIDO-PERIODO),
+      *  NO CON EL PRIMER REGISTRO DEL ARCHIVO SIN MAS: SI HAY
+      *  PERIODOCFG Y ESE PRIMER REGISTRO QUEDA FUERA DE RANGO, EL
+      *  TRAILER NO DEBE MOSTRAR UN ALUMNO/EXAMEN AJENO A LA CORRIDA.
+      *--------------------------
+           IF  88-HAY-CHECKPOINT-SI
+               PERFORM 10170-REPOSICIONO-CHECKPOINT
+           END-IF.
+
            PERFORM 11100-READ-STCALIF.
 
+           PERFORM UNTIL 88-FS-STCALIF-EOF
+               PERFORM 20010-VALIDO-PERIODO
+               IF  88-PERIODO-EN-RANGO-SI
+                   EXIT PERFORM
+               END-IF
+               PERFORM 11100-READ-STCALIF
+           END-PERFORM.
+
            EVALUATE TRUE
                WHEN 88-FS-STCALIF-OK
                     MOVE STCALIF-NOTA           TO WS-MIN-NOTA
@@ -411,6 +1235,10 @@
                WHEN 88-FS-STCALIF-OK
                     ADD 1              TO WS-LEIDOS-STCALIF
                     DISPLAY 'LEYO    ' STCALIF-COD-ESTUDIANTE
+                    IF  FUNCTION MOD(WS-LEIDOS-STCALIF,
+                                      WS-CHECKPOINT-CADA) = 0
+                        PERFORM 11150-GRABO-CHECKPOINT
+                    END-IF
 
                WHEN 88-FS-STCALIF-EOF
                     DISPLAY 'EOF     ' STCALIF-COD-ESTUDIANTE
@@ -427,52 +1255,128 @@
 
            END-EVALUATE.
 
+       11150-GRABO-CHECKPOINT.
+      *--------------------------
+      *  GRABA LA CLAVE DEL ULTIMO STCALIF LEIDO OK EN UN ARCHIVO DE
+      *  UN SOLO REGISTRO, PARA PODER REINICIAR DESDE AHI SI LA
+      *  CORRIDA SE INTERRUMPE ANTES DE TERMINAR.
+      *--------------------------
 
-       20000-PROCESO.
-      *-------------
+           MOVE STCALIF-COD-ESTUDIANTE TO WS-CKP-COD-ESTUDIANTE.
+           MOVE STCALIF-COD-MATERIA    TO WS-CKP-COD-MATERIA.
+           MOVE STCALIF-FECHA-EXAMEN   TO WS-CKP-FECHA-EXAMEN.
 
-           PERFORM 21000-IMPRIMO-DETALLE.
+           OPEN OUTPUT STCALIFCKP.
+
+           EVALUATE TRUE
+               WHEN 88-FS-STCALIFCKP-OK
+                    WRITE REG-CHECKPOINT-FD FROM WS-REG-CHECKPOINT
+                    CLOSE STCALIFCKP
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PARRAFO: 11150-GRABO-CHECKPOINT'
+                    DISPLAY 'ERROR EN OPEN       STCALIFCKP'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIFCKP
+                    DISPLAY '--------------------------------'
+           END-EVALUATE.
 
-           IF  STCALIF-NOTA < WS-MIN-NOTA
-               MOVE STCALIF-NOTA         TO WS-MIN-NOTA
-               MOVE STCALIF-COD-ESTUDIANTE
-                                        TO WS-MIN-ALUMNO
-               MOVE STCALIF-FECHA-EXAMEN
-                                        TO WS-MIN-FECHA
-           END-IF.
 
-           IF  STCALIF-NOTA > WS-MAX-NOTA
-               MOVE STCALIF-NOTA         TO WS-MAX-NOTA
-               MOVE STCALIF-COD-ESTUDIANTE
-                                        TO WS-MAX-ALUMNO
-               MOVE STCALIF-FECHA-EXAMEN
-                                        TO WS-MAX-FECHA
+       20000-PROCESO.
+      *-------------
+
+           PERFORM 20010-VALIDO-PERIODO.
+
+           IF  88-PERIODO-EN-RANGO-SI
+               PERFORM 21000-IMPRIMO-DETALLE
+
+               IF  STCALIF-NOTA < WS-MIN-NOTA
+                   MOVE STCALIF-NOTA         TO WS-MIN-NOTA
+                   MOVE STCALIF-COD-ESTUDIANTE
+                                            TO WS-MIN-ALUMNO
+                   MOVE STCALIF-FECHA-EXAMEN
+                                            TO WS-MIN-FECHA
+               END-IF
+
+               IF  STCALIF-NOTA > WS-MAX-NOTA
+                   MOVE STCALIF-NOTA         TO WS-MAX-NOTA
+                   MOVE STCALIF-COD-ESTUDIANTE
+                                            TO WS-MAX-ALUMNO
+                   MOVE STCALIF-FECHA-EXAMEN
+                                            TO WS-MAX-FECHA
+               END-IF
            END-IF.
 
            PERFORM 11100-READ-STCALIF.
 
+       20010-VALIDO-PERIODO.
+      *---------------------
+      *  SI HAY PERIODOCFG, SOLO SE IMPRIME Y ACUMULA EL STCALIF
+      *  CUYO ANIO/MES DE EXAMEN CAE DENTRO DEL RANGO CONFIGURADO.
+      *  FUERA DE RANGO NO ES UN ERROR: EL REGISTRO SIMPLEMENTE
+      *  QUEDA AFUERA DE ESTA CORRIDA, SIN PASAR POR STCALIF.REJ.
+      *---------------------
+
+           SET 88-PERIODO-EN-RANGO-SI TO TRUE.
+
+           IF  88-HAY-PERIODOCFG-SI
+               COMPUTE WS-PERIODO-STCALIF =
+                       STCALIF-FECHA-EXAMEN-AAAA * 100
+                     + STCALIF-FECHA-EXAMEN-MM
+
+               IF  WS-PERIODO-STCALIF < WS-PERIODO-DESDE
+               OR  WS-PERIODO-STCALIF > WS-PERIODO-HASTA
+                   SET 88-PERIODO-EN-RANGO-NO TO TRUE
+               END-IF
+           END-IF.
+
        21000-IMPRIMO-DETALLE.
       *------------------------
 
            PERFORM 21010-RECUPERO-DATA-ALUMNOS.
            PERFORM 21020-RECUPERO-DATA-MATERIAS.
+           PERFORM 21110-CONTROL-QUIEBRE-MATERIA.
            PERFORM 21100-CONTROL-DE-LINEA.
 
            MOVE STCALIF-NOTA              TO ESTUDIANTE-NOTA.
            MOVE STCALIF-FECHA-EXAMEN-AAAA TO ESTUDIANTE-FECHA-AAAA.
            MOVE STCALIF-FECHA-EXAMEN-MM   TO ESTUDIANTE-FECHA-MM.
            MOVE STCALIF-FECHA-EXAMEN-DD   TO ESTUDIANTE-FECHA-DD.
+           MOVE STCALIF-INTENTO           TO ESTUDIANTE-INTENTO.
+           MOVE STCALIF-INSTITUTO         TO ESTUDIANTE-INSTITUTO.
+           PERFORM 21021-RECUPERO-DATA-INSTITUTO.
+           PERFORM 21027-VALIDO-DUPLICADO.
 
-           IF  STCALIF-NOTA > WS-LIMITE-NOTA
-                      MOVE 'APROBADO'     TO ALU-OBSERVACION
-           ELSE
-                      MOVE 'REPROBADO'    TO ALU-OBSERVACION
-           END-IF.
+           PERFORM 21050-DETERMINO-OBSERVACION.
+           PERFORM 21060-DETERMINO-MEJOR-INTENTO.
+           PERFORM 21070-ACUMULO-PROMEDIOS.
 
            MOVE INFO-ESTUDIANTE          TO REG-LISTADO.
            PERFORM  21300-ESCRIBO-LISTADO.
            ADD 1                          TO WS-LINEA.
 
+           PERFORM 21310-ESCRIBO-LISTADOCSV.
+
+           ADD STCALIF-COD-ESTUDIANTE    TO WS-HASH-COD-ALUMNOS.
+           ADD STCALIF-NOTA               TO WS-ACUM-NOTAS.
+           ADD 1                          TO WS-LEIDOS-EN-PERIODO.
+
+       21050-DETERMINO-OBSERVACION.
+      *-----------------------------
+      *  BUSCA EN LA TABLA DE BANDAS LA DE MAYOR MINIMA QUE LA NOTA
+      *  OBTENIDA TODAVIA CUMPLE, Y USA SU OBSERVACION.
+      *-----------------------------
+
+           MOVE 'REPROBADO'              TO ALU-OBSERVACION.
+
+           PERFORM VARYING WS-IDX-BANDA FROM 1 BY 1
+                     UNTIL WS-IDX-BANDA > WS-CANT-BANDAS
+               IF  STCALIF-NOTA >= WS-BANDA-MINIMA(WS-IDX-BANDA)
+                   MOVE WS-BANDA-OBSERVACION(WS-IDX-BANDA)
+                                          TO ALU-OBSERVACION
+                   SET WS-IDX-BANDA      TO WS-CANT-BANDAS
+               END-IF
+           END-PERFORM.
+
        21010-RECUPERO-DATA-ALUMNOS.
       *------------------------
 
@@ -497,6 +1401,8 @@
                 WHEN  88-FS-ALUMNOS-NOKEY
                       MOVE  'ALUMNO NO ENCONTRADO'
                                           TO ESTUDIANTE-NOMBRE
+                      MOVE  'ALUMNO'      TO RECHAZO-MOTIVO
+                      PERFORM 21015-GRABO-RECHAZO
                 WHEN OTHER
                       DISPLAY '--------------------------------'
                       DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
@@ -508,6 +1414,30 @@
                       PERFORM 99999-CANCELO
            END-EVALUATE.
 
+       21015-GRABO-RECHAZO.
+      *------------------------
+      *  GRABA EN STCALIF.REJ EL REGISTRO CUYO CODIGO DE ALUMNO O
+      *  MATERIA NO SE ENCONTRO EN EL MAESTRO CORRESPONDIENTE.
+      *------------------------
+
+           MOVE STCALIF-RECORD           TO RECHAZO-STCALIF-DATOS.
+
+           WRITE REG-RECHAZO-FD FROM REG-RECHAZO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-STCALIF-REJ-OK
+                    ADD 1                TO WS-GRABADOS-RECHAZOS
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21015-GRABO-RECHAZO'
+                    DISPLAY 'ERROR EN WRITE STCALIF-REJ'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF-REJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
        21020-RECUPERO-DATA-MATERIAS.
       *------------------------
 
@@ -522,9 +1452,13 @@
            EVALUATE TRUE
                 WHEN  88-FS-MATERIAS-OK
                       MOVE  MATERIA-NOMBRE TO ESTUDIANTE-MATERIA
+                      PERFORM 21025-VALIDO-VIGENCIA-MATERIA
+                      PERFORM 21026-VALIDO-CORRELATIVAS
                 WHEN  88-FS-MATERIAS-NOKEY
                       MOVE  'MATERIA NO ENCONTRADA'
                                             TO ESTUDIANTE-MATERIA
+                      MOVE  'MATERIA'       TO RECHAZO-MOTIVO
+                      PERFORM 21015-GRABO-RECHAZO
                 WHEN OTHER
                       DISPLAY '--------------------------------'
                       DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
@@ -536,6 +1470,295 @@
                       PERFORM 99999-CANCELO
            END-EVALUATE.
 
+       21021-RECUPERO-DATA-INSTITUTO.
+      *------------------------------
+      *  SI EL MAESTRO INSTITUTOS ESTA CARGADO (WS-CANT-TAB-INST),
+      *  RESUELVE STCALIF-INSTITUTO CONTRA SU CODIGO Y REEMPLAZA
+      *  ESTUDIANTE-INSTITUTO POR EL NOMBRE DEL INSTITUTO. SI EL
+      *  CODIGO NO SE ENCUENTRA, NO SE RECHAZA EL DETALLE: SOLO
+      *  QUEDA CONSTANCIA EN STCALIF.REJ, IGUAL QUE 21025/21026.
+      *------------------------------
+
+           IF  WS-CANT-TAB-INST > 0
+               SET  WS-IDX-TAB-INST      TO 1
+               PERFORM UNTIL WS-IDX-TAB-INST > WS-CANT-TAB-INST
+                        OR WS-TAB-INST-COD(WS-IDX-TAB-INST) =
+                                     STCALIF-INSTITUTO
+                   SET WS-IDX-TAB-INST   UP BY 1
+               END-PERFORM
+
+               IF  WS-IDX-TAB-INST > WS-CANT-TAB-INST
+                   MOVE 'INSTITUTO'      TO RECHAZO-MOTIVO
+                   PERFORM 21015-GRABO-RECHAZO
+               ELSE
+                   MOVE WS-TAB-INST-NOMBRE(WS-IDX-TAB-INST)
+                                          TO ESTUDIANTE-INSTITUTO
+               END-IF
+           END-IF.
+
+       21027-VALIDO-DUPLICADO.
+      *-----------------------
+      *  BUSCA EN WS-TABLA-VISTOS EL MISMO ALUMNO+MATERIA+FECHA+
+      *  INTENTO DE ESTE STCALIF. SI YA APARECIO ANTES EN EL LOTE,
+      *  ES UN EXAMEN CARGADO DOS VECES: NO SE RECHAZA EL DETALLE
+      *  (SIGUE EL MISMO CRITERIO QUE 21025/21026/21021), SOLO QUEDA
+      *  CONSTANCIA EN STCALIF.REJ CON MOTIVO 'DUPLICADO'.
+      *-----------------------
+
+           SET  WS-IDX-TAB-VISTOS    TO 1.
+           PERFORM UNTIL WS-IDX-TAB-VISTOS > WS-CANT-TAB-VISTOS
+                    OR (WS-TAB-VISTOS-ALU(WS-IDX-TAB-VISTOS) =
+                               STCALIF-COD-ESTUDIANTE
+                   AND  WS-TAB-VISTOS-MAT(WS-IDX-TAB-VISTOS) =
+                               STCALIF-COD-MATERIA
+                   AND  WS-TAB-VISTOS-FECHA(WS-IDX-TAB-VISTOS) =
+                               STCALIF-FECHA-EXAMEN
+                   AND  WS-TAB-VISTOS-INTENTO(WS-IDX-TAB-VISTOS) =
+                               STCALIF-INTENTO)
+               SET WS-IDX-TAB-VISTOS  UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TAB-VISTOS > WS-CANT-TAB-VISTOS
+               IF  WS-CANT-TAB-VISTOS < 1000
+                   ADD 1                    TO WS-CANT-TAB-VISTOS
+                   SET WS-IDX-TAB-VISTOS    TO WS-CANT-TAB-VISTOS
+                   MOVE STCALIF-COD-ESTUDIANTE
+                                TO WS-TAB-VISTOS-ALU(WS-IDX-TAB-VISTOS)
+                   MOVE STCALIF-COD-MATERIA
+                                TO WS-TAB-VISTOS-MAT(WS-IDX-TAB-VISTOS)
+                   MOVE STCALIF-FECHA-EXAMEN
+                              TO WS-TAB-VISTOS-FECHA(WS-IDX-TAB-VISTOS)
+                   MOVE STCALIF-INTENTO
+                            TO WS-TAB-VISTOS-INTENTO(WS-IDX-TAB-VISTOS)
+               END-IF
+           ELSE
+               MOVE 'DUPLICADO'         TO RECHAZO-MOTIVO
+               PERFORM 21015-GRABO-RECHAZO
+           END-IF.
+
+       21025-VALIDO-VIGENCIA-MATERIA.
+      *-----------------------------
+      *  LA MATERIA EXISTE, PERO PUEDE HABER ESTADO DE BAJA AL
+      *  MOMENTO DEL EXAMEN (MATERIAS-FECHA-HASTA) O TODAVIA NO
+      *  DADA DE ALTA (MATERIAS-FECHA-DESDE). NO SE RECHAZA EL
+      *  DETALLE: SOLO SE DEJA CONSTANCIA EN STCALIF.REJ PARA QUE
+      *  SE REVISE, PORQUE LA MATERIA EN SI ES VALIDA.
+      *-----------------------------
+
+           IF (MATERIAS-FECHA-DESDE NOT = SPACES
+               AND STCALIF-FECHA-EXAMEN < MATERIAS-FECHA-DESDE)
+           OR (MATERIAS-FECHA-HASTA  NOT = SPACES
+               AND STCALIF-FECHA-EXAMEN > MATERIAS-FECHA-HASTA)
+               MOVE 'VIGENCIA'            TO RECHAZO-MOTIVO
+               PERFORM 21015-GRABO-RECHAZO
+           END-IF.
+
+       21026-VALIDO-CORRELATIVAS.
+      *-----------------------------
+      *  SI LA MATERIA TIENE PREVIAS CARGADAS EN CORRELAT, VERIFICA
+      *  QUE EL ALUMNO YA LAS TENGA APROBADAS (WS-TABLA-APROBADAS,
+      *  ARMADA EN 10180-VALIDO-INTEGRIDAD). NO SE RECHAZA EL
+      *  DETALLE, IGUAL QUE 21025: SOLO QUEDA CONSTANCIA EN
+      *  STCALIF.REJ PARA QUE SE REVISE.
+      *-----------------------------
+
+           SET  WS-IDX-TAB-COR          TO 1.
+           PERFORM UNTIL WS-IDX-TAB-COR > WS-CANT-TAB-COR
+               IF  WS-TAB-COR-MAT(WS-IDX-TAB-COR) =
+                               STCALIF-COD-MATERIA
+                   PERFORM 21027-BUSCO-APROBACION-PREVIA
+                   IF  NOT WS-PREVIA-APROBADA-SI
+                       MOVE 'CORRELAT'        TO RECHAZO-MOTIVO
+                       PERFORM 21015-GRABO-RECHAZO
+                   END-IF
+               END-IF
+               SET WS-IDX-TAB-COR        UP BY 1
+           END-PERFORM.
+
+       21027-BUSCO-APROBACION-PREVIA.
+      *-----------------------------
+      *  BUSCA EN WS-TABLA-APROBADAS SI EL ALUMNO YA APROBO LA
+      *  PREVIA SENALADA POR WS-IDX-TAB-COR.
+      *-----------------------------
+
+           SET  WS-PREVIA-NO-APROBADA   TO TRUE.
+
+           SET  WS-IDX-TAB-APR          TO 1.
+           PERFORM UNTIL WS-IDX-TAB-APR > WS-CANT-TAB-APR
+               IF  WS-TAB-APR-ALU(WS-IDX-TAB-APR) =
+                               STCALIF-COD-ESTUDIANTE
+               AND WS-TAB-APR-MAT(WS-IDX-TAB-APR) =
+                               WS-TAB-COR-PREVIA(WS-IDX-TAB-COR)
+                   SET WS-PREVIA-APROBADA-SI TO TRUE
+                   SET WS-IDX-TAB-APR      TO WS-CANT-TAB-APR
+               END-IF
+               SET WS-IDX-TAB-APR        UP BY 1
+           END-PERFORM.
+
+       21110-CONTROL-QUIEBRE-MATERIA.
+      *------------------------------
+      *  QUIEBRE DE CONTROL POR MATERIA: AL CAMBIAR DE MATERIA SE
+      *  IMPRIME EL SUBTOTAL DE LA ANTERIOR Y SE FUERZA SALTO DE HOJA.
+      *------------------------------
+
+           IF  STCALIF-COD-MATERIA NOT = WS-MATERIA-ANTERIOR
+               IF  WS-MATERIA-ANTERIOR NOT = SPACES
+                   PERFORM 21160-SUBTOTAL-MATERIA
+                   PERFORM 21200-IMPRIMO-TITULOS
+               END-IF
+               MOVE 0                    TO WS-MAT-CANT
+                                            WS-MAT-ACUM-NOTAS
+                                            WS-MAT-MIN-NOTA
+                                            WS-MAT-MAX-NOTA
+               MOVE STCALIF-COD-MATERIA  TO WS-MATERIA-ANTERIOR
+               MOVE ESTUDIANTE-MATERIA   TO WS-MAT-NOMBRE-ANTERIOR
+           END-IF.
+
+           ADD  1                        TO WS-MAT-CANT.
+           ADD  STCALIF-NOTA             TO WS-MAT-ACUM-NOTAS.
+
+           IF  WS-MAT-CANT = 1
+               MOVE STCALIF-NOTA         TO WS-MAT-MIN-NOTA
+                                            WS-MAT-MAX-NOTA
+           ELSE
+               IF  STCALIF-NOTA < WS-MAT-MIN-NOTA
+                   MOVE STCALIF-NOTA     TO WS-MAT-MIN-NOTA
+               END-IF
+               IF  STCALIF-NOTA > WS-MAT-MAX-NOTA
+                   MOVE STCALIF-NOTA     TO WS-MAT-MAX-NOTA
+               END-IF
+           END-IF.
+
+       21160-SUBTOTAL-MATERIA.
+      *------------------------
+      *  IMPRIME LA LINEA DE SUBTOTAL DE LA MATERIA QUE SE CIERRA.
+      *------------------------
+
+           IF  WS-MAT-CANT > 0
+               COMPUTE WS-MAT-PROMEDIO =
+                             (WS-MAT-ACUM-NOTAS / WS-MAT-CANT)
+           ELSE
+               MOVE 0                    TO WS-MAT-PROMEDIO
+           END-IF.
+
+           MOVE WS-MAT-NOMBRE-ANTERIOR   TO STM-MATERIA-NOMBRE.
+           MOVE WS-MAT-CANT              TO STM-CANTIDAD.
+           MOVE WS-MAT-PROMEDIO          TO STM-PROMEDIO.
+           MOVE WS-MAT-MIN-NOTA          TO STM-MINIMA.
+           MOVE WS-MAT-MAX-NOTA          TO STM-MAXIMA.
+
+           MOVE TIT-SUBTOTAL-MATERIA     TO REG-LISTADO.
+           PERFORM 21300-ESCRIBO-LISTADO.
+           ADD  1                        TO WS-LINEA.
+
+       21060-DETERMINO-MEJOR-INTENTO.
+      *-----------------------------
+      *  UN ALUMNO PUEDE RENDIR UNA MATERIA MAS DE UNA VEZ (STCALIF-
+      *  INTENTO). SOLO EL MEJOR INTENTO DE CADA PAR ALUMNO-MATERIA
+      *  DEBE ENTRAR EN LOS PROMEDIOS, ASI QUE ACA SE CALCULA CUANTO
+      *  HAY QUE SUMAR (WS-DELTA-NOTA/WS-DELTA-CANT) A LAS TABLAS DE
+      *  21070-ACUMULO-PROMEDIOS PARA REFLEJAR SOLO ESE MEJOR INTENTO.
+      *-----------------------------
+
+           MOVE 0                        TO WS-DELTA-CANT
+                                             WS-DELTA-NOTA.
+
+           SET  WS-IDX-TAB-INT          TO 1.
+           PERFORM UNTIL WS-IDX-TAB-INT > WS-CANT-TAB-INTENTOS
+                    OR (WS-TAB-INT-ALU(WS-IDX-TAB-INT) =
+                               STCALIF-COD-ESTUDIANTE
+                   AND  WS-TAB-INT-MAT(WS-IDX-TAB-INT) =
+                               STCALIF-COD-MATERIA)
+               SET WS-IDX-TAB-INT       UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TAB-INT > WS-CANT-TAB-INTENTOS
+               IF  WS-CANT-TAB-INTENTOS < 500
+                   ADD 1                    TO WS-CANT-TAB-INTENTOS
+                   SET WS-IDX-TAB-INT       TO WS-CANT-TAB-INTENTOS
+                   MOVE STCALIF-COD-ESTUDIANTE
+                                 TO WS-TAB-INT-ALU(WS-IDX-TAB-INT)
+                   MOVE STCALIF-COD-MATERIA
+                                 TO WS-TAB-INT-MAT(WS-IDX-TAB-INT)
+                   MOVE STCALIF-NOTA
+                                 TO WS-TAB-INT-MEJOR(WS-IDX-TAB-INT)
+                   MOVE 1                   TO WS-DELTA-CANT
+                   MOVE STCALIF-NOTA        TO WS-DELTA-NOTA
+               END-IF
+           ELSE
+               IF  STCALIF-NOTA > WS-TAB-INT-MEJOR(WS-IDX-TAB-INT)
+                   COMPUTE WS-DELTA-NOTA =
+                       STCALIF-NOTA - WS-TAB-INT-MEJOR(WS-IDX-TAB-INT)
+                   MOVE STCALIF-NOTA TO WS-TAB-INT-MEJOR(WS-IDX-TAB-INT)
+               END-IF
+           END-IF.
+
+           COMPUTE WS-DELTA-HORAS    = WS-DELTA-CANT * MATERIAS-HORAS.
+           COMPUTE WS-DELTA-NOTA-PESO = WS-DELTA-NOTA * MATERIAS-HORAS.
+
+       21070-ACUMULO-PROMEDIOS.
+      *-----------------------------
+      *  ACUMULA LA NOTA EN LAS TABLAS DE PROMEDIO POR ALUMNO Y POR
+      *  MATERIA, SIN IMPORTAR EL ORDEN DE LLEGADA DE STCALIF.
+      *-----------------------------
+
+           SET  WS-IDX-TAB-ALU          TO 1.
+           PERFORM UNTIL WS-IDX-TAB-ALU > WS-CANT-TAB-ALU
+                    OR WS-TAB-ALU-COD(WS-IDX-TAB-ALU) =
+                               STCALIF-COD-ESTUDIANTE
+               SET WS-IDX-TAB-ALU       UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TAB-ALU > WS-CANT-TAB-ALU
+               IF  WS-CANT-TAB-ALU < 300
+                   ADD 1                    TO WS-CANT-TAB-ALU
+                   SET WS-IDX-TAB-ALU       TO WS-CANT-TAB-ALU
+                   MOVE STCALIF-COD-ESTUDIANTE
+                                      TO WS-TAB-ALU-COD(WS-IDX-TAB-ALU)
+                   MOVE ESTUDIANTE-NOMBRE
+                                      TO WS-TAB-ALU-NOM(WS-IDX-TAB-ALU)
+                   MOVE 0            TO WS-TAB-ALU-CANT(WS-IDX-TAB-ALU)
+                                        WS-TAB-ALU-ACUM(WS-IDX-TAB-ALU)
+                                        WS-TAB-ALU-HORAS(WS-IDX-TAB-ALU)
+                   MOVE 0            TO
+                                  WS-TAB-ALU-ACUM-PESO(WS-IDX-TAB-ALU)
+               END-IF
+           END-IF.
+
+           IF  WS-IDX-TAB-ALU <= WS-CANT-TAB-ALU
+               ADD  WS-DELTA-CANT TO WS-TAB-ALU-CANT(WS-IDX-TAB-ALU)
+               ADD  WS-DELTA-NOTA TO WS-TAB-ALU-ACUM(WS-IDX-TAB-ALU)
+               ADD  WS-DELTA-HORAS     TO
+                                    WS-TAB-ALU-HORAS(WS-IDX-TAB-ALU)
+               ADD  WS-DELTA-NOTA-PESO TO
+                                    WS-TAB-ALU-ACUM-PESO(WS-IDX-TAB-ALU)
+           END-IF.
+
+           SET  WS-IDX-TAB-MAT          TO 1.
+           PERFORM UNTIL WS-IDX-TAB-MAT > WS-CANT-TAB-MAT
+                    OR WS-TAB-MAT-COD(WS-IDX-TAB-MAT) =
+                               STCALIF-COD-MATERIA
+               SET WS-IDX-TAB-MAT       UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TAB-MAT > WS-CANT-TAB-MAT
+               IF  WS-CANT-TAB-MAT < 100
+                   ADD 1                    TO WS-CANT-TAB-MAT
+                   SET WS-IDX-TAB-MAT       TO WS-CANT-TAB-MAT
+                   MOVE STCALIF-COD-MATERIA
+                                      TO WS-TAB-MAT-COD(WS-IDX-TAB-MAT)
+                   MOVE ESTUDIANTE-MATERIA
+                                      TO WS-TAB-MAT-NOM(WS-IDX-TAB-MAT)
+                   MOVE 0            TO WS-TAB-MAT-CANT(WS-IDX-TAB-MAT)
+                                        WS-TAB-MAT-ACUM(WS-IDX-TAB-MAT)
+               END-IF
+           END-IF.
+
+           IF  WS-IDX-TAB-MAT <= WS-CANT-TAB-MAT
+               ADD  WS-DELTA-CANT TO WS-TAB-MAT-CANT(WS-IDX-TAB-MAT)
+               ADD  WS-DELTA-NOTA TO WS-TAB-MAT-ACUM(WS-IDX-TAB-MAT)
+           END-IF.
+
        21100-CONTROL-DE-LINEA.
       *------------------------
 
@@ -604,20 +1827,103 @@
                         PERFORM 99999-CANCELO
            END-EVALUATE.
 
+       21310-ESCRIBO-LISTADOCSV.
+      *-------------------------
+      *  ARMA Y GRABA LA MISMA LINEA DE DETALLE QUE 21300-ESCRIBO-
+      *  LISTADO, PERO EN FORMATO DELIMITADO POR COMAS, PARA QUIEN
+      *  NECESITE CARGAR EL LISTADO EN UNA PLANILLA.
+      *-------------------------
+
+           MOVE STCALIF-NOTA              TO WS-NOTA-CSV-ED.
+           MOVE STCALIF-FECHA-EXAMEN-AAAA TO WS-FECHA-CSV-AAAA.
+           MOVE STCALIF-FECHA-EXAMEN-MM   TO WS-FECHA-CSV-MM.
+           MOVE STCALIF-FECHA-EXAMEN-DD   TO WS-FECHA-CSV-DD.
+
+           MOVE SPACES                    TO REG-LISTADOCSV.
+
+           STRING
+                  STCALIF-COD-ESTUDIANTE  DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  ESTUDIANTE-NOMBRE       DELIMITED BY '  '
+                  ','                     DELIMITED BY SIZE
+                  STCALIF-COD-MATERIA     DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  ESTUDIANTE-MATERIA      DELIMITED BY '  '
+                  ','                     DELIMITED BY SIZE
+                  WS-NOTA-CSV-ED          DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-FECHA-CSV-ED         DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  STCALIF-INTENTO         DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  ALU-OBSERVACION         DELIMITED BY '  '
+                  ','                     DELIMITED BY SIZE
+                  ESTUDIANTE-INSTITUTO    DELIMITED BY '  '
+              INTO
+                  REG-LISTADOCSV
+           END-STRING.
+
+           WRITE REG-LISTADOCSV-FD FROM REG-LISTADOCSV.
+
+           EVALUATE TRUE
+              WHEN 88-FS-LISTADOCSV-OK
+                   ADD 1              TO  WS-GRABADOS-LISTADOCSV
+
+              WHEN OTHER
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                   DISPLAY 'PARRAFO: 21310-ESCRIBO-LISTADOCSV'
+                   DISPLAY 'ERROR EN ESCRIBO-LISTADOCSV'
+                   DISPLAY 'FILE STATUS       :' FS-LISTADOCSV
+                   DISPLAY 'SE CANCELA EL PROCESO'
+                   DISPLAY '--------------------------------'
+                   PERFORM 99999-CANCELO
+           END-EVALUATE.
+
        30000-FINALIZO.
       *--------------
 
+           IF  WS-MATERIA-ANTERIOR NOT = SPACES
+               PERFORM 21160-SUBTOTAL-MATERIA
+           END-IF.
+
            PERFORM 30100-TOTALES-CONTROL.
 
+           PERFORM 30150-IMPRIMO-PROMEDIOS.
+
+           PERFORM 30175-BORRO-CHECKPOINT.
+
            PERFORM 31000-CIERRO-ARCHIVOS.
 
+       30175-BORRO-CHECKPOINT.
+      *-------------------------
+      *  LA CORRIDA TERMINO SIN INCIDENTES: SE LIMPIA EL CHECKPOINT
+      *  PARA QUE LA PROXIMA CORRIDA (AUNQUE SEA UNA NOCTURNA NUEVA Y
+      *  NO UN REINICIO) NO LO HEREDE Y SALTEE STCALIF QUE TODAVIA NO
+      *  SE PROCESARON.
+      *-------------------------
+
+           OPEN OUTPUT STCALIFCKP.
+
+           EVALUATE TRUE
+               WHEN 88-FS-STCALIFCKP-OK
+                    CLOSE STCALIFCKP
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PARRAFO: 30175-BORRO-CHECKPOINT'
+                    DISPLAY 'ERROR EN OPEN       STCALIFCKP'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIFCKP
+                    DISPLAY '--------------------------------'
+           END-EVALUATE.
+
        30100-TOTALES-CONTROL.
       *---------------------
 
            MOVE WS-LEIDOS-STCALIF     TO WS-LEIDOS-STCALIF-ED
-           IF WS-LEIDOS-STCALIF > 0
+           IF WS-LEIDOS-EN-PERIODO > 0
               COMPUTE
-                WS-NOTA-PROMEDIO = (WS-ACUM-NOTAS / WS-LEIDOS-STCALIF)
+                WS-NOTA-PROMEDIO =
+                    (WS-ACUM-NOTAS / WS-LEIDOS-EN-PERIODO)
            END-IF.
            MOVE WS-NOTA-PROMEDIO      TO WS-NOTA-PROMEDIO-ED.
            DISPLAY ' '.
@@ -645,12 +1951,86 @@
                                           '-'
                                           WS-MAX-FECHA(1:4)
            DISPLAY '* PROMEDIO DE NOTAS:' WS-NOTA-PROMEDIO-ED.
+           DISPLAY '* REGISTROS RECHAZADOS (STCALIF.REJ):'
+                                          WS-GRABADOS-RECHAZOS
            DISPLAY '*                                          *'
            DISPLAY '*******************************************'
            DISPLAY ' '.
 
            PERFORM 30210-ORG-ESTRUCTURA-PAG.
 
+       30150-IMPRIMO-PROMEDIOS.
+      *---------------------------
+      *  IMPRIME EL PROMEDIO DE NOTAS OBTENIDO POR CADA ALUMNO Y POR
+      *  CADA MATERIA, PARA DETECTAR QUIENES TIRAN ABAJO EL PROMEDIO
+      *  GENERAL DE LA COHORTE.
+      *---------------------------
+
+           PERFORM 21220-FECHA-ACTUAL.
+           ADD   1           TO WS-PAGINA.
+           MOVE  WS-PAGINA   TO TIT-2-PAG.
+
+           MOVE  TIT-03      TO REG-LISTADO.
+           PERFORM 21300-ESCRIBO-LISTADO.
+
+           MOVE  TIT-01      TO REG-LISTADO.
+           PERFORM 21300-ESCRIBO-LISTADO.
+
+           MOVE  TIT-02      TO REG-LISTADO.
+           PERFORM 21300-ESCRIBO-LISTADO.
+
+           MOVE  TIT-03      TO REG-LISTADO.
+           PERFORM 21300-ESCRIBO-LISTADO.
+
+           PERFORM VARYING WS-IDX-TAB-ALU FROM 1 BY 1
+                     UNTIL WS-IDX-TAB-ALU > WS-CANT-TAB-ALU
+               IF  WS-TAB-ALU-CANT(WS-IDX-TAB-ALU) > 0
+                   COMPUTE WS-TAB-PROMEDIO =
+                       (WS-TAB-ALU-ACUM(WS-IDX-TAB-ALU) /
+                        WS-TAB-ALU-CANT(WS-IDX-TAB-ALU))
+               ELSE
+                   MOVE 0            TO WS-TAB-PROMEDIO
+               END-IF
+      *        PROMEDIO PONDERADO POR CARGA HORARIA: SI NINGUNA DE
+      *        LAS MATERIAS DEL ALUMNO TIENE HORAS CARGADAS, SE CAE
+      *        AL PROMEDIO SIMPLE (TODAS LAS MATERIAS PESAN IGUAL).
+               IF  WS-TAB-ALU-HORAS(WS-IDX-TAB-ALU) > 0
+                   COMPUTE WS-TAB-PROMEDIO-PONDERADO =
+                       (WS-TAB-ALU-ACUM-PESO(WS-IDX-TAB-ALU) /
+                        WS-TAB-ALU-HORAS(WS-IDX-TAB-ALU))
+               ELSE
+                   MOVE WS-TAB-PROMEDIO  TO WS-TAB-PROMEDIO-PONDERADO
+               END-IF
+               MOVE WS-TAB-ALU-COD(WS-IDX-TAB-ALU)   TO TPA-COD
+               MOVE WS-TAB-ALU-NOM(WS-IDX-TAB-ALU)   TO TPA-NOMBRE
+               MOVE WS-TAB-ALU-CANT(WS-IDX-TAB-ALU)  TO TPA-CANT
+               MOVE WS-TAB-PROMEDIO                  TO TPA-PROMEDIO
+               MOVE WS-TAB-PROMEDIO-PONDERADO
+                                       TO TPA-PROMEDIO-PONDERADO
+               MOVE TIT-PROM-ALU                     TO REG-LISTADO
+               PERFORM 21300-ESCRIBO-LISTADO
+           END-PERFORM.
+
+           MOVE  TIT-03      TO REG-LISTADO.
+           PERFORM 21300-ESCRIBO-LISTADO.
+
+           PERFORM VARYING WS-IDX-TAB-MAT FROM 1 BY 1
+                     UNTIL WS-IDX-TAB-MAT > WS-CANT-TAB-MAT
+               IF  WS-TAB-MAT-CANT(WS-IDX-TAB-MAT) > 0
+                   COMPUTE WS-TAB-PROMEDIO =
+                       (WS-TAB-MAT-ACUM(WS-IDX-TAB-MAT) /
+                        WS-TAB-MAT-CANT(WS-IDX-TAB-MAT))
+               ELSE
+                   MOVE 0            TO WS-TAB-PROMEDIO
+               END-IF
+               MOVE WS-TAB-MAT-COD(WS-IDX-TAB-MAT)   TO TPM-COD
+               MOVE WS-TAB-MAT-NOM(WS-IDX-TAB-MAT)   TO TPM-NOMBRE
+               MOVE WS-TAB-MAT-CANT(WS-IDX-TAB-MAT)  TO TPM-CANT
+               MOVE WS-TAB-PROMEDIO                  TO TPM-PROMEDIO
+               MOVE TIT-PROM-MAT                     TO REG-LISTADO
+               PERFORM 21300-ESCRIBO-LISTADO
+           END-PERFORM.
+
        30210-ORG-ESTRUCTURA-PAG.
       *------------------------
 
@@ -705,6 +2085,23 @@
            MOVE  TIT-09 TO REG-LISTADO.
            PERFORM 21300-ESCRIBO-LISTADO.
 
+           PERFORM 30220-ESCRIBO-TRAILER-CONTROL.
+
+       30220-ESCRIBO-TRAILER-CONTROL.
+      *---------------------------------
+      *  GRABA EL TRAILER DE CONTROL DE POSICIONES FIJAS COMO ULTIMO
+      *  REGISTRO DEL LISTADO (VER TRL-CTL EN WORKING-STORAGE).
+      *---------------------------------
+
+           MOVE WS-LEIDOS-STCALIF        TO TRLC-LEIDOS-STCALIF.
+           MOVE WS-HASH-COD-ALUMNOS      TO TRLC-HASH-COD-ALUMNOS.
+           MOVE WS-ACUM-NOTAS            TO TRLC-ACUM-NOTAS.
+           MOVE WS-MIN-NOTA              TO TRLC-MIN-NOTA.
+           MOVE WS-MAX-NOTA              TO TRLC-MAX-NOTA.
+
+           MOVE  TRL-CTL TO REG-LISTADO.
+           PERFORM 21300-ESCRIBO-LISTADO.
+
        31000-CIERRO-ARCHIVOS.
       *---------------------
 
@@ -762,6 +2159,24 @@
               END-EVALUATE
            END-IF.
 
+           IF 88-OPEN-STCALIF-REJ-SI
+              SET 88-OPEN-STCALIF-REJ-NO TO TRUE
+              CLOSE STCALIF-REJ
+              EVALUATE TRUE
+                  WHEN 88-FS-STCALIF-REJ-OK
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                       DISPLAY 'PARRAFO: 31000-CIERRO-ARCHIVOS'
+                       DISPLAY 'ERROR EN CLOSE STCALIF-REJ'
+                       DISPLAY 'FILE STATUS       :' FS-STCALIF-REJ
+                       DISPLAY 'SE CANCELA EL PROCESO'
+                       DISPLAY '--------------------------------'
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
            IF 88-OPEN-LISTADO-SI
               SET 88-OPEN-LISTADO-NO  TO TRUE
               CLOSE LISTADO
@@ -780,6 +2195,24 @@
               END-EVALUATE
            END-IF.
 
+           IF 88-OPEN-LISTADOCSV-SI
+              SET 88-OPEN-LISTADOCSV-NO TO TRUE
+              CLOSE LISTADOCSV
+              EVALUATE TRUE
+                  WHEN 88-FS-LISTADOCSV-OK
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY '--------------------------------'
+                       DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                       DISPLAY 'PARRAFO: 31000-CIERRO-ARCHIVOS'
+                       DISPLAY 'ERROR EN CLOSE LISTADOCSV'
+                       DISPLAY 'FILE STATUS       :' FS-LISTADOCSV
+                       DISPLAY 'SE CANCELA EL PROCESO'
+                       DISPLAY '--------------------------------'
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
        99999-CANCELO.
 
            PERFORM 31000-CIERRO-ARCHIVOS.
