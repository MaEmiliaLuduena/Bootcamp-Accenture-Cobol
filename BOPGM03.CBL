@@ -0,0 +1,621 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. BOPGM03.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA ARMA EL "CUADRO DE HONOR" POR MATERIA: PARA
+      * CADA MATERIA QUE TUVO EXAMENES EN STCALIF, IMPRIME LOS
+      * WS-CUADRO-TOP-N ALUMNOS CON MEJOR NOTA (TOMANDO, POR CADA
+      * PAR ALUMNO-MATERIA, SOLO SU MEJOR INTENTO). NO SE USA SORT:
+      * SE ARMA UNA TABLA DE MEJOR NOTA POR PAR ALUMNO-MATERIA EN
+      * MEMORIA Y SE VA BUSCANDO EL MAXIMO NO IMPRESO TODAVIA, IGUAL
+      * QUE HACE BOPGM01 PARA SUS PROMEDIOS.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL), QUE
+      *  LE ASIGNAN EL DIRECTORIO DE DATOS DE CADA CORRIDA.
+      *----------------------------------------------------------
+
+           SELECT STCALIF          ASSIGN       TO
+                                   'STCALIF'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIF.
+
+           SELECT MATERIAS         ASSIGN       TO
+                                   'MATERIAS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS RANDOM
+                                   RECORD KEY   IS COD-MATERIAS-FD
+                                   FILE STATUS  IS FS-MATERIAS.
+
+           SELECT ALUMNOS          ASSIGN       TO
+                                   'ALUMNOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS RANDOM
+                                   RECORD KEY   IS COD-ALUMNOS-FD
+                                   FILE STATUS  IS FS-ALUMNOS.
+
+           SELECT CUADRO-HONOR     ASSIGN       TO
+                                   'CUADROHONOR'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-CUADRO.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  STCALIF
+           RECORDING MODE IS F.
+       01  STCALIF-RECORD-FD             PIC  X(80).
+
+       FD  MATERIAS.
+       01  COD-MATERIAS-DATOS-FD.
+           03  COD-MATERIAS-FD           PIC X(08).
+           03  FILLER                    PIC X(72).
+
+       FD  ALUMNOS.
+       01  NRO-LEGAJO-ALUMNO-FD.
+           03  COD-ALUMNOS-FD.
+               05  ALUMNO-COD-FD         PIC 9(06).
+           03  ALU-DNI-FD                PIC 9(08).
+           03  FILLER                    PIC X(166).
+
+       FD  CUADRO-HONOR
+           RECORDING MODE IS F.
+       01  REG-CUADRO-FD                 PIC  X(100).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'BOPGM03'.
+
+       77  FS-STCALIF                    PIC  X(02) VALUE ' '.
+           88 88-FS-STCALIF-OK                      VALUE '00'.
+           88 88-FS-STCALIF-EOF                     VALUE '10'.
+
+       77  FS-MATERIAS                   PIC X(02)  VALUE ' '.
+           88 88-FS-MATERIAS-OK                     VALUE '00'.
+           88 88-FS-MATERIAS-EOF                    VALUE '10'.
+           88 88-FS-MATERIAS-INVKEY                 VALUE '21'.
+           88 88-FS-MATERIAS-DUPKEY                 VALUE '22'.
+           88 88-FS-MATERIAS-NOKEY                  VALUE '23'.
+
+       77  FS-ALUMNOS                    PIC X(02)  VALUE ' '.
+           88 88-FS-ALUMNOS-OK                      VALUE '00'.
+           88 88-FS-ALUMNOS-EOF                     VALUE '10'.
+           88 88-FS-ALUMNOS-INVKEY                  VALUE '21'.
+           88 88-FS-ALUMNOS-DUPKEY                  VALUE '22'.
+           88 88-FS-ALUMNOS-NOKEY                   VALUE '23'.
+
+       77  FS-CUADRO                     PIC  X(02) VALUE ' '.
+           88 88-FS-CUADRO-OK                       VALUE '00'.
+
+       77  WS-OPEN-STCALIF                PIC X     VALUE 'N'.
+           88 88-OPEN-STCALIF-SI                    VALUE 'S'.
+           88 88-OPEN-STCALIF-NO                    VALUE 'N'.
+
+       77  WS-OPEN-MATERIAS               PIC X     VALUE 'N'.
+           88 88-OPEN-MATERIAS-SI                   VALUE 'S'.
+           88 88-OPEN-MATERIAS-NO                   VALUE 'N'.
+
+       77  WS-OPEN-ALUMNOS                PIC X     VALUE 'N'.
+           88 88-OPEN-ALUMNOS-SI                    VALUE 'S'.
+           88 88-OPEN-ALUMNOS-NO                    VALUE 'N'.
+
+       77  WS-OPEN-CUADRO                 PIC X     VALUE 'N'.
+           88 88-OPEN-CUADRO-SI                     VALUE 'S'.
+           88 88-OPEN-CUADRO-NO                      VALUE 'N'.
+
+       77  WS-LEIDOS-STCALIF              PIC 9(09) VALUE 0.
+       77  WS-GRABADOS-CUADRO             PIC 9(09) VALUE 0.
+
+       77  WS-CUADRO-TOP-N                PIC 9(02) VALUE 05.
+
+      *-------------------------------------------------------------*
+      *     MEJOR NOTA POR PAR ALUMNO-MATERIA, CON LOS DATOS YA      *
+      *     RESUELTOS CONTRA LOS MAESTROS PARA NO TENER QUE VOLVER   *
+      *     A LEERLOS AL MOMENTO DE IMPRIMIR EL RANKING.             *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-MEJOR              PIC 9(04) VALUE 0.
+       01  WS-TABLA-MEJOR.
+           03  WS-TM-ENTRADA OCCURS 500 TIMES
+                             INDEXED BY WS-IDX-TM.
+               05  WS-TM-ALU-COD          PIC 9(06).
+               05  WS-TM-ALU-NOM          PIC X(50).
+               05  WS-TM-MAT-COD          PIC X(08).
+               05  WS-TM-MEJOR-NOTA       PIC 9(02)V9(01).
+               05  WS-TM-IMPRESO          PIC X(01) VALUE 'N'.
+                   88  88-TM-IMPRESO-SI             VALUE 'S'.
+                   88  88-TM-IMPRESO-NO              VALUE 'N'.
+
+      *-------------------------------------------------------------*
+      *     MATERIAS DISTINTAS QUE TUVIERON EXAMENES, EN EL ORDEN    *
+      *     EN QUE SE FUERON ENCONTRANDO EN STCALIF.                 *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-MAT                PIC 9(04) VALUE 0.
+       01  WS-TABLA-MAT.
+           03  WS-TMAT-ENTRADA OCCURS 100 TIMES
+                               INDEXED BY WS-IDX-TMAT.
+               05  WS-TMAT-COD             PIC X(08).
+               05  WS-TMAT-NOM             PIC X(40).
+
+       77  WS-IDX-GANADOR                 PIC 9(04) VALUE 0.
+       77  WS-MEJOR-NOTA-RONDA            PIC 9(02)V9(01) VALUE 0.
+       77  WS-POSICION                    PIC 9(02) VALUE 0.
+
+       77  WS-ALU-NOMBRE-RESUELTO          PIC X(50) VALUE ' '.
+
+       77  REG-CUADRO                     PIC X(100).
+
+      *-------------------------------------------------------------*
+      *     DEFINICION DEL AREA COMUN DE IMPRESION                  *
+      *-------------------------------------------------------------*
+       01  TIT-C01.
+           03  FILLER                    PIC X(05)  VALUE 'PGM: '.
+           03  FILLER                    PIC X(08)  VALUE 'BOPGM03'.
+           03  FILLER                    PIC X(10)  VALUE ' '.
+           03  FILLER                    PIC X(28)  VALUE
+                'CUADRO DE HONOR POR MATERIA'.
+           03  FILLER                    PIC X(32)  VALUE ' '.
+           03  FILLER                    PIC X(07)  VALUE 'FECHA '.
+           03  TITC01-FECHA.
+               05  TITC01-FECHA-DD       PIC 99     VALUE 0.
+               05  FILLER                PIC X      VALUE '/'.
+               05  TITC01-FECHA-MM       PIC 99     VALUE 0.
+               05  FILLER                PIC X      VALUE '/'.
+               05  TITC01-FECHA-AAAA     PIC 9(04)  VALUE 0.
+
+       01  TIT-C02.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(27)  VALUE
+                      'CUADRO DE HONOR - MATERIA: '.
+           03  TC2-MATERIA               PIC X(40)  VALUE ' '.
+           03  FILLER                    PIC X(26)  VALUE ' '.
+
+       01  TIT-C03.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(05)  VALUE 'POS'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(50)  VALUE 'ALUMNO'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(05)  VALUE 'NOTA'.
+           03  FILLER                    PIC X(37)  VALUE ' '.
+
+       01  TIT-C04.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(05)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(50)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(05)  VALUE ALL '-'.
+           03  FILLER                    PIC X(37)  VALUE ' '.
+
+       01  DET-C.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DC-POS                    PIC Z9.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DC-ALUMNO                 PIC X(50)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DC-NOTA                   PIC ZZ9.9.
+           03  FILLER                    PIC X(40)  VALUE ' '.
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04)  VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02)  VALUE 0.
+           03 WS-CURRENT-DATE-TIME.
+              05 WS-CURRENT-DATE-HS      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-MS      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-SS      PIC 9(02)  VALUE 0.
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WSTCALIF.
+       COPY WMATERIA.
+       COPY WALUMNOS.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-STCALIF-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+
+           PERFORM 11100-READ-STCALIF.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN INPUT STCALIF.
+
+           EVALUATE FS-STCALIF
+               WHEN '00'
+                    SET 88-OPEN-STCALIF-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT STCALIF'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN INPUT MATERIAS.
+
+           EVALUATE FS-MATERIAS
+               WHEN '00'
+                    SET 88-OPEN-MATERIAS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN INPUT ALUMNOS.
+
+           EVALUATE FS-ALUMNOS
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT CUADRO-HONOR.
+
+           EVALUATE FS-CUADRO
+               WHEN '00'
+                    SET 88-OPEN-CUADRO-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT CUADRO-HONOR'
+                    DISPLAY 'FILE STATUS       :' FS-CUADRO
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       11100-READ-STCALIF.
+      *-------------------
+
+           INITIALIZE STCALIF-RECORD.
+
+           READ STCALIF INTO STCALIF-RECORD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-STCALIF-OK
+                    ADD 1              TO WS-LEIDOS-STCALIF
+
+               WHEN 88-FS-STCALIF-EOF
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-STCALIF'
+                    DISPLAY 'ERROR EN READ       STCALIF'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *--------------
+
+           PERFORM 21000-ACUMULO-MEJOR-NOTA.
+
+           PERFORM 11100-READ-STCALIF.
+
+       21000-ACUMULO-MEJOR-NOTA.
+      *-----------------------------
+      *  ACTUALIZA LA TABLA DE MEJOR NOTA POR PAR ALUMNO-MATERIA Y LA
+      *  LISTA DE MATERIAS DISTINTAS, RESOLVIENDO LOS NOMBRES CONTRA
+      *  LOS MAESTROS SOLO LA PRIMERA VEZ QUE SE NECESITAN.
+      *-----------------------------
+
+           SET  WS-IDX-TMAT             TO 1.
+           PERFORM UNTIL WS-IDX-TMAT > WS-CANT-TAB-MAT
+                    OR WS-TMAT-COD(WS-IDX-TMAT) = STCALIF-COD-MATERIA
+               SET WS-IDX-TMAT          UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TMAT > WS-CANT-TAB-MAT
+           AND WS-CANT-TAB-MAT < 100
+               PERFORM 21010-RECUPERO-NOMBRE-MATERIA
+               ADD 1                     TO WS-CANT-TAB-MAT
+               SET WS-IDX-TMAT           TO WS-CANT-TAB-MAT
+               MOVE STCALIF-COD-MATERIA  TO WS-TMAT-COD(WS-IDX-TMAT)
+               MOVE MATERIA-NOMBRE       TO WS-TMAT-NOM(WS-IDX-TMAT)
+           END-IF.
+
+           SET  WS-IDX-TM                TO 1.
+           PERFORM UNTIL WS-IDX-TM > WS-CANT-TAB-MEJOR
+                    OR (WS-TM-ALU-COD(WS-IDX-TM) =
+                               STCALIF-COD-ESTUDIANTE
+                   AND  WS-TM-MAT-COD(WS-IDX-TM) =
+                               STCALIF-COD-MATERIA)
+               SET WS-IDX-TM             UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TM > WS-CANT-TAB-MEJOR
+               IF  WS-CANT-TAB-MEJOR < 500
+                   PERFORM 21020-RECUPERO-NOMBRE-ALUMNO
+                   ADD 1                 TO WS-CANT-TAB-MEJOR
+                   SET WS-IDX-TM         TO WS-CANT-TAB-MEJOR
+                   MOVE STCALIF-COD-ESTUDIANTE
+                                 TO WS-TM-ALU-COD(WS-IDX-TM)
+                   MOVE WS-ALU-NOMBRE-RESUELTO
+                                 TO WS-TM-ALU-NOM(WS-IDX-TM)
+                   MOVE STCALIF-COD-MATERIA
+                                 TO WS-TM-MAT-COD(WS-IDX-TM)
+                   MOVE STCALIF-NOTA
+                                 TO WS-TM-MEJOR-NOTA(WS-IDX-TM)
+               END-IF
+           ELSE
+               IF  STCALIF-NOTA > WS-TM-MEJOR-NOTA(WS-IDX-TM)
+                   MOVE STCALIF-NOTA TO WS-TM-MEJOR-NOTA(WS-IDX-TM)
+               END-IF
+           END-IF.
+
+       21010-RECUPERO-NOMBRE-MATERIA.
+      *------------------------------
+
+           INITIALIZE MATERIAS-REGISTRO
+                      COD-MATERIAS-DATOS-FD.
+
+           MOVE STCALIF-COD-MATERIA       TO COD-MATERIAS-FD
+                                             MATERIAS-CODIGO.
+
+           READ MATERIAS INTO MATERIAS-REGISTRO.
+
+           EVALUATE TRUE
+                WHEN  88-FS-MATERIAS-OK
+                      CONTINUE
+                WHEN  88-FS-MATERIAS-NOKEY
+                      MOVE  'MATERIA NO ENCONTRADA'
+                                            TO MATERIA-NOMBRE
+                WHEN OTHER
+                      DISPLAY '--------------------------------'
+                      DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                      DISPLAY 'PARRAFO: 21010-RECUPERO-NOMBRE-MATERIA'
+                      DISPLAY 'ERROR EN RECUPERO DATA MATERIAS'
+                      DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                      DISPLAY 'SE CANCELA EL PROCESO'
+                      DISPLAY '--------------------------------'
+                      PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21020-RECUPERO-NOMBRE-ALUMNO.
+      *-----------------------------
+
+           INITIALIZE ALU-REGISTRO
+                      NRO-LEGAJO-ALUMNO-FD.
+
+           MOVE STCALIF-COD-ESTUDIANTE    TO ALUMNO-COD-FD
+                                             ALU-CODIGO.
+
+           READ ALUMNOS INTO ALU-REGISTRO.
+
+           EVALUATE TRUE
+                WHEN  88-FS-ALUMNOS-OK
+                      MOVE    ' '         TO WS-ALU-NOMBRE-RESUELTO
+                      STRING
+                             ALU-NOMBRE   DELIMITED BY '  '
+                             ' '          DELIMITED BY SIZE
+                             ALU-APELLIDO DELIMITED BY '  '
+                         INTO
+                             WS-ALU-NOMBRE-RESUELTO
+                      END-STRING
+                WHEN  88-FS-ALUMNOS-NOKEY
+                      MOVE  'ALUMNO NO ENCONTRADO'
+                                          TO WS-ALU-NOMBRE-RESUELTO
+                WHEN OTHER
+                      DISPLAY '--------------------------------'
+                      DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                      DISPLAY 'PARRAFO: 21020-RECUPERO-NOMBRE-ALUMNO'
+                      DISPLAY 'ERROR EN RECUPERO DATA ALUMNOS'
+                      DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                      DISPLAY 'SE CANCELA EL PROCESO'
+                      DISPLAY '--------------------------------'
+                      PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       30000-FINALIZO.
+      *--------------
+
+           SET  WS-IDX-TMAT              TO 1.
+           PERFORM UNTIL WS-IDX-TMAT > WS-CANT-TAB-MAT
+               PERFORM 30100-IMPRIMO-CUADRO-MATERIA
+               SET WS-IDX-TMAT           UP BY 1
+           END-PERFORM.
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'PROGRAMA          :' CTE-PROGRAMA.
+           DISPLAY 'STCALIF LEIDOS    :' WS-LEIDOS-STCALIF.
+           DISPLAY 'MATERIAS RANKEADAS:' WS-CANT-TAB-MAT.
+           DISPLAY 'LINEAS GRABADAS   :' WS-GRABADOS-CUADRO.
+           DISPLAY '--------------------------------'.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       30100-IMPRIMO-CUADRO-MATERIA.
+      *-----------------------------
+
+           PERFORM 21220-FECHA-ACTUAL.
+
+           MOVE WS-TMAT-NOM(WS-IDX-TMAT) TO TC2-MATERIA.
+
+           MOVE TIT-C01                  TO REG-CUADRO.
+           PERFORM 21300-ESCRIBO-CUADRO.
+
+           MOVE TIT-C02                  TO REG-CUADRO.
+           PERFORM 21300-ESCRIBO-CUADRO.
+
+           MOVE TIT-C03                  TO REG-CUADRO.
+           PERFORM 21300-ESCRIBO-CUADRO.
+
+           MOVE TIT-C04                  TO REG-CUADRO.
+           PERFORM 21300-ESCRIBO-CUADRO.
+
+           MOVE 0                        TO WS-POSICION.
+
+           PERFORM UNTIL WS-POSICION >= WS-CUADRO-TOP-N
+
+               PERFORM 30110-BUSCO-GANADOR-RONDA
+
+               IF  WS-IDX-GANADOR = 0
+                   EXIT PERFORM
+               END-IF
+
+               ADD 1                     TO WS-POSICION
+               SET 88-TM-IMPRESO-SI(WS-IDX-GANADOR)
+                                         TO TRUE
+
+               MOVE WS-POSICION          TO DC-POS
+               MOVE WS-TM-ALU-NOM(WS-IDX-GANADOR)
+                                         TO DC-ALUMNO
+               MOVE WS-TM-MEJOR-NOTA(WS-IDX-GANADOR)
+                                         TO DC-NOTA
+
+               MOVE DET-C                TO REG-CUADRO
+               PERFORM 21300-ESCRIBO-CUADRO
+           END-PERFORM.
+
+       30110-BUSCO-GANADOR-RONDA.
+      *--------------------------
+      *  RECORRE TODA LA TABLA DE MEJOR NOTA BUSCANDO, ENTRE LOS QUE
+      *  SON DE LA MATERIA ACTUAL Y TODAVIA NO SE IMPRIMIERON, EL DE
+      *  MAYOR NOTA (A IGUALDAD DE NOTA, GANA EL DE MENOR CODIGO DE
+      *  ALUMNO, QUE ES COMO QUEDARON CARGADOS EN LA TABLA).
+      *--------------------------
+
+           MOVE 0                        TO WS-IDX-GANADOR.
+           MOVE 0                        TO WS-MEJOR-NOTA-RONDA.
+
+           SET  WS-IDX-TM                TO 1.
+           PERFORM UNTIL WS-IDX-TM > WS-CANT-TAB-MEJOR
+               IF  WS-TM-MAT-COD(WS-IDX-TM) = WS-TMAT-COD(WS-IDX-TMAT)
+               AND 88-TM-IMPRESO-NO(WS-IDX-TM)
+               AND WS-TM-MEJOR-NOTA(WS-IDX-TM) > WS-MEJOR-NOTA-RONDA
+                   MOVE WS-TM-MEJOR-NOTA(WS-IDX-TM)
+                                         TO WS-MEJOR-NOTA-RONDA
+                   SET WS-IDX-GANADOR    TO WS-IDX-TM
+               END-IF
+               SET WS-IDX-TM             UP BY 1
+           END-PERFORM.
+
+       21220-FECHA-ACTUAL.
+      *-----------------
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE WS-CURRENT-DATE-YYYY  TO TITC01-FECHA-AAAA
+           MOVE WS-CURRENT-DATE-MM    TO TITC01-FECHA-MM
+           MOVE WS-CURRENT-DATE-DD    TO TITC01-FECHA-DD.
+
+       21300-ESCRIBO-CUADRO.
+      *---------------------
+
+           WRITE REG-CUADRO-FD FROM REG-CUADRO AFTER 1 LINE.
+
+           EVALUATE TRUE
+              WHEN 88-FS-CUADRO-OK
+                   ADD 1              TO  WS-GRABADOS-CUADRO
+
+              WHEN OTHER
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                   DISPLAY 'PARRAFO: 21300-ESCRIBO-CUADRO'
+                   DISPLAY 'ERROR EN ESCRIBO-CUADRO'
+                   DISPLAY 'FILE STATUS       :' FS-CUADRO
+                   DISPLAY 'SE CANCELA EL PROCESO'
+                   DISPLAY '--------------------------------'
+                   PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-STCALIF-SI
+              SET 88-OPEN-STCALIF-NO  TO TRUE
+              CLOSE STCALIF
+           END-IF.
+
+           IF 88-OPEN-MATERIAS-SI
+              SET 88-OPEN-MATERIAS-NO TO TRUE
+              CLOSE MATERIAS
+           END-IF.
+
+           IF 88-OPEN-ALUMNOS-SI
+              SET 88-OPEN-ALUMNOS-NO  TO TRUE
+              CLOSE ALUMNOS
+           END-IF.
+
+           IF 88-OPEN-CUADRO-SI
+              SET 88-OPEN-CUADRO-NO   TO TRUE
+              CLOSE CUADRO-HONOR
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
