@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DEL ARCHIVO DE TRANSACCIONES DE MATERIAS       *
+      * USADO POR EL PROGRAMA DE MANTENIMIENTO MNTMATE            *
+      * LREC = 80                                                 *
+      *-----------------------------------------------------------*
+       01  MATTRAN-RECORD.
+           03  MATTRAN-ACCION                      PIC X(01).
+               88  88-MATTRAN-ALTA                  VALUE 'A'.
+               88  88-MATTRAN-CAMBIO                VALUE 'C'.
+               88  88-MATTRAN-BAJA                  VALUE 'B'.
+           03  MATTRAN-CODIGO                      PIC X(08).
+           03  MATTRAN-NOMBRE                      PIC X(50).
+           03  MATTRAN-HORAS                       PIC 9(03).
+           03  FILLER                               PIC X(18).
