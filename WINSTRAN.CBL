@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DEL ARCHIVO DE TRANSACCIONES DE INSTITUTOS     *
+      * USADO POR EL PROGRAMA DE MANTENIMIENTO MNTINST            *
+      * LREC = 80                                                 *
+      *-----------------------------------------------------------*
+       01  INSTRAN-RECORD.
+           03  INSTRAN-ACCION                      PIC X(01).
+               88  88-INSTRAN-ALTA                  VALUE 'A'.
+               88  88-INSTRAN-CAMBIO                VALUE 'C'.
+               88  88-INSTRAN-BAJA                  VALUE 'B'.
+           03  INSTRAN-CODIGO                      PIC X(10).
+           03  INSTRAN-NOMBRE                      PIC X(40).
+           03  FILLER                              PIC X(29).
