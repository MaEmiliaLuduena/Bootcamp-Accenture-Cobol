@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. MNTALUM.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA MANTIENE EL MAESTRO ALUMNOS A PARTIR DE UN
+      * ARCHIVO DE TRANSACCIONES (ALTA/CAMBIO/BAJA) KEYED POR
+      * ALU-CODIGO, EN LUGAR DE LOS MOVE/WRITE FIJOS DE VSAMALUM.
+      *-----------------------------------------------------------
+      * CADA TRANSACCION DE ALUTRAN SE APLICA CONTRA ALUMNOS.DAT:
+      *   A (ALTA)   -> WRITE.   RECHAZA SI LA CLAVE YA EXISTE.
+      *   C (CAMBIO) -> REWRITE. RECHAZA SI LA CLAVE NO EXISTE.
+      *   B (BAJA)   -> DELETE.  RECHAZA SI LA CLAVE NO EXISTE.
+      * LAS TRANSACCIONES RECHAZADAS SE GRABAN EN ALUMNOSREJ Y NO
+      * DETIENEN EL PROCESO DEL RESTO DEL LOTE.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL).
+      *----------------------------------------------------------
+
+           SELECT ALUMNOS          ASSIGN       TO
+                                   'ALUMNOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS RANDOM
+                                   RECORD KEY   IS COD-ALUMNOS-FD
+                                   ALTERNATE RECORD KEY IS
+                                            ALU-DNI-FD WITH DUPLICATES
+                                   FILE STATUS  IS FS-ALUMNOS.
+
+           SELECT ALUTRAN          ASSIGN       TO
+                                   'ALUTRAN'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-ALUTRAN.
+
+           SELECT ALUMNOSREJ       ASSIGN       TO
+                                   'ALUMNOSREJ'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-ALUMNOSREJ.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  ALUMNOS.
+       01  NRO-LEGAJO-ALUMNO-FD.
+           03  COD-ALUMNOS-FD.
+               05  ALUMNO-COD-FD         PIC 9(06).
+           03  ALU-DNI-FD                PIC 9(08).
+           03  FILLER                    PIC X(166).
+
+       FD  ALUTRAN
+           RECORDING MODE IS F.
+       01  ALUTRAN-RECORD-FD             PIC  X(181).
+
+       FD  ALUMNOSREJ
+           RECORDING MODE IS F.
+       01  REG-RECHAZO-ALU-FD            PIC  X(191).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'MNTALUM'.
+
+       77  FS-ALUMNOS                    PIC X(02)  VALUE ' '.
+           88 88-FS-ALUMNOS-OK                      VALUE '00'.
+           88 88-FS-ALUMNOS-EOF                     VALUE '10'.
+           88 88-FS-ALUMNOS-INVKEY                  VALUE '21'.
+           88 88-FS-ALUMNOS-DUPKEY                  VALUE '22'.
+           88 88-FS-ALUMNOS-NOKEY                   VALUE '23'.
+
+       77  FS-ALUTRAN                    PIC X(02)  VALUE ' '.
+           88 88-FS-ALUTRAN-OK                      VALUE '00'.
+           88 88-FS-ALUTRAN-EOF                     VALUE '10'.
+
+       77  FS-ALUMNOSREJ                 PIC X(02)  VALUE ' '.
+           88 88-FS-ALUMNOSREJ-OK                   VALUE '00'.
+
+       77  WS-OPEN-ALUMNOS               PIC X      VALUE 'N'.
+           88 88-OPEN-ALUMNOS-SI                    VALUE 'S'.
+           88 88-OPEN-ALUMNOS-NO                    VALUE 'N'.
+
+       77  WS-OPEN-ALUTRAN                PIC X     VALUE 'N'.
+           88 88-OPEN-ALUTRAN-SI                    VALUE 'S'.
+           88 88-OPEN-ALUTRAN-NO                    VALUE 'N'.
+
+       77  WS-OPEN-ALUMNOSREJ             PIC X     VALUE 'N'.
+           88 88-OPEN-ALUMNOSREJ-SI                 VALUE 'S'.
+           88 88-OPEN-ALUMNOSREJ-NO                 VALUE 'N'.
+
+       77  WS-EDAD-MINIMA                 PIC 9(02) VALUE 16.
+       77  WS-EDAD-ALUMNO                 PIC 9(03) VALUE 0.
+
+       77  WS-TRAN-LEIDAS                 PIC 9(07) VALUE 0.
+       77  WS-ALTAS-OK                    PIC 9(07) VALUE 0.
+       77  WS-CAMBIOS-OK                   PIC 9(07) VALUE 0.
+       77  WS-BAJAS-OK                    PIC 9(07) VALUE 0.
+       77  WS-RECHAZADAS                  PIC 9(07) VALUE 0.
+       77  WS-MENORES-EDAD                PIC 9(07) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     REGISTRO DE RECHAZO PARA ALUMNOSREJ                     *
+      *-------------------------------------------------------------*
+       01  REG-RECHAZO-ALU.
+           03  RECHAZO-ALU-DATOS         PIC X(181).
+           03  RECHAZO-ALU-MOTIVO        PIC X(10).
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04)  VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02)  VALUE 0.
+           03 WS-CURRENT-DATE-TIME       PIC X(08)  VALUE ' '.
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WALUMNOS.
+       COPY WALUTRAN.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-ALUTRAN-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+           PERFORM 11100-READ-ALUTRAN.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN I-O     ALUMNOS.
+
+           EVALUATE FS-ALUMNOS
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOS-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN I-O   ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN INPUT   ALUTRAN.
+
+           EVALUATE FS-ALUTRAN
+               WHEN '00'
+                    SET 88-OPEN-ALUTRAN-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT ALUTRAN'
+                    DISPLAY 'FILE STATUS       :' FS-ALUTRAN
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT  ALUMNOSREJ.
+
+           EVALUATE FS-ALUMNOSREJ
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOSREJ-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT ALUMNOSREJ'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOSREJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       11100-READ-ALUTRAN.
+      *-------------------
+
+           INITIALIZE ALUTRAN-RECORD.
+
+           READ ALUTRAN INTO ALUTRAN-RECORD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUTRAN-OK
+                    ADD 1              TO WS-TRAN-LEIDAS
+               WHEN 88-FS-ALUTRAN-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-ALUTRAN'
+                    DISPLAY 'ERROR EN READ       ALUTRAN'
+                    DISPLAY 'FILE STATUS       :' FS-ALUTRAN
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *-------------
+
+           EVALUATE TRUE
+               WHEN 88-ALUTRAN-ALTA
+                    PERFORM 21000-APLICO-ALTA
+               WHEN 88-ALUTRAN-CAMBIO
+                    PERFORM 21100-APLICO-CAMBIO
+               WHEN 88-ALUTRAN-BAJA
+                    PERFORM 21200-APLICO-BAJA
+               WHEN OTHER
+                    MOVE 'ACCION'         TO RECHAZO-ALU-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-ALU
+           END-EVALUATE.
+
+           PERFORM 11100-READ-ALUTRAN.
+
+       21000-APLICO-ALTA.
+      *------------------
+      *  ALTA DE UN ALUMNO NUEVO. SI LA CLAVE YA EXISTE SE RECHAZA
+      *  LA TRANSACCION EN LUGAR DE ABORTAR EL LOTE.
+      *------------------
+
+           INITIALIZE ALU-REGISTRO.
+           MOVE ALUTRAN-CODIGO           TO ALU-CODIGO.
+           MOVE ALUTRAN-DNI              TO ALU-DNI.
+           MOVE ALUTRAN-NOMBRE           TO ALU-NOMBRE.
+           MOVE ALUTRAN-APELLIDO         TO ALU-APELLIDO.
+           MOVE ALUTRAN-FECHA-AAAA       TO ALUMNO-FECHA-AAAA.
+           MOVE ALUTRAN-FECHA-MM         TO ALUMNO-FECHA-MM.
+           MOVE ALUTRAN-FECHA-DD         TO ALUMNO-FECHA-DD.
+           MOVE ALUTRAN-EMAIL            TO ALU-EMAIL.
+           MOVE ALUTRAN-TELEFONO         TO ALU-TELEFONO.
+
+           MOVE ALU-CODIGO               TO ALUMNO-COD-FD.
+           MOVE ALU-DNI                  TO ALU-DNI-FD.
+
+           WRITE COD-ALUMNOS-FD          FROM ALU-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    ADD 1                TO WS-ALTAS-OK
+                    PERFORM 21950-VALIDO-EDAD
+               WHEN 88-FS-ALUMNOS-DUPKEY
+                    MOVE 'DUPLICADO'     TO RECHAZO-ALU-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-ALU
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21000-APLICO-ALTA'
+                    DISPLAY 'ERROR EN WRITE      ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21100-APLICO-CAMBIO.
+      *------------------
+      *  CAMBIO DE DATOS DE UN ALUMNO EXISTENTE. SI LA CLAVE NO
+      *  EXISTE SE RECHAZA LA TRANSACCION.
+      *------------------
+
+           INITIALIZE ALU-REGISTRO NRO-LEGAJO-ALUMNO-FD.
+           MOVE ALUTRAN-CODIGO           TO ALUMNO-COD-FD.
+
+           READ ALUMNOS INTO ALU-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    MOVE ALUTRAN-DNI         TO ALU-DNI
+                    MOVE ALUTRAN-NOMBRE      TO ALU-NOMBRE
+                    MOVE ALUTRAN-APELLIDO    TO ALU-APELLIDO
+                    MOVE ALUTRAN-FECHA-AAAA  TO ALUMNO-FECHA-AAAA
+                    MOVE ALUTRAN-FECHA-MM    TO ALUMNO-FECHA-MM
+                    MOVE ALUTRAN-FECHA-DD    TO ALUMNO-FECHA-DD
+                    MOVE ALUTRAN-EMAIL       TO ALU-EMAIL
+                    MOVE ALUTRAN-TELEFONO    TO ALU-TELEFONO
+                    PERFORM 21150-REESCRIBO-ALUMNO
+               WHEN 88-FS-ALUMNOS-NOKEY
+                    MOVE 'NOEXISTE'          TO RECHAZO-ALU-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-ALU
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21100-APLICO-CAMBIO'
+                    DISPLAY 'ERROR EN READ       ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21150-REESCRIBO-ALUMNO.
+      *-----------------------
+
+           REWRITE COD-ALUMNOS-FD        FROM ALU-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    ADD 1                TO WS-CAMBIOS-OK
+                    PERFORM 21950-VALIDO-EDAD
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21150-REESCRIBO-ALUMNO'
+                    DISPLAY 'ERROR EN REWRITE    ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21200-APLICO-BAJA.
+      *------------------
+      *  BAJA DE UN ALUMNO. SI LA CLAVE NO EXISTE SE RECHAZA LA
+      *  TRANSACCION.
+      *------------------
+
+           INITIALIZE NRO-LEGAJO-ALUMNO-FD.
+           MOVE ALUTRAN-CODIGO           TO ALUMNO-COD-FD.
+
+           DELETE ALUMNOS.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    ADD 1                TO WS-BAJAS-OK
+               WHEN 88-FS-ALUMNOS-NOKEY
+                    MOVE 'NOEXISTE'       TO RECHAZO-ALU-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-ALU
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21200-APLICO-BAJA'
+                    DISPLAY 'ERROR EN DELETE     ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21900-GRABO-RECHAZO-ALU.
+      *------------------------
+      *  GRABA EN ALUMNOSREJ LA TRANSACCION QUE NO SE PUDO APLICAR.
+      *------------------------
+
+           MOVE ALUTRAN-RECORD           TO RECHAZO-ALU-DATOS.
+
+           WRITE REG-RECHAZO-ALU-FD      FROM REG-RECHAZO-ALU.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOSREJ-OK
+                    ADD 1                TO WS-RECHAZADAS
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21900-GRABO-RECHAZO-ALU'
+                    DISPLAY 'ERROR EN WRITE      ALUMNOSREJ'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOSREJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21950-VALIDO-EDAD.
+      *------------------
+      *  VERIFICA QUE EL ALUMNO DADO DE ALTA O MODIFICADO CUMPLA LA
+      *  EDAD MINIMA DE INSCRIPCION, USANDO ALU-FECNAC. NO RECHAZA
+      *  LA TRANSACCION: SOLO INFORMA, YA QUE LA EDAD MINIMA ES UNA
+      *  POLITICA ACADEMICA Y NO UN ERROR DE DATOS.
+      *------------------
+
+           MOVE FUNCTION CURRENT-DATE    TO WS-CURRENT-DATE.
+
+           COMPUTE WS-EDAD-ALUMNO =
+                   WS-CURRENT-DATE-YYYY - ALUMNO-FECHA-AAAA.
+
+           IF  WS-CURRENT-DATE-MM  < ALUMNO-FECHA-MM
+           OR (WS-CURRENT-DATE-MM  = ALUMNO-FECHA-MM
+               AND WS-CURRENT-DATE-DD < ALUMNO-FECHA-DD)
+               SUBTRACT 1               FROM WS-EDAD-ALUMNO
+           END-IF.
+
+           IF  WS-EDAD-ALUMNO < WS-EDAD-MINIMA
+               ADD 1                    TO WS-MENORES-EDAD
+               DISPLAY 'AVISO: ALUMNO POR DEBAJO DE LA EDAD MINIMA '
+                       ALU-CODIGO ' EDAD: ' WS-EDAD-ALUMNO
+           END-IF.
+
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'
+           DISPLAY 'TOTALES DE CONTROL PGM: MNTALUM            '
+           DISPLAY '*******************************************'
+           DISPLAY '* TRANSACCIONES LEIDAS     :' WS-TRAN-LEIDAS
+           DISPLAY '* ALTAS APLICADAS          :' WS-ALTAS-OK
+           DISPLAY '* CAMBIOS APLICADOS        :' WS-CAMBIOS-OK
+           DISPLAY '* BAJAS APLICADAS          :' WS-BAJAS-OK
+           DISPLAY '* TRANSACCIONES RECHAZADAS :' WS-RECHAZADAS
+           DISPLAY '* ALUMNOS BAJO EDAD MINIMA :' WS-MENORES-EDAD
+           DISPLAY '*******************************************'
+           DISPLAY ' '.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-ALUMNOS-SI
+              SET 88-OPEN-ALUMNOS-NO  TO TRUE
+              CLOSE ALUMNOS
+           END-IF.
+
+           IF 88-OPEN-ALUTRAN-SI
+              SET 88-OPEN-ALUTRAN-NO  TO TRUE
+              CLOSE ALUTRAN
+           END-IF.
+
+           IF 88-OPEN-ALUMNOSREJ-SI
+              SET 88-OPEN-ALUMNOSREJ-NO TO TRUE
+              CLOSE ALUMNOSREJ
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
