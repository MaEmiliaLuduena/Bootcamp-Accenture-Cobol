@@ -4,6 +4,14 @@
       * Purpose: CREAR Y POBLAR EL VSAM DE MATERIAS
       * Tectonics: cobc
       ******************************************************************
+      *-----------------------------------------------------------
+      * LA CARGA INICIAL YA NO VIENE FIJA EN EL PROGRAMA: SE LEE
+      * DESDE MATERIASCARGA, UN ARCHIVO DE TEXTO CON UNA MATERIA POR
+      * LINEA, CAMPOS SEPARADOS POR COMA:
+      *    CODIGO,NOMBRE,ACTIVA,HORAS
+      * ACTIVA Y HORAS SON OPCIONALES: EN BLANCO SE ASUME 'A' Y 0
+      * HORAS CATEDRA RESPECTIVAMENTE.
+      *-----------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VSAMMAT.
        ENVIRONMENT DIVISION.
@@ -15,12 +23,23 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL).
+      *----------------------------------------------------------
            SELECT MATERIAS         ASSIGN       TO
-            'C:\Users\Lenovo\Desktop\HOST-COBOL\EJERCICIOS\MATERIAS.DAT'
+                                   'MATERIAS'
                                    ORGANIZATION IS INDEXED
                                    ACCESS MODE  IS SEQUENTIAL
                                    RECORD KEY   IS COD-MATERIAS-FD
                                    FILE STATUS  IS FS-MATERIAS.
+
+           SELECT MATERIASCARGA    ASSIGN       TO
+                                   'MATERIASCARGA'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-MATERIASCARGA.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -29,8 +48,14 @@
            03  COD-MATERIAS-FD           PIC X(08).
            03  FILLER                    PIC X(72).
 
+       FD  MATERIASCARGA
+           RECORDING MODE IS F.
+       01  REG-MATERIASCARGA-FD          PIC  X(200).
+
        WORKING-STORAGE SECTION.
 
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'VSAMMAT'.
+
        77  FS-MATERIAS                   PIC X(02)  VALUE ' '.
            88 88-FS-MATERIAS-OK                     VALUE '00'.
            88 88-FS-MATERIAS-EOF                    VALUE '10'.
@@ -38,111 +63,218 @@
            88 88-FS-MATERIAS-DUPKEY                 VALUE '22'.
            88 88-FS-MATERIAS-NOKEY                  VALUE '23'.
 
+       77  FS-MATERIASCARGA              PIC X(02)  VALUE ' '.
+           88 88-FS-MATERIASCARGA-OK                VALUE '00'.
+           88 88-FS-MATERIASCARGA-EOF               VALUE '10'.
+
+       77  WS-OPEN-MATERIAS              PIC X      VALUE 'N'.
+           88 88-OPEN-MATERIAS-SI                   VALUE 'S'.
+           88 88-OPEN-MATERIAS-NO                   VALUE 'N'.
+
+       77  WS-OPEN-MATERIASCARGA         PIC X      VALUE 'N'.
+           88 88-OPEN-MATERIASCARGA-SI              VALUE 'S'.
+           88 88-OPEN-MATERIASCARGA-NO              VALUE 'N'.
+
+       77  REG-MATERIASCARGA             PIC X(200).
+
+       77  WS-REG-MATERIAS-LEIDAS        PIC 9(09) VALUE 0.
        77  WS-REG-MATERIAS-GRABADOS      PIC 9(09) VALUE 0.
+       77  WS-REG-MATERIAS-DUPLICADAS    PIC 9(09) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     CAMPOS DE LA LINEA DE CARGA, TAL COMO VIENEN DE TEXTO,  *
+      *     ANTES DE MOVERLOS A MATERIAS-REGISTRO (QUE DE-EDITA EL  *
+      *     CAMPO NUMERICO Y ACOMODA LOS ANCHOS).                   *
+      *-------------------------------------------------------------*
+       01  WS-CARGA-MAT.
+           03  WS-CARGA-MAT-CODIGO       PIC X(08).
+           03  WS-CARGA-MAT-NOMBRE       PIC X(50).
+           03  WS-CARGA-MAT-ACTIVA       PIC X(01).
+           03  WS-CARGA-MAT-HORAS        PIC X(03).
 
       *------------------------------------
       *DEFINICION DEL ARCHIVO DE MATERIAS
       *------------------------------------
-
-       01 MATERIAS-REGISTRO.
-           03 MATERIAS-CLAVE.
-               05 MATERIAS-CODIGO             PIC X(08).
-           03 MATERIAS-NOMBRE                 PIC X(50).
-           03 FILLER                          PIC X(22).
+       COPY WMATERIA.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-MATERIASCARGA-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+           PERFORM 11100-READ-MATERIASCARGA.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
 
-           OPEN OUTPUT MATERIAS.
+           OPEN OUTPUT  MATERIAS.
 
            EVALUATE FS-MATERIAS
                WHEN '00'
-                    CONTINUE
+                    SET 88-OPEN-MATERIAS-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
 
+           OPEN INPUT   MATERIASCARGA.
+
+           EVALUATE FS-MATERIASCARGA
+               WHEN '00'
+                    SET 88-OPEN-MATERIASCARGA-SI TO TRUE
                WHEN OTHER
-                    DISPLAY 'ERROR OPEN MATERIAS FS: ' FS-MATERIAS
-                    STOP RUN
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT MATERIASCARGA'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIASCARGA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
            END-EVALUATE.
 
-      * GRABACIONES DE REGISTROS
+       11100-READ-MATERIASCARGA.
       *-------------------------
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH2581'                       TO MATERIAS-CODIGO.
-           MOVE 'CALCULO AVANZADO'               TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
 
+           INITIALIZE REG-MATERIASCARGA.
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH2989'                       TO MATERIAS-CODIGO.
-           MOVE 'MATEMATICA DISCRETA'            TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+           READ MATERIASCARGA INTO REG-MATERIASCARGA.
 
+           EVALUATE TRUE
+               WHEN 88-FS-MATERIASCARGA-OK
+                    ADD 1              TO WS-REG-MATERIAS-LEIDAS
+               WHEN 88-FS-MATERIASCARGA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-MATERIASCARGA'
+                    DISPLAY 'ERROR EN READ       MATERIASCARGA'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIASCARGA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH3909'                       TO MATERIAS-CODIGO.
-           MOVE 'SISTEMAS DE INFORMACION'        TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
-
+       20000-PROCESO.
+      *-------------
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH4755'                       TO MATERIAS-CODIGO.
-           MOVE 'SISTEMAS OPERATIVOS'            TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+           PERFORM 21000-PARSEO-CARGA.
+           PERFORM 21100-GRABO-MATERIA.
+           PERFORM 11100-READ-MATERIASCARGA.
 
+       21000-PARSEO-CARGA.
+      *-------------------
+      *  DESARMA LA LINEA DELIMITADA POR COMA EN SUS CAMPOS Y LOS
+      *  ACOMODA EN MATERIAS-REGISTRO.
+      *-------------------
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH5103'                       TO MATERIAS-CODIGO.
-           MOVE 'ARQUITECTURA DEL ORDENADOR'     TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+           INITIALIZE WS-CARGA-MAT MATERIAS-REGISTRO.
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH6535'                       TO MATERIAS-CODIGO.
-           MOVE 'INTRODUCCION A LA PROGRAMACION' TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+           UNSTRING REG-MATERIASCARGA DELIMITED BY ','
+               INTO WS-CARGA-MAT-CODIGO
+                    WS-CARGA-MAT-NOMBRE
+                    WS-CARGA-MAT-ACTIVA
+                    WS-CARGA-MAT-HORAS
+           END-UNSTRING.
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH6633'                       TO MATERIAS-CODIGO.
-           MOVE 'PROGRAMACION WEB'               TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+           MOVE WS-CARGA-MAT-CODIGO      TO MATERIAS-CODIGO.
+           MOVE WS-CARGA-MAT-NOMBRE      TO MATERIA-NOMBRE.
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH6857'                       TO MATERIAS-CODIGO.
-           MOVE 'INGLES'                         TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+           IF  WS-CARGA-MAT-ACTIVA = SPACES
+               MOVE 'A'                  TO MATERIAS-ACTIVA
+           ELSE
+               MOVE WS-CARGA-MAT-ACTIVA  TO MATERIAS-ACTIVA
+           END-IF.
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH7897'                       TO MATERIAS-CODIGO.
-           MOVE 'PRACTICA PROFESIONALIZANTE'     TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+           IF  WS-CARGA-MAT-HORAS = SPACES
+               MOVE 0                    TO MATERIAS-HORAS
+           ELSE
+               MOVE WS-CARGA-MAT-HORAS   TO MATERIAS-HORAS
+           END-IF.
 
-           INITIALIZE MATERIAS-REGISTRO
-           MOVE 'MATH9076'                       TO MATERIAS-CODIGO.
-           MOVE 'BASE DE DATOS'                  TO MATERIAS-NOMBRE.
-           PERFORM 100-WRITE-MATERIAS.
+       21100-GRABO-MATERIA.
+      *--------------------
 
-           CLOSE MATERIAS.
+           MOVE MATERIAS-CODIGO          TO COD-MATERIAS-FD.
 
-           EVALUATE FS-MATERIAS
-              WHEN '00'
-                   CONTINUE
+           WRITE COD-MATERIAS-FD         FROM MATERIAS-REGISTRO.
 
-              WHEN OTHER
-                   DISPLAY 'ERROR CLOSE MATERIAS FS: ' FS-MATERIAS
-                   STOP RUN
+           EVALUATE TRUE
+               WHEN 88-FS-MATERIAS-OK
+                    ADD 1                TO WS-REG-MATERIAS-GRABADOS
 
+      *        CLAVE DUPLICADA: SE REGISTRA Y SE SIGUE CON LA
+      *        PROXIMA LINEA EN LUGAR DE ABORTAR TODO EL LOTE.
+               WHEN 88-FS-MATERIAS-DUPKEY
+                    ADD 1                TO WS-REG-MATERIAS-DUPLICADAS
+                    DISPLAY 'MATERIA DUPLICADA, SE OMITE - COD: '
+                             MATERIAS-CODIGO
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21100-GRABO-MATERIA'
+                    DISPLAY 'ERROR EN WRITE      MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
            END-EVALUATE.
 
-           STOP RUN.
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'
+           DISPLAY 'TOTALES DE CONTROL PGM: VSAMMAT            '
+           DISPLAY '*******************************************'
+           DISPLAY '* LINEAS LEIDAS (MATERIASCARGA)  :'
+                                          WS-REG-MATERIAS-LEIDAS
+           DISPLAY '* MATERIAS GRABADAS              :'
+                                          WS-REG-MATERIAS-GRABADOS
+           DISPLAY '* MATERIAS DUPLICADAS            :'
+                                          WS-REG-MATERIAS-DUPLICADAS
+           DISPLAY '*******************************************'
+           DISPLAY ' '.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
 
-       100-WRITE-MATERIAS.
+           IF 88-OPEN-MATERIAS-SI
+              SET 88-OPEN-MATERIAS-NO  TO TRUE
+              CLOSE MATERIAS
+           END-IF.
 
-           WRITE COD-MATERIAS-FD              FROM MATERIAS-REGISTRO.
+           IF 88-OPEN-MATERIASCARGA-SI
+              SET 88-OPEN-MATERIASCARGA-NO TO TRUE
+              CLOSE MATERIASCARGA
+           END-IF.
 
-           EVALUATE FS-MATERIAS
-               WHEN '00'
-                    ADD 1 TO WS-REG-MATERIAS-GRABADOS
+       99999-CANCELO.
 
-               WHEN OTHER
-                    DISPLAY 'ERROR WRITE MATERIAS FS: ' FS-MATERIAS
-                    STOP RUN
-           END-EVALUATE.
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
