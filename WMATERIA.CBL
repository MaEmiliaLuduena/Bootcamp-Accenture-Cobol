@@ -6,4 +6,18 @@
            03  MATERIAS-CLAVE.
                05  MATERIAS-CODIGO                 PIC X(08).
            03  MATERIA-NOMBRE                      PIC X(50).
-           03  FILLER                              PIC X(22).
+           03  MATERIAS-ACTIVA                     PIC X(01).
+               88  88-MATERIAS-ACTIVA-SI           VALUE 'A'.
+               88  88-MATERIAS-ACTIVA-NO           VALUE 'I'.
+      *-------------------------------------------------------------*
+      *     VIGENCIA DE LA MATERIA EN EL CATALOGO (AAAAMMDD).       *
+      *     FECHA-HASTA EN CEROS = TODAVIA VIGENTE.                 *
+      *-------------------------------------------------------------*
+           03  MATERIAS-FECHA-DESDE                PIC X(08).
+           03  MATERIAS-FECHA-HASTA                PIC X(08).
+      *-------------------------------------------------------------*
+      *     CARGA HORARIA (EN HORAS CATEDRA), USADA PARA PONDERAR   *
+      *     EL PROMEDIO DEL ALUMNO POR PESO DE CADA MATERIA.        *
+      *-------------------------------------------------------------*
+           03  MATERIAS-HORAS                      PIC 9(03).
+           03  FILLER                              PIC X(02).
