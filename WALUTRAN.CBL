@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DEL ARCHIVO DE TRANSACCIONES DE ALUMNOS        *
+      * USADO POR EL PROGRAMA DE MANTENIMIENTO MNTALUM            *
+      * LREC = 181                                                *
+      *-----------------------------------------------------------*
+       01  ALUTRAN-RECORD.
+           03  ALUTRAN-ACCION                      PIC X(01).
+               88  88-ALUTRAN-ALTA                  VALUE 'A'.
+               88  88-ALUTRAN-CAMBIO                VALUE 'C'.
+               88  88-ALUTRAN-BAJA                  VALUE 'B'.
+           03  ALUTRAN-CODIGO                      PIC 9(06).
+           03  ALUTRAN-DNI                          PIC 9(08).
+           03  ALUTRAN-NOMBRE                      PIC X(50).
+           03  ALUTRAN-APELLIDO                     PIC X(50).
+           03  ALUTRAN-FECNAC.
+               05  ALUTRAN-FECHA-AAAA               PIC 9(04).
+               05  ALUTRAN-FECHA-MM                 PIC 9(02).
+               05  ALUTRAN-FECHA-DD                 PIC 9(02).
+           03  ALUTRAN-EMAIL                        PIC X(40).
+           03  ALUTRAN-TELEFONO                     PIC X(15).
+           03  FILLER                               PIC X(03).
