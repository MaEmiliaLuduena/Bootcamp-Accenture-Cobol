@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. BOPGM06.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA RECORRE STCALIF UNA SOLA VEZ Y LO DIVIDE EN
+      * DOS SALIDAS SEGUN LA FECHA DE CORTE CONFIGURADA EN ARCHCFG:
+      * LOS EXAMENES ANTERIORES A LA FECHA DE CORTE VAN A STCALIF-
+      * HIST (EL HISTORICO) Y SE PURGAN; LOS DEMAS VAN A STCALIF-
+      * VIG, QUE REEMPLAZA A STCALIF COMO ARCHIVO VIGENTE. SI NO
+      * HAY ARCHCFG, NO SE PURGA NADA: TODO STCALIF PASA A STCALIF-
+      * VIG TAL COMO ESTABA Y STCALIFHIST QUEDA VACIO.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL), QUE
+      *  LE ASIGNAN EL DIRECTORIO DE DATOS DE CADA CORRIDA.
+      *----------------------------------------------------------
+
+           SELECT STCALIF          ASSIGN       TO
+                                   'STCALIF'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIF.
+
+           SELECT STCALIF-VIG      ASSIGN       TO
+                                   'STCALIFVIG'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIF-VIG.
+
+           SELECT STCALIF-HIST     ASSIGN       TO
+                                   'STCALIFHIST'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIF-HIST.
+
+      *----------------------------------------------------------
+      *  ARCHIVO DE PARAMETROS CON LA FECHA DE CORTE. OPCIONAL: SI
+      *  NO EXISTE, NO SE PURGA NINGUN STCALIF DE ESTA CORRIDA.
+      *----------------------------------------------------------
+           SELECT OPTIONAL ARCHCFG ASSIGN       TO
+                                   'ARCHCFG'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-ARCHCFG.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  STCALIF
+           RECORDING MODE IS F.
+       01  STCALIF-RECORD-FD             PIC  X(80).
+
+       FD  STCALIF-VIG
+           RECORDING MODE IS F.
+       01  REG-STCALIF-VIG-FD            PIC  X(80).
+
+       FD  STCALIF-HIST
+           RECORDING MODE IS F.
+       01  REG-STCALIF-HIST-FD           PIC  X(80).
+
+       FD  ARCHCFG
+           RECORDING MODE IS F.
+       01  REG-ARCHCFG-FD                PIC  X(30).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'BOPGM06'.
+
+       77  FS-STCALIF                    PIC  X(02) VALUE ' '.
+           88 88-FS-STCALIF-OK                      VALUE '00'.
+           88 88-FS-STCALIF-EOF                     VALUE '10'.
+
+       77  FS-STCALIF-VIG                PIC  X(02) VALUE ' '.
+           88 88-FS-STCALIF-VIG-OK                  VALUE '00'.
+
+       77  FS-STCALIF-HIST                PIC X(02) VALUE ' '.
+           88 88-FS-STCALIF-HIST-OK                 VALUE '00'.
+
+       77  FS-ARCHCFG                    PIC  X(02) VALUE ' '.
+           88 88-FS-ARCHCFG-OK                       VALUE '00'.
+           88 88-FS-ARCHCFG-EOF                      VALUE '10'.
+
+       77  WS-OPEN-STCALIF                PIC X     VALUE 'N'.
+           88 88-OPEN-STCALIF-SI                    VALUE 'S'.
+           88 88-OPEN-STCALIF-NO                    VALUE 'N'.
+
+       77  WS-OPEN-STCALIF-VIG             PIC X    VALUE 'N'.
+           88 88-OPEN-STCALIF-VIG-SI                VALUE 'S'.
+           88 88-OPEN-STCALIF-VIG-NO                VALUE 'N'.
+
+       77  WS-OPEN-STCALIF-HIST            PIC X    VALUE 'N'.
+           88 88-OPEN-STCALIF-HIST-SI               VALUE 'S'.
+           88 88-OPEN-STCALIF-HIST-NO               VALUE 'N'.
+
+      *-------------------------------------------------------------*
+      *     FECHA DE CORTE, CARGADA DE ARCHCFG. SI NO SE PUDO ABRIR  *
+      *     EL ARCHIVO, WS-HAY-ARCHCFG QUEDA EN 'N' Y 21010-VALIDO-  *
+      *     CORTE MANDA TODO A STCALIF-VIG SIN PURGAR NADA.          *
+      *-------------------------------------------------------------*
+       77  WS-HAY-ARCHCFG                PIC X      VALUE 'N'.
+           88 88-HAY-ARCHCFG-SI                     VALUE 'S'.
+           88 88-HAY-ARCHCFG-NO                     VALUE 'N'.
+
+       77  WS-FECHA-CORTE                PIC 9(08)  VALUE 0.
+       77  WS-FECHA-STCALIF              PIC 9(08)  VALUE 0.
+
+       77  WS-STCALIF-LEIDOS             PIC 9(09)  VALUE 0.
+       77  WS-STCALIF-VIGENTES           PIC 9(09)  VALUE 0.
+       77  WS-STCALIF-ARCHIVADOS         PIC 9(09)  VALUE 0.
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WSTCALIF.
+       COPY WARCHCFG.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-STCALIF-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+           PERFORM 10150-LEO-ARCHCFG.
+           PERFORM 11100-READ-STCALIF.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN INPUT  STCALIF.
+
+           EVALUATE FS-STCALIF
+               WHEN '00'
+                    SET 88-OPEN-STCALIF-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT STCALIF'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT STCALIF-VIG.
+
+           EVALUATE FS-STCALIF-VIG
+               WHEN '00'
+                    SET 88-OPEN-STCALIF-VIG-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT STCALIF-VIG'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF-VIG
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT STCALIF-HIST.
+
+           EVALUATE FS-STCALIF-HIST
+               WHEN '00'
+                    SET 88-OPEN-STCALIF-HIST-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT STCALIF-HIST'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF-HIST
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       10150-LEO-ARCHCFG.
+      *------------------
+      *  SI EXISTE ARCHCFG, SE LEE EL UNICO REGISTRO DE PARAMETRO
+      *  CON LA FECHA DE CORTE. SI NO EXISTE, WS-HAY-ARCHCFG QUEDA
+      *  EN 'N' Y NINGUN STCALIF SE PURGA EN ESTA CORRIDA.
+      *------------------
+
+           OPEN INPUT ARCHCFG.
+
+           IF  88-FS-ARCHCFG-OK
+               READ ARCHCFG INTO ARCHCFG-RECORD
+               IF  88-FS-ARCHCFG-OK
+                   SET 88-HAY-ARCHCFG-SI TO TRUE
+                   COMPUTE WS-FECHA-CORTE =
+                           ARCHCFG-FECHA-CORTE-AAAA * 10000
+                         + ARCHCFG-FECHA-CORTE-MM   * 100
+                         + ARCHCFG-FECHA-CORTE-DD
+               END-IF
+               CLOSE ARCHCFG
+           END-IF.
+
+       11100-READ-STCALIF.
+      *-------------------
+
+           INITIALIZE STCALIF-RECORD.
+
+           READ STCALIF INTO STCALIF-RECORD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-STCALIF-OK
+                    ADD 1              TO WS-STCALIF-LEIDOS
+
+               WHEN 88-FS-STCALIF-EOF
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-STCALIF'
+                    DISPLAY 'ERROR EN READ       STCALIF'
+                    DISPLAY 'FILE STATUS       :' FS-STCALIF
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *--------------
+
+           PERFORM 21010-VALIDO-CORTE.
+
+           IF  88-HAY-ARCHCFG-SI
+           AND WS-FECHA-STCALIF < WS-FECHA-CORTE
+               PERFORM 21100-ESCRIBO-HISTORIA
+           ELSE
+               PERFORM 21200-ESCRIBO-VIGENTE
+           END-IF.
+
+           PERFORM 11100-READ-STCALIF.
+
+       21010-VALIDO-CORTE.
+      *--------------------
+      *  ARMA LA FECHA DEL EXAMEN EN UN UNICO CAMPO NUMERICO
+      *  AAAAMMDD PARA PODERLA COMPARAR CONTRA LA FECHA DE CORTE.
+      *--------------------
+
+           COMPUTE WS-FECHA-STCALIF =
+                   STCALIF-FECHA-EXAMEN-AAAA * 10000
+                 + STCALIF-FECHA-EXAMEN-MM   * 100
+                 + STCALIF-FECHA-EXAMEN-DD.
+
+       21100-ESCRIBO-HISTORIA.
+      *-----------------------
+
+           WRITE REG-STCALIF-HIST-FD FROM STCALIF-RECORD.
+
+           EVALUATE TRUE
+              WHEN 88-FS-STCALIF-HIST-OK
+                   ADD 1              TO WS-STCALIF-ARCHIVADOS
+
+              WHEN OTHER
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                   DISPLAY 'PARRAFO: 21100-ESCRIBO-HISTORIA'
+                   DISPLAY 'ERROR EN ESCRIBO    STCALIF-HIST'
+                   DISPLAY 'FILE STATUS       :' FS-STCALIF-HIST
+                   DISPLAY 'SE CANCELA EL PROCESO'
+                   DISPLAY '--------------------------------'
+                   PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21200-ESCRIBO-VIGENTE.
+      *----------------------
+
+           WRITE REG-STCALIF-VIG-FD FROM STCALIF-RECORD.
+
+           EVALUATE TRUE
+              WHEN 88-FS-STCALIF-VIG-OK
+                   ADD 1              TO WS-STCALIF-VIGENTES
+
+              WHEN OTHER
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                   DISPLAY 'PARRAFO: 21200-ESCRIBO-VIGENTE'
+                   DISPLAY 'ERROR EN ESCRIBO    STCALIF-VIG'
+                   DISPLAY 'FILE STATUS       :' FS-STCALIF-VIG
+                   DISPLAY 'SE CANCELA EL PROCESO'
+                   DISPLAY '--------------------------------'
+                   PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'PROGRAMA          :' CTE-PROGRAMA.
+           DISPLAY 'STCALIF LEIDOS    :' WS-STCALIF-LEIDOS.
+           DISPLAY 'PASAN A VIGENTE   :' WS-STCALIF-VIGENTES.
+           DISPLAY 'PASAN A HISTORIA  :' WS-STCALIF-ARCHIVADOS.
+           DISPLAY '--------------------------------'.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-STCALIF-SI
+              SET 88-OPEN-STCALIF-NO  TO TRUE
+              CLOSE STCALIF
+           END-IF.
+
+           IF 88-OPEN-STCALIF-VIG-SI
+              SET 88-OPEN-STCALIF-VIG-NO TO TRUE
+              CLOSE STCALIF-VIG
+           END-IF.
+
+           IF 88-OPEN-STCALIF-HIST-SI
+              SET 88-OPEN-STCALIF-HIST-NO TO TRUE
+              CLOSE STCALIF-HIST
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
