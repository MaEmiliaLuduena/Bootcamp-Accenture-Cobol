@@ -1,14 +1,26 @@
       *-----------------------------------------------------------*
       * COPY COBOL DEL ARCHIVO DE ALUMNOS                         *
-      * LREC = 120                                                *
+      * LREC = 180                                                *
       *-----------------------------------------------------------*
        01  ALU-REGISTRO.
            03  ALU-CLAVE.
                05  ALU-CODIGO                      PIC 9(06).
+      *-------------------------------------------------------------*
+      *     DNI DEL ALUMNO. CLAVE ALTERNATIVA EN EL MAESTRO, PARA   *
+      *     BUSQUEDAS DESDE LA PLANILLA DE EXAMEN (QUE TRAE EL DNI  *
+      *     Y NO EL LEGAJO INTERNO).                                *
+      *-------------------------------------------------------------*
+           03  ALU-DNI                             PIC 9(08).
            03  ALU-NOMBRE                          PIC X(50).
            03  ALU-APELLIDO                        PIC X(50).
            03  ALU-FECNAC.
                05  ALUMNO-FECHA-AAAA               PIC 9(04).
                05  ALUMNO-FECHA-MM                 PIC 9(02).
                05  ALUMNO-FECHA-DD                 PIC 9(02).
-           03  FILLER                              PIC X(06).
+      *-------------------------------------------------------------*
+      *     DATOS DE CONTACTO, USADOS POR EL EXTRACTO PARA LOS      *
+      *     SISTEMAS DE NOTIFICACION (VER BOPGM05).                 *
+      *-------------------------------------------------------------*
+           03  ALU-EMAIL                           PIC X(40).
+           03  ALU-TELEFONO                        PIC X(15).
+           03  FILLER                              PIC X(03).
