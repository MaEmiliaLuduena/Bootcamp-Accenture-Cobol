@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DEL PARAMETRO DE CORTE PARA EL ARCHIVO/PURGA   *
+      * DE STCALIF. UNICA LINEA DEL ARCHIVO DE PARAMETROS         *
+      * ARCHCFG, USADO POR BOPGM06. LOS STCALIF CON FECHA DE      *
+      * EXAMEN ANTERIOR A LA FECHA DE CORTE SE MUEVEN A LA         *
+      * HISTORIA Y SE PURGAN DEL ARCHIVO VIGENTE.                  *
+      * LREC = 30                                                 *
+      *-----------------------------------------------------------*
+       01  ARCHCFG-RECORD.
+           03  ARCHCFG-FECHA-CORTE.
+               05  ARCHCFG-FECHA-CORTE-AAAA        PIC 9(04).
+               05  ARCHCFG-FECHA-CORTE-MM          PIC 9(02).
+               05  ARCHCFG-FECHA-CORTE-DD          PIC 9(02).
+           03  FILLER                              PIC X(22).
