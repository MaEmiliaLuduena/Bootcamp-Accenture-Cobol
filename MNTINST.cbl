@@ -0,0 +1,414 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. MNTINST.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA MANTIENE EL MAESTRO INSTITUTOS (SEDES DE
+      * EXAMEN) A PARTIR DE UN ARCHIVO DE TRANSACCIONES (ALTA/
+      * CAMBIO/BAJA) KEYED POR INSTITUTOS-CODIGO, EN LUGAR DE LOS
+      * MOVE/WRITE FIJOS DE VSAMINST.
+      *-----------------------------------------------------------
+      * CADA TRANSACCION DE INSTRAN SE APLICA CONTRA INSTITUTOS.DAT:
+      *   A (ALTA)   -> WRITE.   RECHAZA SI LA CLAVE YA EXISTE.
+      *   C (CAMBIO) -> REWRITE. RECHAZA SI LA CLAVE NO EXISTE.
+      *                 (PERMITE RENOMBRAR UN INSTITUTO EXISTENTE).
+      *   B (BAJA)   -> MARCA EL INSTITUTO COMO INACTIVO (NO SE
+      *                 BORRA FISICAMENTE: STCALIF PUEDE TENER
+      *                 HISTORIA CONTRA ESE CODIGO).
+      * LAS TRANSACCIONES RECHAZADAS SE GRABAN EN INSTITUTOSREJ Y
+      * NO DETIENEN EL PROCESO DEL RESTO DEL LOTE.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+           SELECT INSTITUTOS       ASSIGN       TO
+                                   'INSTITUTOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS RANDOM
+                                   RECORD KEY   IS INSTITUTOS-CODIGO-FD
+                                   FILE STATUS  IS FS-INSTITUTOS.
+
+           SELECT INSTRAN          ASSIGN       TO
+                                   'INSTRAN'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-INSTRAN.
+
+           SELECT INSTITUTOSREJ    ASSIGN       TO
+                                   'INSTITUTOSREJ'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-INSTITUTOSREJ.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  INSTITUTOS.
+       01  COD-INSTITUTOS-DATOS-FD.
+           03  INSTITUTOS-CODIGO-FD      PIC X(10).
+           03  FILLER                    PIC X(70).
+
+       FD  INSTRAN
+           RECORDING MODE IS F.
+       01  INSTRAN-RECORD-FD             PIC  X(80).
+
+       FD  INSTITUTOSREJ
+           RECORDING MODE IS F.
+       01  REG-RECHAZO-INST-FD           PIC  X(90).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'MNTINST'.
+
+       77  FS-INSTITUTOS                 PIC X(02)  VALUE ' '.
+           88 88-FS-INSTITUTOS-OK                   VALUE '00'.
+           88 88-FS-INSTITUTOS-EOF                  VALUE '10'.
+           88 88-FS-INSTITUTOS-INVKEY               VALUE '21'.
+           88 88-FS-INSTITUTOS-DUPKEY                VALUE '22'.
+           88 88-FS-INSTITUTOS-NOKEY                 VALUE '23'.
+
+       77  FS-INSTRAN                    PIC X(02)  VALUE ' '.
+           88 88-FS-INSTRAN-OK                      VALUE '00'.
+           88 88-FS-INSTRAN-EOF                     VALUE '10'.
+
+       77  FS-INSTITUTOSREJ              PIC X(02)  VALUE ' '.
+           88 88-FS-INSTITUTOSREJ-OK                VALUE '00'.
+
+       77  WS-OPEN-INSTITUTOS            PIC X      VALUE 'N'.
+           88 88-OPEN-INSTITUTOS-SI                 VALUE 'S'.
+           88 88-OPEN-INSTITUTOS-NO                 VALUE 'N'.
+
+       77  WS-OPEN-INSTRAN                PIC X     VALUE 'N'.
+           88 88-OPEN-INSTRAN-SI                    VALUE 'S'.
+           88 88-OPEN-INSTRAN-NO                    VALUE 'N'.
+
+       77  WS-OPEN-INSTITUTOSREJ           PIC X     VALUE 'N'.
+           88 88-OPEN-INSTITUTOSREJ-SI               VALUE 'S'.
+           88 88-OPEN-INSTITUTOSREJ-NO                VALUE 'N'.
+
+       77  WS-TRAN-LEIDAS                 PIC 9(07) VALUE 0.
+       77  WS-ALTAS-OK                    PIC 9(07) VALUE 0.
+       77  WS-CAMBIOS-OK                  PIC 9(07) VALUE 0.
+       77  WS-BAJAS-OK                    PIC 9(07) VALUE 0.
+       77  WS-RECHAZADAS                  PIC 9(07) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     REGISTRO DE RECHAZO PARA INSTITUTOSREJ                  *
+      *-------------------------------------------------------------*
+       01  REG-RECHAZO-INST.
+           03  RECHAZO-INST-DATOS        PIC X(80).
+           03  RECHAZO-INST-MOTIVO       PIC X(10).
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WINSTITU.
+       COPY WINSTRAN.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-INSTRAN-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+           PERFORM 11100-READ-INSTRAN.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN I-O     INSTITUTOS.
+
+           EVALUATE FS-INSTITUTOS
+               WHEN '00'
+                    SET 88-OPEN-INSTITUTOS-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN I-O   INSTITUTOS'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN INPUT   INSTRAN.
+
+           EVALUATE FS-INSTRAN
+               WHEN '00'
+                    SET 88-OPEN-INSTRAN-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT INSTRAN'
+                    DISPLAY 'FILE STATUS       :' FS-INSTRAN
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT  INSTITUTOSREJ.
+
+           EVALUATE FS-INSTITUTOSREJ
+               WHEN '00'
+                    SET 88-OPEN-INSTITUTOSREJ-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT INSTITUTOSREJ'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOSREJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       11100-READ-INSTRAN.
+      *-------------------
+
+           INITIALIZE INSTRAN-RECORD.
+
+           READ INSTRAN INTO INSTRAN-RECORD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTRAN-OK
+                    ADD 1              TO WS-TRAN-LEIDAS
+               WHEN 88-FS-INSTRAN-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-INSTRAN'
+                    DISPLAY 'ERROR EN READ       INSTRAN'
+                    DISPLAY 'FILE STATUS       :' FS-INSTRAN
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *-------------
+
+           EVALUATE TRUE
+               WHEN 88-INSTRAN-ALTA
+                    PERFORM 21000-APLICO-ALTA
+               WHEN 88-INSTRAN-CAMBIO
+                    PERFORM 21100-APLICO-CAMBIO
+               WHEN 88-INSTRAN-BAJA
+                    PERFORM 21200-APLICO-BAJA
+               WHEN OTHER
+                    MOVE 'ACCION'         TO RECHAZO-INST-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-INST
+           END-EVALUATE.
+
+           PERFORM 11100-READ-INSTRAN.
+
+       21000-APLICO-ALTA.
+      *------------------
+      *  ALTA DE UN INSTITUTO NUEVO. SI LA CLAVE YA EXISTE SE
+      *  RECHAZA LA TRANSACCION EN LUGAR DE ABORTAR EL LOTE.
+      *------------------
+
+           INITIALIZE INSTITUTOS-REGISTRO.
+           MOVE INSTRAN-CODIGO           TO INSTITUTOS-CODIGO.
+           MOVE INSTRAN-NOMBRE           TO INSTITUTOS-NOMBRE.
+           MOVE 'A'                      TO INSTITUTOS-ACTIVO.
+
+           MOVE INSTITUTOS-CODIGO        TO INSTITUTOS-CODIGO-FD.
+
+           WRITE COD-INSTITUTOS-DATOS-FD FROM INSTITUTOS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTITUTOS-OK
+                    ADD 1                TO WS-ALTAS-OK
+               WHEN 88-FS-INSTITUTOS-DUPKEY
+                    MOVE 'DUPLICADO'     TO RECHAZO-INST-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-INST
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21000-APLICO-ALTA'
+                    DISPLAY 'ERROR EN WRITE      INSTITUTOS'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21100-APLICO-CAMBIO.
+      *------------------
+      *  RENOMBRA UN INSTITUTO EXISTENTE. SI LA CLAVE NO EXISTE SE
+      *  RECHAZA LA TRANSACCION.
+      *------------------
+
+           INITIALIZE INSTITUTOS-REGISTRO COD-INSTITUTOS-DATOS-FD.
+           MOVE INSTRAN-CODIGO           TO INSTITUTOS-CODIGO-FD.
+
+           READ INSTITUTOS INTO INSTITUTOS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTITUTOS-OK
+                    MOVE INSTRAN-NOMBRE      TO INSTITUTOS-NOMBRE
+                    PERFORM 21150-REESCRIBO-INSTITUTO
+               WHEN 88-FS-INSTITUTOS-NOKEY
+                    MOVE 'NOEXISTE'          TO RECHAZO-INST-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-INST
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21100-APLICO-CAMBIO'
+                    DISPLAY 'ERROR EN READ       INSTITUTOS'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21150-REESCRIBO-INSTITUTO.
+      *--------------------------
+
+           REWRITE COD-INSTITUTOS-DATOS-FD FROM INSTITUTOS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTITUTOS-OK
+                    ADD 1                TO WS-CAMBIOS-OK
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21150-REESCRIBO-INSTITUTO'
+                    DISPLAY 'ERROR EN REWRITE    INSTITUTOS'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21200-APLICO-BAJA.
+      *------------------
+      *  BAJA (RETIRO) DE UN INSTITUTO. NO SE BORRA FISICAMENTE: SE
+      *  RETOMA EN 21150 DESPUES DE APAGAR SU INDICADOR DE VIGENCIA,
+      *  PARA QUE LA HISTORIA EN STCALIF SIGA RESOLVIENDO EL CODIGO.
+      *  SI LA CLAVE NO EXISTE SE RECHAZA LA TRANSACCION.
+      *------------------
+
+           INITIALIZE INSTITUTOS-REGISTRO COD-INSTITUTOS-DATOS-FD.
+           MOVE INSTRAN-CODIGO           TO INSTITUTOS-CODIGO-FD.
+
+           READ INSTITUTOS INTO INSTITUTOS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTITUTOS-OK
+                    MOVE 'I'                 TO INSTITUTOS-ACTIVO
+                    PERFORM 21150-REESCRIBO-INSTITUTO
+                    ADD 1                    TO WS-BAJAS-OK
+                    SUBTRACT 1              FROM WS-CAMBIOS-OK
+               WHEN 88-FS-INSTITUTOS-NOKEY
+                    MOVE 'NOEXISTE'          TO RECHAZO-INST-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-INST
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21200-APLICO-BAJA'
+                    DISPLAY 'ERROR EN READ       INSTITUTOS'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21900-GRABO-RECHAZO-INST.
+      *-------------------------
+      *  GRABA EN INSTITUTOSREJ LA TRANSACCION QUE NO SE PUDO
+      *  APLICAR.
+      *-------------------------
+
+           MOVE INSTRAN-RECORD           TO RECHAZO-INST-DATOS.
+
+           WRITE REG-RECHAZO-INST-FD     FROM REG-RECHAZO-INST.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTITUTOSREJ-OK
+                    ADD 1                TO WS-RECHAZADAS
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21900-GRABO-RECHAZO-INST'
+                    DISPLAY 'ERROR EN WRITE      INSTITUTOSREJ'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOSREJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'
+           DISPLAY 'TOTALES DE CONTROL PGM: MNTINST            '
+           DISPLAY '*******************************************'
+           DISPLAY '* TRANSACCIONES LEIDAS     :' WS-TRAN-LEIDAS
+           DISPLAY '* ALTAS APLICADAS          :' WS-ALTAS-OK
+           DISPLAY '* CAMBIOS APLICADOS        :' WS-CAMBIOS-OK
+           DISPLAY '* BAJAS APLICADAS          :' WS-BAJAS-OK
+           DISPLAY '* TRANSACCIONES RECHAZADAS :' WS-RECHAZADAS
+           DISPLAY '*******************************************'
+           DISPLAY ' '.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-INSTITUTOS-SI
+              SET 88-OPEN-INSTITUTOS-NO  TO TRUE
+              CLOSE INSTITUTOS
+           END-IF.
+
+           IF 88-OPEN-INSTRAN-SI
+              SET 88-OPEN-INSTRAN-NO  TO TRUE
+              CLOSE INSTRAN
+           END-IF.
+
+           IF 88-OPEN-INSTITUTOSREJ-SI
+              SET 88-OPEN-INSTITUTOSREJ-NO TO TRUE
+              CLOSE INSTITUTOSREJ
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
