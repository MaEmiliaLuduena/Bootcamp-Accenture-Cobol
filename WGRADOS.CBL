@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DE LA ESCALA DE CALIFICACION (BANDAS DE NOTA)  *
+      * UNA LINEA DEL ARCHIVO DE PARAMETROS NOTASCFG              *
+      * LREC = 30                                                 *
+      *-----------------------------------------------------------*
+       01  NOTASCFG-RECORD.
+           03  NOTASCFG-NOTA-MINIMA                PIC 9(02)V9(01).
+           03  NOTASCFG-OBSERVACION                PIC X(20).
+           03  FILLER                              PIC X(07).
