@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. BOPGM05.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA RECORRE EL MAESTRO DE ALUMNOS Y ARMA UN
+      * EXTRACTO CON LOS DATOS DE CONTACTO (EMAIL/TELEFONO) DE LOS
+      * ALUMNOS QUE LOS TIENEN CARGADOS, PARA QUE LO CONSUMAN LOS
+      * SISTEMAS DE NOTIFICACION. LOS ALUMNOS SIN NINGUN DATO DE
+      * CONTACTO NO SE INCLUYEN EN EL EXTRACTO.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL), QUE
+      *  LE ASIGNAN EL DIRECTORIO DE DATOS DE CADA CORRIDA.
+      *----------------------------------------------------------
+
+           SELECT ALUMNOS          ASSIGN       TO
+                                   'ALUMNOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS COD-ALUMNOS-FD
+                                   FILE STATUS  IS FS-ALUMNOS.
+
+           SELECT NOTIFICA         ASSIGN       TO
+                                   'NOTIFICA'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-NOTIFICA.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  ALUMNOS.
+       01  NRO-LEGAJO-ALUMNO-FD.
+           03  COD-ALUMNOS-FD.
+               05  ALUMNO-COD-FD         PIC 9(06).
+           03  ALU-DNI-FD                PIC 9(08).
+           03  FILLER                    PIC X(166).
+
+       FD  NOTIFICA
+           RECORDING MODE IS F.
+       01  REG-NOTIFICA-FD               PIC  X(120).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'BOPGM05'.
+
+       77  FS-ALUMNOS                    PIC X(02)  VALUE ' '.
+           88 88-FS-ALUMNOS-OK                      VALUE '00'.
+           88 88-FS-ALUMNOS-EOF                     VALUE '10'.
+
+       77  FS-NOTIFICA                   PIC  X(02) VALUE ' '.
+           88 88-FS-NOTIFICA-OK                     VALUE '00'.
+
+       77  WS-OPEN-ALUMNOS               PIC X      VALUE 'N'.
+           88 88-OPEN-ALUMNOS-SI                    VALUE 'S'.
+           88 88-OPEN-ALUMNOS-NO                    VALUE 'N'.
+
+       77  WS-OPEN-NOTIFICA              PIC X      VALUE 'N'.
+           88 88-OPEN-NOTIFICA-SI                   VALUE 'S'.
+           88 88-OPEN-NOTIFICA-NO                   VALUE 'N'.
+
+       77  WS-ALUMNOS-LEIDOS             PIC 9(07)  VALUE 0.
+       77  WS-ALUMNOS-SIN-CONTACTO       PIC 9(07)  VALUE 0.
+       77  WS-GRABADOS-NOTIFICA          PIC 9(09)  VALUE 0.
+
+       77  WS-ALU-NOMBRE-RESUELTO        PIC X(50)  VALUE ' '.
+
+       77  REG-NOTIFICA                  PIC X(120).
+
+      *-------------------------------------------------------------*
+      *     DEFINICION DEL REGISTRO DEL EXTRACTO. UNA LINEA POR     *
+      *     ALUMNO, CAMPOS SEPARADOS POR COMA, PARA QUE LO LEA      *
+      *     CUALQUIER SISTEMA EXTERNO DE NOTIFICACION.              *
+      *-------------------------------------------------------------*
+       01  DET-NOTIFICA.
+           03  DN-CODIGO                 PIC 9(06).
+           03  FILLER                    PIC X(01)  VALUE ','.
+           03  DN-NOMBRE                 PIC X(50)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ','.
+           03  DN-EMAIL                  PIC X(40)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ','.
+           03  DN-TELEFONO               PIC X(15)  VALUE ' '.
+           03  FILLER                    PIC X(06)  VALUE ' '.
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WALUMNOS.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-ALUMNOS-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+
+           PERFORM 11100-READ-ALUMNOS.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN INPUT  ALUMNOS.
+
+           EVALUATE FS-ALUMNOS
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT NOTIFICA.
+
+           EVALUATE FS-NOTIFICA
+               WHEN '00'
+                    SET 88-OPEN-NOTIFICA-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT NOTIFICA'
+                    DISPLAY 'FILE STATUS       :' FS-NOTIFICA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       11100-READ-ALUMNOS.
+      *-------------------
+
+           INITIALIZE ALU-REGISTRO.
+
+           READ ALUMNOS INTO ALU-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    ADD 1              TO WS-ALUMNOS-LEIDOS
+
+               WHEN 88-FS-ALUMNOS-EOF
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-ALUMNOS'
+                    DISPLAY 'ERROR EN READ       ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *--------------
+
+           PERFORM 21000-VERIFICO-CONTACTO.
+
+           PERFORM 11100-READ-ALUMNOS.
+
+       21000-VERIFICO-CONTACTO.
+      *------------------------
+
+           IF  ALU-EMAIL    = SPACES
+           AND ALU-TELEFONO = SPACES
+               ADD 1                  TO WS-ALUMNOS-SIN-CONTACTO
+           ELSE
+               PERFORM 21030-GRABO-DETALLE-NOTIFICA
+           END-IF.
+
+       21030-GRABO-DETALLE-NOTIFICA.
+      *-----------------------------
+
+           MOVE    ' '                   TO WS-ALU-NOMBRE-RESUELTO.
+           STRING
+                  ALU-NOMBRE   DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  ALU-APELLIDO DELIMITED BY '  '
+              INTO
+                  WS-ALU-NOMBRE-RESUELTO
+           END-STRING.
+
+           MOVE  ALU-CODIGO              TO DN-CODIGO.
+           MOVE  WS-ALU-NOMBRE-RESUELTO  TO DN-NOMBRE.
+           MOVE  ALU-EMAIL               TO DN-EMAIL.
+           MOVE  ALU-TELEFONO            TO DN-TELEFONO.
+
+           MOVE  DET-NOTIFICA            TO REG-NOTIFICA.
+           PERFORM 21300-ESCRIBO-NOTIFICA.
+
+       21300-ESCRIBO-NOTIFICA.
+      *-----------------------
+
+           WRITE REG-NOTIFICA-FD FROM REG-NOTIFICA.
+
+           EVALUATE TRUE
+              WHEN 88-FS-NOTIFICA-OK
+                   ADD 1              TO  WS-GRABADOS-NOTIFICA
+
+              WHEN OTHER
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                   DISPLAY 'PARRAFO: 21300-ESCRIBO-NOTIFICA'
+                   DISPLAY 'ERROR EN ESCRIBO-NOTIFICA'
+                   DISPLAY 'FILE STATUS       :' FS-NOTIFICA
+                   DISPLAY 'SE CANCELA EL PROCESO'
+                   DISPLAY '--------------------------------'
+                   PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'PROGRAMA          :' CTE-PROGRAMA.
+           DISPLAY 'ALUMNOS LEIDOS    :' WS-ALUMNOS-LEIDOS.
+           DISPLAY 'SIN CONTACTO      :' WS-ALUMNOS-SIN-CONTACTO.
+           DISPLAY 'LINEAS GRABADAS   :' WS-GRABADOS-NOTIFICA.
+           DISPLAY '--------------------------------'.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-ALUMNOS-SI
+              SET 88-OPEN-ALUMNOS-NO  TO TRUE
+              CLOSE ALUMNOS
+           END-IF.
+
+           IF 88-OPEN-NOTIFICA-SI
+              SET 88-OPEN-NOTIFICA-NO TO TRUE
+              CLOSE NOTIFICA
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
