@@ -0,0 +1,852 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. BOPGM02.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA RECORRE EL MAESTRO DE ALUMNOS Y, PARA CADA
+      * UNO, IMPRIME SU HISTORIAL ACADEMICO: TODOS LOS EXAMENES
+      * RENDIDOS (TOMADOS DE STCALIF) CON LA MATERIA RESUELTA
+      * CONTRA EL MAESTRO DE MATERIAS, Y UN PROMEDIO GENERAL AL
+      * PIE. UN ALUMNO SIN EXAMENES REGISTRADOS IGUAL APARECE EN
+      * EL LISTADO, CON LA LEYENDA CORRESPONDIENTE.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL), QUE
+      *  LE ASIGNAN EL DIRECTORIO DE DATOS DE CADA CORRIDA.
+      *----------------------------------------------------------
+
+           SELECT ALUMNOS          ASSIGN       TO
+                                   'ALUMNOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS COD-ALUMNOS-FD
+                                   FILE STATUS  IS FS-ALUMNOS.
+
+           SELECT MATERIAS         ASSIGN       TO
+                                   'MATERIAS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS RANDOM
+                                   RECORD KEY   IS COD-MATERIAS-FD
+                                   FILE STATUS  IS FS-MATERIAS.
+
+           SELECT STCALIF          ASSIGN       TO
+                                   'STCALIF'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIF.
+
+           SELECT HISTORIAL        ASSIGN       TO
+                                   'HISTORIAL'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-HISTORIAL.
+
+           SELECT OPTIONAL NOTASCFG ASSIGN      TO
+                                   'NOTASCFG'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-NOTASCFG.
+
+      *----------------------------------------------------------
+      *  MAESTRO DE INSTITUTOS (SEDES DE EXAMEN). OPCIONAL: SI NO
+      *  EXISTE, STCALIF-INSTITUTO SE IMPRIME TAL COMO VIENE, SIN
+      *  VALIDAR CONTRA NINGUN CODIGO.
+      *----------------------------------------------------------
+           SELECT OPTIONAL INSTITUTOS ASSIGN    TO
+                                   'INSTITUTOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS INSTITUTOS-CODIGO-FD
+                                   FILE STATUS  IS FS-INSTITUTOS.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  ALUMNOS.
+       01  NRO-LEGAJO-ALUMNO-FD.
+           03  COD-ALUMNOS-FD.
+               05  ALUMNO-COD-FD         PIC 9(06).
+           03  ALU-DNI-FD                PIC 9(08).
+           03  FILLER                    PIC X(166).
+
+       FD  MATERIAS.
+       01  COD-MATERIAS-DATOS-FD.
+           03  COD-MATERIAS-FD           PIC X(08).
+           03  FILLER                    PIC X(72).
+
+       FD  STCALIF
+           RECORDING MODE IS F.
+       01  STCALIF-RECORD-FD             PIC  X(80).
+
+       FD  HISTORIAL
+           RECORDING MODE IS F.
+       01  REG-HISTORIAL-FD              PIC  X(142).
+
+       FD  NOTASCFG
+           RECORDING MODE IS F.
+       01  NOTASCFG-RECORD-FD            PIC  X(30).
+
+       FD  INSTITUTOS.
+       01  COD-INSTITUTOS-DATOS-FD.
+           03  INSTITUTOS-CODIGO-FD      PIC X(10).
+           03  FILLER                    PIC X(70).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'BOPGM02'.
+
+       77  FS-ALUMNOS                    PIC X(02)  VALUE ' '.
+           88 88-FS-ALUMNOS-OK                      VALUE '00'.
+           88 88-FS-ALUMNOS-EOF                     VALUE '10'.
+           88 88-FS-ALUMNOS-INVKEY                  VALUE '21'.
+           88 88-FS-ALUMNOS-DUPKEY                  VALUE '22'.
+           88 88-FS-ALUMNOS-NOKEY                   VALUE '23'.
+
+       77  FS-MATERIAS                   PIC X(02)  VALUE ' '.
+           88 88-FS-MATERIAS-OK                     VALUE '00'.
+           88 88-FS-MATERIAS-EOF                    VALUE '10'.
+           88 88-FS-MATERIAS-INVKEY                 VALUE '21'.
+           88 88-FS-MATERIAS-DUPKEY                 VALUE '22'.
+           88 88-FS-MATERIAS-NOKEY                  VALUE '23'.
+
+       77  FS-STCALIF                    PIC  X(02) VALUE ' '.
+           88 88-FS-STCALIF-OK                      VALUE '00'.
+           88 88-FS-STCALIF-EOF                     VALUE '10'.
+
+       77  FS-HISTORIAL                  PIC  X(02) VALUE ' '.
+           88 88-FS-HISTORIAL-OK                    VALUE '00'.
+           88 88-FS-HISTORIAL-EOF                   VALUE '10'.
+
+       77  FS-NOTASCFG                   PIC  X(02) VALUE ' '.
+           88 88-FS-NOTASCFG-OK                     VALUE '00'.
+           88 88-FS-NOTASCFG-EOF                    VALUE '10'.
+
+       77  FS-INSTITUTOS                 PIC  X(02) VALUE ' '.
+           88 88-FS-INSTITUTOS-OK                   VALUE '00'.
+           88 88-FS-INSTITUTOS-EOF                  VALUE '10'.
+
+       77  WS-OPEN-ALUMNOS               PIC X      VALUE 'N'.
+           88 88-OPEN-ALUMNOS-SI                    VALUE 'S'.
+           88 88-OPEN-ALUMNOS-NO                    VALUE 'N'.
+
+       77  WS-OPEN-MATERIAS              PIC X      VALUE 'N'.
+           88 88-OPEN-MATERIAS-SI                   VALUE 'S'.
+           88 88-OPEN-MATERIAS-NO                   VALUE 'N'.
+
+       77  WS-OPEN-STCALIF                PIC X     VALUE 'N'.
+           88 88-OPEN-STCALIF-SI                    VALUE 'S'.
+           88 88-OPEN-STCALIF-NO                    VALUE 'N'.
+
+       77  WS-OPEN-HISTORIAL              PIC X     VALUE 'N'.
+           88 88-OPEN-HISTORIAL-SI                  VALUE 'S'.
+           88 88-OPEN-HISTORIAL-NO                  VALUE 'N'.
+
+       77  WS-OPEN-NOTASCFG               PIC X     VALUE 'N'.
+           88 88-OPEN-NOTASCFG-SI                   VALUE 'S'.
+           88 88-OPEN-NOTASCFG-NO                   VALUE 'N'.
+
+       77  WS-OPEN-INSTITUTOS             PIC X     VALUE 'N'.
+           88 88-OPEN-INSTITUTOS-SI                 VALUE 'S'.
+           88 88-OPEN-INSTITUTOS-NO                 VALUE 'N'.
+
+       77  WS-ALUMNOS-LEIDOS              PIC 9(07) VALUE 0.
+       77  WS-ALUMNOS-SIN-NOTAS           PIC 9(07) VALUE 0.
+       77  WS-GRABADOS-HISTORIAL          PIC 9(09) VALUE 0.
+
+       77  WS-EXAMENES-ALUMNO             PIC 9(03) VALUE 0.
+       77  WS-PROMEDIO-ALUMNO             PIC 9(02)V9(01) VALUE 0.
+       77  WS-ACUM-MEJORES-NOTAS          PIC 9(07)V9(01) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     MEJOR INTENTO DE CADA MATERIA RENDIDA POR EL ALUMNO EN   *
+      *     CURSO, ARMADA A MEDIDA QUE 21020-ESCANEO-STCALIF-ALUMNO  *
+      *     RECORRE SUS EXAMENES. EL PROMEDIO GENERAL SE CALCULA     *
+      *     SOBRE ESTA TABLA (UNA ENTRADA POR MATERIA) Y NO SOBRE    *
+      *     CADA INTENTO, PARA QUE COINCIDA CON EL CRITERIO DE       *
+      *     PROMEDIO POR ALUMNO QUE USA BOPGM01.                     *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-MEJOR-MAT          PIC 9(03)  VALUE 0.
+       01  WS-TABLA-MEJOR-MAT.
+           03  WS-TAB-MEJOR-MAT OCCURS 50 TIMES
+                          INDEXED BY WS-IDX-TAB-MEJOR-MAT.
+               05  WS-TAB-MEJOR-MAT-COD   PIC X(08).
+               05  WS-TAB-MEJOR-MAT-NOTA  PIC 9(02)V9(01).
+
+      *-------------------------------------------------------------*
+      *     TABLA DE BANDAS DE CALIFICACION (CARGADA DE NOTASCFG)   *
+      *     MISMA ESCALA QUE USA BOPGM01 PARA DETERMINAR LA         *
+      *     OBSERVACION DE CADA EXAMEN.                             *
+      *-------------------------------------------------------------*
+       77  WS-CANT-BANDAS                PIC 9(02)  VALUE 0.
+       01  WS-TABLA-NOTAS.
+           03  WS-BANDA OCCURS 10 TIMES
+                        INDEXED BY WS-IDX-BANDA.
+               05  WS-BANDA-MINIMA        PIC 9(02)V9(01).
+               05  WS-BANDA-OBSERVACION   PIC X(20).
+
+       77  WS-OBSERVACION-EXAMEN          PIC X(20)  VALUE ' '.
+
+      *-------------------------------------------------------------*
+      *     INSTITUTOS (SEDES DE EXAMEN), CARGADOS DE INSTITUTOS    *
+      *     SI EL MAESTRO NO EXISTE, WS-CANT-TAB-INST QUEDA EN      *
+      *     CERO Y NO SE RESUELVE NINGUN CODIGO.                    *
+      *-------------------------------------------------------------*
+       77  WS-CANT-TAB-INST                PIC 9(04)  VALUE 0.
+       01  WS-TABLA-INSTITUTOS.
+           03  WS-TAB-INST OCCURS 100 TIMES
+                          INDEXED BY WS-IDX-TAB-INST.
+               05  WS-TAB-INST-COD        PIC X(10).
+               05  WS-TAB-INST-NOMBRE     PIC X(40).
+
+       77  WS-PAGINA                     PIC 9(05).
+       77  WS-LINEA                      PIC 9(03)  VALUE 090.
+       77  WS-LINEAS-MAX                 PIC 9(02)  VALUE 66.
+
+       77  WS-SALTO-HOJA                 PIC X      VALUE 'S'.
+           88  88-SALTO-HOJA-SI                     VALUE 'S'.
+           88  88-SALTO-HOJA-NO                     VALUE 'N'.
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04)  VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02)  VALUE 0.
+           03 WS-CURRENT-DATE-TIME.
+              05 WS-CURRENT-DATE-HS      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-MS      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-SS      PIC 9(02)  VALUE 0.
+
+       77  REG-HISTORIAL                 PIC X(142).
+
+      *-------------------------------------------------------------*
+      *     DEFINICION DEL AREA COMUN DE IMPRESION DEL HISTORIAL    *
+      *-------------------------------------------------------------*
+       01  TIT-H01.
+           03  FILLER                    PIC X(05)  VALUE 'PGM: '.
+           03  FILLER                    PIC X(08)  VALUE 'BOPGM02'.
+           03  FILLER                    PIC X(10)  VALUE ' '.
+           03  FILLER                    PIC X(31)  VALUE
+                'HISTORIAL ACADEMICO DEL ALUMNO'.
+           03  FILLER                    PIC X(49)  VALUE ' '.
+           03  FILLER                    PIC X(07)  VALUE 'FECHA '.
+           03  TITH01-FECHA.
+               05  TITH01-FECHA-DD       PIC 99     VALUE 0.
+               05  FILLER                PIC X      VALUE '/'.
+               05  TITH01-FECHA-MM       PIC 99     VALUE 0.
+               05  FILLER                PIC X      VALUE '/'.
+               05  TITH01-FECHA-AAAA     PIC 9(04)  VALUE 0.
+
+       01  TIT-H02.
+           03  FILLER                    PIC X(07)  VALUE 'ALUMNO '.
+           03  THS-COD                   PIC ZZZZZ9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  THS-NOMBRE                PIC X(50)  VALUE ' '.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(05)  VALUE 'DNI: '.
+           03  THS-DNI                   PIC Z(7)9.
+           03  FILLER                    PIC X(40)  VALUE ' '.
+
+       01  TIT-H03.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(40)  VALUE 'MATERIA'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(05)  VALUE 'NOTA'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(10)  VALUE 'FECHA'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(02)  VALUE 'IN'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(20)  VALUE
+                                             'OBSERVACION'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(40)  VALUE 'INSTITUTO'.
+           03  FILLER                    PIC X(18)  VALUE ' '.
+
+       01  TIT-H04.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(40)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(05)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(10)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(02)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(20)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(40)  VALUE ALL '-'.
+           03  FILLER                    PIC X(18)  VALUE ' '.
+
+       01  DET-HIST.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DH-MATERIA                PIC X(40)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DH-NOTA                   PIC ZZ9.9.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DH-FECHA.
+               05  DH-FECHA-DD           PIC 9(02)  VALUE 0.
+               05  FILLER                PIC X(01)  VALUE '/'.
+               05  DH-FECHA-MM           PIC 9(02)  VALUE 0.
+               05  FILLER                PIC X(01)  VALUE '/'.
+               05  DH-FECHA-AAAA         PIC 9(04)  VALUE 0.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DH-INTENTO                PIC Z9.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DH-OBSERVACION            PIC X(20)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DH-INSTITUTO              PIC X(40)  VALUE ' '.
+           03  FILLER                    PIC X(18)  VALUE ' '.
+
+       01  TRL-HIST.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(20)  VALUE
+                                             'EXAMENES RENDIDOS: '.
+           03  TRL-CANT                  PIC ZZ9.
+           03  FILLER                    PIC X(02)  VALUE ' '.
+           03  FILLER                    PIC X(15)  VALUE
+                                             'PROMEDIO GRAL: '.
+           03  TRL-PROMEDIO              PIC ZZ9.9.
+           03  FILLER                    PIC X(68)  VALUE ' '.
+
+       01  TRL-HIST-VACIO.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(25)  VALUE
+                                             'SIN EXAMENES REGISTRADOS'.
+           03  FILLER                    PIC X(88)  VALUE ' '.
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WSTCALIF.
+       COPY WMATERIA.
+       COPY WALUMNOS.
+       COPY WGRADOS.
+       COPY WINSTITU.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-ALUMNOS-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+
+           PERFORM 10150-CARGO-TABLA-NOTAS.
+
+           PERFORM 10156-CARGO-TABLA-INSTITUTOS.
+
+           PERFORM 11100-READ-ALUMNOS.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN INPUT  ALUMNOS.
+
+           EVALUATE FS-ALUMNOS
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN INPUT  MATERIAS.
+
+           EVALUATE FS-MATERIAS
+               WHEN '00'
+                    SET 88-OPEN-MATERIAS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT HISTORIAL.
+
+           EVALUATE FS-HISTORIAL
+               WHEN '00'
+                    SET 88-OPEN-HISTORIAL-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT HISTORIAL'
+                    DISPLAY 'FILE STATUS       :' FS-HISTORIAL
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+      *  ARCHIVO DE PARAMETROS CON LA ESCALA DE NOTAS. ES OPCIONAL
+      *  SI NO EXISTE, SE USA LA ESCALA POR DEFECTO DEL PROGRAMA.
+      *----------------------------------------------------------
+
+           OPEN INPUT  NOTASCFG.
+
+           EVALUATE FS-NOTASCFG
+               WHEN '00'
+                    SET 88-OPEN-NOTASCFG-SI TO TRUE
+               WHEN OTHER
+                    SET 88-OPEN-NOTASCFG-NO TO TRUE
+           END-EVALUATE.
+      *----------------------------------------------------------
+      *  MAESTRO DE INSTITUTOS. ES OPCIONAL: SI NO EXISTE, NINGUN
+      *  CODIGO DE INSTITUTO SE RESUELVE A NOMBRE.
+      *----------------------------------------------------------
+
+           OPEN INPUT  INSTITUTOS.
+
+           EVALUATE FS-INSTITUTOS
+               WHEN '00'
+                    SET 88-OPEN-INSTITUTOS-SI TO TRUE
+               WHEN OTHER
+                    SET 88-OPEN-INSTITUTOS-NO TO TRUE
+           END-EVALUATE.
+
+       10150-CARGO-TABLA-NOTAS.
+      *--------------------------
+      *  CARGA LA TABLA DE BANDAS DESDE NOTASCFG. SI EL ARCHIVO NO
+      *  SE PUDO ABRIR, SE DEJA LA ESCALA POR DEFECTO DE LA INSTITUCION.
+      *--------------------------
+
+           IF  88-OPEN-NOTASCFG-SI
+               PERFORM UNTIL 88-FS-NOTASCFG-EOF
+                   READ NOTASCFG INTO NOTASCFG-RECORD
+                   IF  88-FS-NOTASCFG-OK
+                       ADD 1                  TO WS-CANT-BANDAS
+                       MOVE NOTASCFG-NOTA-MINIMA TO
+                                  WS-BANDA-MINIMA(WS-CANT-BANDAS)
+                       MOVE NOTASCFG-OBSERVACION TO
+                                  WS-BANDA-OBSERVACION(WS-CANT-BANDAS)
+                   END-IF
+               END-PERFORM
+               CLOSE NOTASCFG
+               SET 88-OPEN-NOTASCFG-NO TO TRUE
+           END-IF.
+
+           IF  WS-CANT-BANDAS = 0
+               MOVE 4                        TO WS-CANT-BANDAS
+               MOVE 090                      TO WS-BANDA-MINIMA(1)
+               MOVE 'SOBRESALIENTE'          TO WS-BANDA-OBSERVACION(1)
+               MOVE 075                      TO WS-BANDA-MINIMA(2)
+               MOVE 'BUENO'                  TO WS-BANDA-OBSERVACION(2)
+               MOVE 060                      TO WS-BANDA-MINIMA(3)
+               MOVE 'APROBADO'               TO WS-BANDA-OBSERVACION(3)
+               MOVE 000                      TO WS-BANDA-MINIMA(4)
+               MOVE 'REPROBADO'              TO WS-BANDA-OBSERVACION(4)
+           END-IF.
+
+       10156-CARGO-TABLA-INSTITUTOS.
+      *-----------------------------
+      *  CARGA LA TABLA DE INSTITUTOS DESDE EL MAESTRO INSTITUTOS,
+      *  LEIDO EN ORDEN DE CLAVE. SI NO SE PUDO ABRIR, LA TABLA
+      *  QUEDA VACIA Y 21025-RECUPERO-DATA-INSTITUTO NO RESUELVE
+      *  NINGUN CODIGO.
+      *-----------------------------
+
+           IF  88-OPEN-INSTITUTOS-SI
+               PERFORM UNTIL 88-FS-INSTITUTOS-EOF
+                   READ INSTITUTOS INTO INSTITUTOS-REGISTRO
+                   IF  88-FS-INSTITUTOS-OK
+                   AND WS-CANT-TAB-INST < 100
+                       ADD 1                  TO WS-CANT-TAB-INST
+                       MOVE INSTITUTOS-CODIGO TO
+                                  WS-TAB-INST-COD(WS-CANT-TAB-INST)
+                       MOVE INSTITUTOS-NOMBRE TO
+                                  WS-TAB-INST-NOMBRE(WS-CANT-TAB-INST)
+                   END-IF
+               END-PERFORM
+               CLOSE INSTITUTOS
+               SET 88-OPEN-INSTITUTOS-NO TO TRUE
+           END-IF.
+
+       11100-READ-ALUMNOS.
+      *-------------------
+
+           INITIALIZE ALU-REGISTRO.
+
+           READ ALUMNOS INTO ALU-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    ADD 1              TO WS-ALUMNOS-LEIDOS
+
+               WHEN 88-FS-ALUMNOS-EOF
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-ALUMNOS'
+                    DISPLAY 'ERROR EN READ       ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *--------------
+
+           PERFORM 21000-IMPRIMO-HISTORIAL-ALUMNO.
+
+           PERFORM 11100-READ-ALUMNOS.
+
+       21000-IMPRIMO-HISTORIAL-ALUMNO.
+      *-------------------------------
+
+           MOVE 0                        TO WS-EXAMENES-ALUMNO.
+           MOVE 0                        TO WS-CANT-TAB-MEJOR-MAT.
+
+           SET 88-SALTO-HOJA-SI          TO TRUE.
+           PERFORM 21200-IMPRIMO-TITULOS.
+
+           PERFORM 21020-ESCANEO-STCALIF-ALUMNO.
+
+           PERFORM 21900-IMPRIMO-PROMEDIO-ALUMNO.
+
+       21010-RECUPERO-DATA-MATERIA.
+      *----------------------------
+
+           INITIALIZE MATERIAS-REGISTRO
+                      COD-MATERIAS-DATOS-FD.
+
+           MOVE STCALIF-COD-MATERIA       TO COD-MATERIAS-FD
+                                             MATERIAS-CODIGO.
+
+           READ MATERIAS INTO MATERIAS-REGISTRO.
+
+           EVALUATE TRUE
+                WHEN  88-FS-MATERIAS-OK
+                      MOVE  MATERIA-NOMBRE TO DH-MATERIA
+                WHEN  88-FS-MATERIAS-NOKEY
+                      MOVE  'MATERIA NO ENCONTRADA'
+                                            TO DH-MATERIA
+                WHEN OTHER
+                      DISPLAY '--------------------------------'
+                      DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                      DISPLAY 'PARRAFO: 21010-RECUPERO-DATA-MATERIA'
+                      DISPLAY 'ERROR EN RECUPERO DATA MATERIAS'
+                      DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                      DISPLAY 'SE CANCELA EL PROCESO'
+                      DISPLAY '--------------------------------'
+                      PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21020-ESCANEO-STCALIF-ALUMNO.
+      *-----------------------------
+      *  STCALIF ES SECUENCIAL PURO: NO HAY ACCESO DIRECTO POR
+      *  ALUMNO, ASI QUE PARA CADA ALUMNO SE VUELVE A RECORRER
+      *  DESDE EL PRINCIPIO BUSCANDO SUS EXAMENES.
+      *-----------------------------
+
+           IF  88-OPEN-STCALIF-SI
+               CLOSE STCALIF
+           END-IF.
+
+           OPEN INPUT STCALIF.
+           SET 88-OPEN-STCALIF-SI        TO TRUE.
+
+           PERFORM UNTIL 88-FS-STCALIF-EOF
+               INITIALIZE STCALIF-RECORD
+               READ STCALIF INTO STCALIF-RECORD
+               IF  88-FS-STCALIF-OK
+               AND STCALIF-COD-ESTUDIANTE = ALU-CODIGO
+                   PERFORM 21030-IMPRIMO-DETALLE-EXAMEN
+               END-IF
+           END-PERFORM.
+
+       21030-IMPRIMO-DETALLE-EXAMEN.
+      *-----------------------------
+
+           PERFORM 21010-RECUPERO-DATA-MATERIA.
+
+           PERFORM 21040-DETERMINO-OBSERVACION.
+
+           MOVE STCALIF-NOTA                TO DH-NOTA.
+           MOVE STCALIF-FECHA-EXAMEN-DD     TO DH-FECHA-DD.
+           MOVE STCALIF-FECHA-EXAMEN-MM     TO DH-FECHA-MM.
+           MOVE STCALIF-FECHA-EXAMEN-AAAA   TO DH-FECHA-AAAA.
+           MOVE STCALIF-INTENTO             TO DH-INTENTO.
+           MOVE WS-OBSERVACION-EXAMEN       TO DH-OBSERVACION.
+           MOVE STCALIF-INSTITUTO           TO DH-INSTITUTO.
+           PERFORM 21025-RECUPERO-DATA-INSTITUTO.
+
+           PERFORM 21100-CONTROL-DE-LINEA.
+
+           MOVE DET-HIST                    TO REG-HISTORIAL.
+           PERFORM 21300-ESCRIBO-HISTORIAL.
+
+           ADD 1                            TO WS-EXAMENES-ALUMNO.
+           PERFORM 21035-ACUMULO-MEJOR-INTENTO.
+
+       21025-RECUPERO-DATA-INSTITUTO.
+      *------------------------------
+      *  SI EL MAESTRO INSTITUTOS ESTA CARGADO (WS-CANT-TAB-INST),
+      *  RESUELVE STCALIF-INSTITUTO CONTRA SU CODIGO Y REEMPLAZA
+      *  DH-INSTITUTO POR EL NOMBRE DEL INSTITUTO, IGUAL QUE
+      *  21021-RECUPERO-DATA-INSTITUTO EN BOPGM01. SI EL CODIGO NO
+      *  SE ENCUENTRA, DH-INSTITUTO QUEDA CON EL CODIGO SIN RESOLVER.
+      *------------------------------
+
+           IF  WS-CANT-TAB-INST > 0
+               SET  WS-IDX-TAB-INST      TO 1
+               PERFORM UNTIL WS-IDX-TAB-INST > WS-CANT-TAB-INST
+                        OR WS-TAB-INST-COD(WS-IDX-TAB-INST) =
+                                     STCALIF-INSTITUTO
+                   SET WS-IDX-TAB-INST   UP BY 1
+               END-PERFORM
+
+               IF  WS-IDX-TAB-INST <= WS-CANT-TAB-INST
+                   MOVE WS-TAB-INST-NOMBRE(WS-IDX-TAB-INST)
+                                          TO DH-INSTITUTO
+               END-IF
+           END-IF.
+
+       21035-ACUMULO-MEJOR-INTENTO.
+      *-----------------------------
+      *  UN ALUMNO PUEDE RENDIR LA MISMA MATERIA MAS DE UNA VEZ
+      *  (STCALIF-INTENTO). PARA EL PROMEDIO GENERAL SOLO CUENTA EL
+      *  MEJOR INTENTO DE CADA MATERIA, IGUAL QUE EL PROMEDIO POR
+      *  ALUMNO DE BOPGM01 (VER 21060-DETERMINO-MEJOR-INTENTO /
+      *  21070-ACUMULO-PROMEDIOS).
+      *-----------------------------
+
+           SET  WS-IDX-TAB-MEJOR-MAT    TO 1.
+           PERFORM UNTIL WS-IDX-TAB-MEJOR-MAT > WS-CANT-TAB-MEJOR-MAT
+                    OR WS-TAB-MEJOR-MAT-COD(WS-IDX-TAB-MEJOR-MAT) =
+                               STCALIF-COD-MATERIA
+               SET WS-IDX-TAB-MEJOR-MAT  UP BY 1
+           END-PERFORM.
+
+           IF  WS-IDX-TAB-MEJOR-MAT > WS-CANT-TAB-MEJOR-MAT
+               IF  WS-CANT-TAB-MEJOR-MAT < 50
+                   ADD 1                 TO WS-CANT-TAB-MEJOR-MAT
+                   SET WS-IDX-TAB-MEJOR-MAT
+                                         TO WS-CANT-TAB-MEJOR-MAT
+                   MOVE STCALIF-COD-MATERIA
+                          TO WS-TAB-MEJOR-MAT-COD(WS-IDX-TAB-MEJOR-MAT)
+                   MOVE STCALIF-NOTA
+                          TO WS-TAB-MEJOR-MAT-NOTA(WS-IDX-TAB-MEJOR-MAT)
+               END-IF
+           ELSE
+               IF  STCALIF-NOTA >
+                       WS-TAB-MEJOR-MAT-NOTA(WS-IDX-TAB-MEJOR-MAT)
+                   MOVE STCALIF-NOTA
+                          TO WS-TAB-MEJOR-MAT-NOTA(WS-IDX-TAB-MEJOR-MAT)
+               END-IF
+           END-IF.
+
+       21040-DETERMINO-OBSERVACION.
+      *-----------------------------
+      *  BUSCA EN LA TABLA DE BANDAS LA DE MAYOR MINIMA QUE LA NOTA
+      *  OBTENIDA TODAVIA CUMPLE, Y USA SU OBSERVACION.
+      *-----------------------------
+
+           MOVE 'REPROBADO'              TO WS-OBSERVACION-EXAMEN.
+
+           PERFORM VARYING WS-IDX-BANDA FROM 1 BY 1
+                     UNTIL WS-IDX-BANDA > WS-CANT-BANDAS
+               IF  STCALIF-NOTA >= WS-BANDA-MINIMA(WS-IDX-BANDA)
+                   MOVE WS-BANDA-OBSERVACION(WS-IDX-BANDA)
+                                          TO WS-OBSERVACION-EXAMEN
+                   SET WS-IDX-BANDA      TO WS-CANT-BANDAS
+               END-IF
+           END-PERFORM.
+
+       21100-CONTROL-DE-LINEA.
+      *------------------------
+
+           IF  WS-LINEA > WS-LINEAS-MAX
+               PERFORM 21200-IMPRIMO-TITULOS
+           END-IF.
+
+       21200-IMPRIMO-TITULOS.
+      *-----------------------
+
+           SET  88-SALTO-HOJA-SI TO TRUE.
+           PERFORM  21220-FECHA-ACTUAL.
+           ADD  1 TO WS-PAGINA.
+
+           MOVE  ALU-CODIGO              TO THS-COD.
+           MOVE  ALU-DNI                 TO THS-DNI.
+           MOVE    ' '                   TO THS-NOMBRE.
+           STRING
+                  ALU-NOMBRE   DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  ALU-APELLIDO DELIMITED BY '  '
+              INTO
+                  THS-NOMBRE
+           END-STRING.
+
+           MOVE  TIT-H01 TO REG-HISTORIAL.
+           PERFORM 21300-ESCRIBO-HISTORIAL.
+
+           MOVE  TIT-H02 TO REG-HISTORIAL.
+           PERFORM 21300-ESCRIBO-HISTORIAL.
+
+           MOVE  TIT-H03 TO REG-HISTORIAL.
+           PERFORM 21300-ESCRIBO-HISTORIAL.
+
+           MOVE  TIT-H04 TO REG-HISTORIAL.
+           PERFORM 21300-ESCRIBO-HISTORIAL.
+
+           MOVE 5 TO WS-LINEA.
+
+       21220-FECHA-ACTUAL.
+      *-----------------
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE WS-CURRENT-DATE-YYYY  TO TITH01-FECHA-AAAA
+           MOVE WS-CURRENT-DATE-MM    TO TITH01-FECHA-MM
+           MOVE WS-CURRENT-DATE-DD    TO TITH01-FECHA-DD.
+
+       21300-ESCRIBO-HISTORIAL.
+      *-----------------------
+
+           IF 88-SALTO-HOJA-SI
+              SET 88-SALTO-HOJA-NO    TO TRUE
+              WRITE REG-HISTORIAL-FD FROM REG-HISTORIAL AFTER PAGE
+           ELSE
+              WRITE REG-HISTORIAL-FD FROM REG-HISTORIAL AFTER 1 LINE
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN 88-FS-HISTORIAL-OK
+                   ADD 1              TO  WS-GRABADOS-HISTORIAL
+                   ADD 1              TO  WS-LINEA
+
+              WHEN OTHER
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                   DISPLAY 'PARRAFO: 21300-ESCRIBO-HISTORIAL'
+                   DISPLAY 'ERROR EN ESCRIBO-HISTORIAL'
+                   DISPLAY 'FILE STATUS       :' FS-HISTORIAL
+                   DISPLAY 'SE CANCELA EL PROCESO'
+                   DISPLAY '--------------------------------'
+                   PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21038-SUMO-MEJORES-NOTAS.
+      *-------------------------
+      *  SUMA LAS NOTAS DE LA TABLA DE MEJORES INTENTOS (UNA POR
+      *  MATERIA) PARA QUE 21900-IMPRIMO-PROMEDIO-ALUMNO PROMEDIE
+      *  SOLO EL MEJOR INTENTO DE CADA MATERIA, NO CADA EXAMEN.
+      *-------------------------
+
+           MOVE 0                       TO WS-ACUM-MEJORES-NOTAS.
+
+           SET  WS-IDX-TAB-MEJOR-MAT    TO 1.
+           PERFORM UNTIL WS-IDX-TAB-MEJOR-MAT > WS-CANT-TAB-MEJOR-MAT
+               ADD WS-TAB-MEJOR-MAT-NOTA(WS-IDX-TAB-MEJOR-MAT)
+                                         TO WS-ACUM-MEJORES-NOTAS
+               SET WS-IDX-TAB-MEJOR-MAT  UP BY 1
+           END-PERFORM.
+
+       21900-IMPRIMO-PROMEDIO-ALUMNO.
+      *------------------------------
+
+           IF  WS-EXAMENES-ALUMNO = 0
+               ADD 1                     TO WS-ALUMNOS-SIN-NOTAS
+               MOVE TRL-HIST-VACIO        TO REG-HISTORIAL
+           ELSE
+               PERFORM 21038-SUMO-MEJORES-NOTAS
+               COMPUTE WS-PROMEDIO-ALUMNO =
+                   WS-ACUM-MEJORES-NOTAS / WS-CANT-TAB-MEJOR-MAT
+               MOVE WS-EXAMENES-ALUMNO    TO TRL-CANT
+               MOVE WS-PROMEDIO-ALUMNO    TO TRL-PROMEDIO
+               MOVE TRL-HIST              TO REG-HISTORIAL
+           END-IF.
+
+           PERFORM 21100-CONTROL-DE-LINEA.
+           PERFORM 21300-ESCRIBO-HISTORIAL.
+
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'PROGRAMA          :' CTE-PROGRAMA.
+           DISPLAY 'ALUMNOS LEIDOS    :' WS-ALUMNOS-LEIDOS.
+           DISPLAY 'SIN EXAMENES      :' WS-ALUMNOS-SIN-NOTAS.
+           DISPLAY 'LINEAS GRABADAS   :' WS-GRABADOS-HISTORIAL.
+           DISPLAY '--------------------------------'.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-ALUMNOS-SI
+              SET 88-OPEN-ALUMNOS-NO  TO TRUE
+              CLOSE ALUMNOS
+           END-IF.
+
+           IF 88-OPEN-MATERIAS-SI
+              SET 88-OPEN-MATERIAS-NO TO TRUE
+              CLOSE MATERIAS
+           END-IF.
+
+           IF 88-OPEN-STCALIF-SI
+              SET 88-OPEN-STCALIF-NO  TO TRUE
+              CLOSE STCALIF
+           END-IF.
+
+           IF 88-OPEN-HISTORIAL-SI
+              SET 88-OPEN-HISTORIAL-NO TO TRUE
+              CLOSE HISTORIAL
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
