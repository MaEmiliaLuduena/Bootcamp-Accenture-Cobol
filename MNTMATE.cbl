@@ -0,0 +1,423 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. MNTMATE.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA MANTIENE EL MAESTRO MATERIAS A PARTIR DE UN
+      * ARCHIVO DE TRANSACCIONES (ALTA/CAMBIO/BAJA) KEYED POR
+      * MATERIAS-CODIGO, EN LUGAR DE LOS MOVE/WRITE FIJOS DE
+      * VSAMMAT.
+      *-----------------------------------------------------------
+      * CADA TRANSACCION DE MATTRAN SE APLICA CONTRA MATERIAS.DAT:
+      *   A (ALTA)   -> WRITE.   RECHAZA SI LA CLAVE YA EXISTE.
+      *   C (CAMBIO) -> REWRITE. RECHAZA SI LA CLAVE NO EXISTE.
+      *                 (PERMITE RENOMBRAR UNA MATERIA EXISTENTE).
+      *   B (BAJA)   -> MARCA LA MATERIA COMO INACTIVA (NO SE
+      *                 BORRA FISICAMENTE: STCALIF PUEDE TENER
+      *                 HISTORIA CONTRA ESE CODIGO).
+      * LAS TRANSACCIONES RECHAZADAS SE GRABAN EN MATERIASREJ Y NO
+      * DETIENEN EL PROCESO DEL RESTO DEL LOTE.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+           SELECT MATERIAS         ASSIGN       TO
+                                   'MATERIAS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS RANDOM
+                                   RECORD KEY   IS COD-MATERIAS-FD
+                                   FILE STATUS  IS FS-MATERIAS.
+
+           SELECT MATTRAN          ASSIGN       TO
+                                   'MATTRAN'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-MATTRAN.
+
+           SELECT MATERIASREJ      ASSIGN       TO
+                                   'MATERIASREJ'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-MATERIASREJ.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  MATERIAS.
+       01  COD-MATERIAS-DATOS-FD.
+           03  COD-MATERIAS-FD           PIC X(08).
+           03  FILLER                    PIC X(72).
+
+       FD  MATTRAN
+           RECORDING MODE IS F.
+       01  MATTRAN-RECORD-FD             PIC  X(80).
+
+       FD  MATERIASREJ
+           RECORDING MODE IS F.
+       01  REG-RECHAZO-MAT-FD            PIC  X(90).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'MNTMATE'.
+
+       77  FS-MATERIAS                   PIC X(02)  VALUE ' '.
+           88 88-FS-MATERIAS-OK                     VALUE '00'.
+           88 88-FS-MATERIAS-EOF                    VALUE '10'.
+           88 88-FS-MATERIAS-INVKEY                 VALUE '21'.
+           88 88-FS-MATERIAS-DUPKEY                 VALUE '22'.
+           88 88-FS-MATERIAS-NOKEY                  VALUE '23'.
+
+       77  FS-MATTRAN                    PIC X(02)  VALUE ' '.
+           88 88-FS-MATTRAN-OK                      VALUE '00'.
+           88 88-FS-MATTRAN-EOF                     VALUE '10'.
+
+       77  FS-MATERIASREJ                PIC X(02)  VALUE ' '.
+           88 88-FS-MATERIASREJ-OK                  VALUE '00'.
+
+       77  WS-OPEN-MATERIAS              PIC X      VALUE 'N'.
+           88 88-OPEN-MATERIAS-SI                   VALUE 'S'.
+           88 88-OPEN-MATERIAS-NO                   VALUE 'N'.
+
+       77  WS-OPEN-MATTRAN                PIC X     VALUE 'N'.
+           88 88-OPEN-MATTRAN-SI                    VALUE 'S'.
+           88 88-OPEN-MATTRAN-NO                    VALUE 'N'.
+
+       77  WS-OPEN-MATERIASREJ            PIC X     VALUE 'N'.
+           88 88-OPEN-MATERIASREJ-SI                VALUE 'S'.
+           88 88-OPEN-MATERIASREJ-NO                VALUE 'N'.
+
+       77  WS-TRAN-LEIDAS                 PIC 9(07) VALUE 0.
+       77  WS-ALTAS-OK                    PIC 9(07) VALUE 0.
+       77  WS-CAMBIOS-OK                  PIC 9(07) VALUE 0.
+       77  WS-BAJAS-OK                    PIC 9(07) VALUE 0.
+       77  WS-RECHAZADAS                  PIC 9(07) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     REGISTRO DE RECHAZO PARA MATERIASREJ                    *
+      *-------------------------------------------------------------*
+       01  REG-RECHAZO-MAT.
+           03  RECHAZO-MAT-DATOS         PIC X(80).
+           03  RECHAZO-MAT-MOTIVO        PIC X(10).
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE       PIC 9(08)  VALUE 0.
+           03 WS-CURRENT-DATE-TIME       PIC X(08)  VALUE ' '.
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WMATERIA.
+       COPY WMATTRAN.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-MATTRAN-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+           PERFORM 11100-READ-MATTRAN.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN I-O     MATERIAS.
+
+           EVALUATE FS-MATERIAS
+               WHEN '00'
+                    SET 88-OPEN-MATERIAS-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN I-O   MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN INPUT   MATTRAN.
+
+           EVALUATE FS-MATTRAN
+               WHEN '00'
+                    SET 88-OPEN-MATTRAN-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT MATTRAN'
+                    DISPLAY 'FILE STATUS       :' FS-MATTRAN
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT  MATERIASREJ.
+
+           EVALUATE FS-MATERIASREJ
+               WHEN '00'
+                    SET 88-OPEN-MATERIASREJ-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT MATERIASREJ'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIASREJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       11100-READ-MATTRAN.
+      *-------------------
+
+           INITIALIZE MATTRAN-RECORD.
+
+           READ MATTRAN INTO MATTRAN-RECORD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MATTRAN-OK
+                    ADD 1              TO WS-TRAN-LEIDAS
+               WHEN 88-FS-MATTRAN-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-MATTRAN'
+                    DISPLAY 'ERROR EN READ       MATTRAN'
+                    DISPLAY 'FILE STATUS       :' FS-MATTRAN
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *-------------
+
+           EVALUATE TRUE
+               WHEN 88-MATTRAN-ALTA
+                    PERFORM 21000-APLICO-ALTA
+               WHEN 88-MATTRAN-CAMBIO
+                    PERFORM 21100-APLICO-CAMBIO
+               WHEN 88-MATTRAN-BAJA
+                    PERFORM 21200-APLICO-BAJA
+               WHEN OTHER
+                    MOVE 'ACCION'         TO RECHAZO-MAT-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-MAT
+           END-EVALUATE.
+
+           PERFORM 11100-READ-MATTRAN.
+
+       21000-APLICO-ALTA.
+      *------------------
+      *  ALTA DE UNA MATERIA NUEVA. SI LA CLAVE YA EXISTE SE
+      *  RECHAZA LA TRANSACCION EN LUGAR DE ABORTAR EL LOTE.
+      *------------------
+
+           INITIALIZE MATERIAS-REGISTRO.
+           MOVE MATTRAN-CODIGO           TO MATERIAS-CODIGO.
+           MOVE MATTRAN-NOMBRE           TO MATERIA-NOMBRE.
+           MOVE MATTRAN-HORAS            TO MATERIAS-HORAS.
+           MOVE 'A'                      TO MATERIAS-ACTIVA.
+           MOVE FUNCTION CURRENT-DATE    TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE-DATE     TO MATERIAS-FECHA-DESDE.
+
+           MOVE MATERIAS-CODIGO          TO COD-MATERIAS-FD.
+
+           WRITE COD-MATERIAS-FD         FROM MATERIAS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MATERIAS-OK
+                    ADD 1                TO WS-ALTAS-OK
+               WHEN 88-FS-MATERIAS-DUPKEY
+                    MOVE 'DUPLICADO'     TO RECHAZO-MAT-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-MAT
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21000-APLICO-ALTA'
+                    DISPLAY 'ERROR EN WRITE      MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21100-APLICO-CAMBIO.
+      *------------------
+      *  RENOMBRA UNA MATERIA EXISTENTE. SI LA CLAVE NO EXISTE SE
+      *  RECHAZA LA TRANSACCION.
+      *------------------
+
+           INITIALIZE MATERIAS-REGISTRO COD-MATERIAS-DATOS-FD.
+           MOVE MATTRAN-CODIGO           TO COD-MATERIAS-FD.
+
+           READ MATERIAS INTO MATERIAS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MATERIAS-OK
+                    MOVE MATTRAN-NOMBRE      TO MATERIA-NOMBRE
+                    MOVE MATTRAN-HORAS       TO MATERIAS-HORAS
+                    PERFORM 21150-REESCRIBO-MATERIA
+               WHEN 88-FS-MATERIAS-NOKEY
+                    MOVE 'NOEXISTE'          TO RECHAZO-MAT-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-MAT
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21100-APLICO-CAMBIO'
+                    DISPLAY 'ERROR EN READ       MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21150-REESCRIBO-MATERIA.
+      *------------------------
+
+           REWRITE COD-MATERIAS-FD       FROM MATERIAS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MATERIAS-OK
+                    ADD 1                TO WS-CAMBIOS-OK
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21150-REESCRIBO-MATERIA'
+                    DISPLAY 'ERROR EN REWRITE    MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21200-APLICO-BAJA.
+      *------------------
+      *  BAJA (RETIRO) DE UNA MATERIA. NO SE BORRA FISICAMENTE: SE
+      *  RETOMA EN 21150 DESPUES DE APAGAR SU INDICADOR DE VIGENCIA,
+      *  PARA QUE LA HISTORIA EN STCALIF SIGA RESOLVIENDO EL CODIGO.
+      *  SI LA CLAVE NO EXISTE SE RECHAZA LA TRANSACCION.
+      *------------------
+
+           INITIALIZE MATERIAS-REGISTRO COD-MATERIAS-DATOS-FD.
+           MOVE MATTRAN-CODIGO           TO COD-MATERIAS-FD.
+
+           READ MATERIAS INTO MATERIAS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MATERIAS-OK
+                    MOVE 'I'                 TO MATERIAS-ACTIVA
+                    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+                    MOVE WS-CURRENT-DATE-DATE TO MATERIAS-FECHA-HASTA
+                    PERFORM 21150-REESCRIBO-MATERIA
+                    ADD 1                    TO WS-BAJAS-OK
+                    SUBTRACT 1              FROM WS-CAMBIOS-OK
+               WHEN 88-FS-MATERIAS-NOKEY
+                    MOVE 'NOEXISTE'          TO RECHAZO-MAT-MOTIVO
+                    PERFORM 21900-GRABO-RECHAZO-MAT
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21200-APLICO-BAJA'
+                    DISPLAY 'ERROR EN READ       MATERIAS'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       21900-GRABO-RECHAZO-MAT.
+      *------------------------
+      *  GRABA EN MATERIASREJ LA TRANSACCION QUE NO SE PUDO APLICAR.
+      *------------------------
+
+           MOVE MATTRAN-RECORD           TO RECHAZO-MAT-DATOS.
+
+           WRITE REG-RECHAZO-MAT-FD      FROM REG-RECHAZO-MAT.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MATERIASREJ-OK
+                    ADD 1                TO WS-RECHAZADAS
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21900-GRABO-RECHAZO-MAT'
+                    DISPLAY 'ERROR EN WRITE      MATERIASREJ'
+                    DISPLAY 'FILE STATUS       :' FS-MATERIASREJ
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'
+           DISPLAY 'TOTALES DE CONTROL PGM: MNTMATE            '
+           DISPLAY '*******************************************'
+           DISPLAY '* TRANSACCIONES LEIDAS     :' WS-TRAN-LEIDAS
+           DISPLAY '* ALTAS APLICADAS          :' WS-ALTAS-OK
+           DISPLAY '* CAMBIOS APLICADOS        :' WS-CAMBIOS-OK
+           DISPLAY '* BAJAS APLICADAS          :' WS-BAJAS-OK
+           DISPLAY '* TRANSACCIONES RECHAZADAS :' WS-RECHAZADAS
+           DISPLAY '*******************************************'
+           DISPLAY ' '.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-MATERIAS-SI
+              SET 88-OPEN-MATERIAS-NO  TO TRUE
+              CLOSE MATERIAS
+           END-IF.
+
+           IF 88-OPEN-MATTRAN-SI
+              SET 88-OPEN-MATTRAN-NO  TO TRUE
+              CLOSE MATTRAN
+           END-IF.
+
+           IF 88-OPEN-MATERIASREJ-SI
+              SET 88-OPEN-MATERIASREJ-NO TO TRUE
+              CLOSE MATERIASREJ
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
