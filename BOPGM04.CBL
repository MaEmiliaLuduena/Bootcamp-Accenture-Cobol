@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. BOPGM04.
+      *AUTHOR. MARIA EMILIA LUDUENA
+      *
+      *-----------------------------------------------------------
+      * ESTE PROGRAMA RECORRE EL MAESTRO DE ALUMNOS Y ARMA UN
+      * LISTADO DE CONCILIACION CON LOS QUE NO TIENEN NINGUN
+      * EXAMEN REGISTRADO EN STCALIF, PARA QUE SECRETARIA PUEDA
+      * HACER EL SEGUIMIENTO SIN TENER QUE RECORRER EL HISTORIAL
+      * COMPLETO (BOPGM02) DE CADA ALUMNO UNO POR UNO.
+      *-----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL), QUE
+      *  LE ASIGNAN EL DIRECTORIO DE DATOS DE CADA CORRIDA.
+      *----------------------------------------------------------
+
+           SELECT ALUMNOS          ASSIGN       TO
+                                   'ALUMNOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS COD-ALUMNOS-FD
+                                   FILE STATUS  IS FS-ALUMNOS.
+
+           SELECT STCALIF          ASSIGN       TO
+                                   'STCALIF'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-STCALIF.
+
+           SELECT RECONCILIA       ASSIGN       TO
+                                   'RECONCILIA'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-RECONCILIA.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  ALUMNOS.
+       01  NRO-LEGAJO-ALUMNO-FD.
+           03  COD-ALUMNOS-FD.
+               05  ALUMNO-COD-FD         PIC 9(06).
+           03  ALU-DNI-FD                PIC 9(08).
+           03  FILLER                    PIC X(166).
+
+       FD  STCALIF
+           RECORDING MODE IS F.
+       01  STCALIF-RECORD-FD             PIC  X(80).
+
+       FD  RECONCILIA
+           RECORDING MODE IS F.
+       01  REG-RECONCILIA-FD             PIC  X(100).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'BOPGM04'.
+
+       77  FS-ALUMNOS                    PIC X(02)  VALUE ' '.
+           88 88-FS-ALUMNOS-OK                      VALUE '00'.
+           88 88-FS-ALUMNOS-EOF                     VALUE '10'.
+
+       77  FS-STCALIF                    PIC  X(02) VALUE ' '.
+           88 88-FS-STCALIF-OK                      VALUE '00'.
+           88 88-FS-STCALIF-EOF                     VALUE '10'.
+
+       77  FS-RECONCILIA                 PIC  X(02) VALUE ' '.
+           88 88-FS-RECONCILIA-OK                   VALUE '00'.
+
+       77  WS-OPEN-ALUMNOS               PIC X      VALUE 'N'.
+           88 88-OPEN-ALUMNOS-SI                    VALUE 'S'.
+           88 88-OPEN-ALUMNOS-NO                    VALUE 'N'.
+
+       77  WS-OPEN-STCALIF                PIC X     VALUE 'N'.
+           88 88-OPEN-STCALIF-SI                    VALUE 'S'.
+           88 88-OPEN-STCALIF-NO                    VALUE 'N'.
+
+       77  WS-OPEN-RECONCILIA              PIC X     VALUE 'N'.
+           88 88-OPEN-RECONCILIA-SI                 VALUE 'S'.
+           88 88-OPEN-RECONCILIA-NO                 VALUE 'N'.
+
+       77  WS-ALUMNOS-LEIDOS              PIC 9(07) VALUE 0.
+       77  WS-ALUMNOS-SIN-NOTAS           PIC 9(07) VALUE 0.
+       77  WS-GRABADOS-RECONCILIA         PIC 9(09) VALUE 0.
+
+       77  WS-EXAMENES-ALUMNO             PIC 9(03) VALUE 0.
+
+       77  WS-ALU-NOMBRE-RESUELTO         PIC X(50) VALUE ' '.
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04)  VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02)  VALUE 0.
+           03 WS-CURRENT-DATE-TIME.
+              05 WS-CURRENT-DATE-HS      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-MS      PIC 9(02)  VALUE 0.
+              05 WS-CURRENT-DATE-SS      PIC 9(02)  VALUE 0.
+
+       77  REG-RECONCILIA                PIC X(100).
+
+      *-------------------------------------------------------------*
+      *     DEFINICION DEL AREA COMUN DE IMPRESION                  *
+      *-------------------------------------------------------------*
+       01  TIT-R01.
+           03  FILLER                    PIC X(05)  VALUE 'PGM: '.
+           03  FILLER                    PIC X(08)  VALUE 'BOPGM04'.
+           03  FILLER                    PIC X(10)  VALUE ' '.
+           03  FILLER                    PIC X(34)  VALUE
+                'ALUMNOS SIN EXAMENES REGISTRADOS'.
+           03  FILLER                    PIC X(26)  VALUE ' '.
+           03  FILLER                    PIC X(07)  VALUE 'FECHA '.
+           03  TITR01-FECHA.
+               05  TITR01-FECHA-DD       PIC 99     VALUE 0.
+               05  FILLER                PIC X      VALUE '/'.
+               05  TITR01-FECHA-MM       PIC 99     VALUE 0.
+               05  FILLER                PIC X      VALUE '/'.
+               05  TITR01-FECHA-AAAA     PIC 9(04)  VALUE 0.
+
+       01  TIT-R02.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(07)  VALUE 'CODIGO'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(50)  VALUE 'ALUMNO'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(09)  VALUE 'DNI'.
+           03  FILLER                    PIC X(31)  VALUE ' '.
+
+       01  TIT-R03.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(07)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(50)  VALUE ALL '-'.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  FILLER                    PIC X(09)  VALUE ALL '-'.
+           03  FILLER                    PIC X(31)  VALUE ' '.
+
+       01  DET-R.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DR-COD                    PIC Z(5)9.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DR-ALUMNO                 PIC X(50)  VALUE ' '.
+           03  FILLER                    PIC X(01)  VALUE ' '.
+           03  DR-DNI                    PIC Z(7)9.
+           03  FILLER                    PIC X(33)  VALUE ' '.
+
+       01  TRL-R.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(25)  VALUE
+                                             'TOTAL SIN EXAMENES: '.
+           03  TRLR-CANT                 PIC ZZZ.ZZ9.
+           03  FILLER                    PIC X(61)  VALUE ' '.
+
+       01  TRL-R-VACIO.
+           03  FILLER                    PIC X(07)  VALUE ' '.
+           03  FILLER                    PIC X(37)  VALUE
+                                  'NO HAY ALUMNOS PENDIENTES DE EXAMEN'.
+           03  FILLER                    PIC X(56)  VALUE ' '.
+
+      *------------------------------------*
+      * DEFINICION DE ARCHIVOS             *
+      *------------------------------------*
+       COPY WSTCALIF.
+       COPY WALUMNOS.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-ALUMNOS-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+
+           PERFORM 21200-IMPRIMO-TITULOS.
+
+           PERFORM 11100-READ-ALUMNOS.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN INPUT  ALUMNOS.
+
+           EVALUATE FS-ALUMNOS
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN OUTPUT RECONCILIA.
+
+           EVALUATE FS-RECONCILIA
+               WHEN '00'
+                    SET 88-OPEN-RECONCILIA-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT RECONCILIA'
+                    DISPLAY 'FILE STATUS       :' FS-RECONCILIA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       11100-READ-ALUMNOS.
+      *-------------------
+
+           INITIALIZE ALU-REGISTRO.
+
+           READ ALUMNOS INTO ALU-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    ADD 1              TO WS-ALUMNOS-LEIDOS
+
+               WHEN 88-FS-ALUMNOS-EOF
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-ALUMNOS'
+                    DISPLAY 'ERROR EN READ       ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *--------------
+
+           PERFORM 21000-VERIFICO-ALUMNO.
+
+           PERFORM 11100-READ-ALUMNOS.
+
+       21000-VERIFICO-ALUMNO.
+      *----------------------
+
+           MOVE 0                        TO WS-EXAMENES-ALUMNO.
+
+           PERFORM 21020-ESCANEO-STCALIF-ALUMNO.
+
+           IF  WS-EXAMENES-ALUMNO = 0
+               PERFORM 21030-IMPRIMO-DETALLE-PENDIENTE
+           END-IF.
+
+       21020-ESCANEO-STCALIF-ALUMNO.
+      *-----------------------------
+      *  STCALIF ES SECUENCIAL PURO: NO HAY ACCESO DIRECTO POR
+      *  ALUMNO, ASI QUE PARA CADA ALUMNO SE VUELVE A RECORRER
+      *  DESDE EL PRINCIPIO CONTANDO SUS EXAMENES.
+      *-----------------------------
+
+           IF  88-OPEN-STCALIF-SI
+               CLOSE STCALIF
+           END-IF.
+
+           OPEN INPUT STCALIF.
+           SET 88-OPEN-STCALIF-SI        TO TRUE.
+
+           PERFORM UNTIL 88-FS-STCALIF-EOF
+               INITIALIZE STCALIF-RECORD
+               READ STCALIF INTO STCALIF-RECORD
+               IF  88-FS-STCALIF-OK
+               AND STCALIF-COD-ESTUDIANTE = ALU-CODIGO
+                   ADD 1                 TO WS-EXAMENES-ALUMNO
+               END-IF
+           END-PERFORM.
+
+       21030-IMPRIMO-DETALLE-PENDIENTE.
+      *--------------------------------
+
+           ADD 1                         TO WS-ALUMNOS-SIN-NOTAS.
+
+           MOVE    ' '                   TO WS-ALU-NOMBRE-RESUELTO.
+           STRING
+                  ALU-NOMBRE   DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  ALU-APELLIDO DELIMITED BY '  '
+              INTO
+                  WS-ALU-NOMBRE-RESUELTO
+           END-STRING.
+
+           MOVE  ALU-CODIGO              TO DR-COD.
+           MOVE  WS-ALU-NOMBRE-RESUELTO   TO DR-ALUMNO.
+           MOVE  ALU-DNI                  TO DR-DNI.
+
+           MOVE  DET-R                    TO REG-RECONCILIA.
+           PERFORM 21300-ESCRIBO-RECONCILIA.
+
+       21200-IMPRIMO-TITULOS.
+      *-----------------------
+
+           PERFORM  21220-FECHA-ACTUAL.
+
+           MOVE  TIT-R01 TO REG-RECONCILIA.
+           PERFORM 21300-ESCRIBO-RECONCILIA.
+
+           MOVE  TIT-R02 TO REG-RECONCILIA.
+           PERFORM 21300-ESCRIBO-RECONCILIA.
+
+           MOVE  TIT-R03 TO REG-RECONCILIA.
+           PERFORM 21300-ESCRIBO-RECONCILIA.
+
+       21220-FECHA-ACTUAL.
+      *-----------------
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE WS-CURRENT-DATE-YYYY  TO TITR01-FECHA-AAAA
+           MOVE WS-CURRENT-DATE-MM    TO TITR01-FECHA-MM
+           MOVE WS-CURRENT-DATE-DD    TO TITR01-FECHA-DD.
+
+       21300-ESCRIBO-RECONCILIA.
+      *-------------------------
+
+           WRITE REG-RECONCILIA-FD FROM REG-RECONCILIA AFTER 1 LINE.
+
+           EVALUATE TRUE
+              WHEN 88-FS-RECONCILIA-OK
+                   ADD 1              TO  WS-GRABADOS-RECONCILIA
+
+              WHEN OTHER
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                   DISPLAY 'PARRAFO: 21300-ESCRIBO-RECONCILIA'
+                   DISPLAY 'ERROR EN ESCRIBO-RECONCILIA'
+                   DISPLAY 'FILE STATUS       :' FS-RECONCILIA
+                   DISPLAY 'SE CANCELA EL PROCESO'
+                   DISPLAY '--------------------------------'
+                   PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       30000-FINALIZO.
+      *--------------
+
+           IF  WS-ALUMNOS-SIN-NOTAS = 0
+               MOVE TRL-R-VACIO           TO REG-RECONCILIA
+           ELSE
+               MOVE WS-ALUMNOS-SIN-NOTAS  TO TRLR-CANT
+               MOVE TRL-R                 TO REG-RECONCILIA
+           END-IF.
+           PERFORM 21300-ESCRIBO-RECONCILIA.
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'PROGRAMA          :' CTE-PROGRAMA.
+           DISPLAY 'ALUMNOS LEIDOS    :' WS-ALUMNOS-LEIDOS.
+           DISPLAY 'SIN EXAMENES      :' WS-ALUMNOS-SIN-NOTAS.
+           DISPLAY 'LINEAS GRABADAS   :' WS-GRABADOS-RECONCILIA.
+           DISPLAY '--------------------------------'.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-ALUMNOS-SI
+              SET 88-OPEN-ALUMNOS-NO  TO TRUE
+              CLOSE ALUMNOS
+           END-IF.
+
+           IF 88-OPEN-STCALIF-SI
+              SET 88-OPEN-STCALIF-NO  TO TRUE
+              CLOSE STCALIF
+           END-IF.
+
+           IF 88-OPEN-RECONCILIA-SI
+              SET 88-OPEN-RECONCILIA-NO TO TRUE
+              CLOSE RECONCILIA
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
