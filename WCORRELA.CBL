@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DE LAS CORRELATIVAS (MATERIAS PREVIAS)         *
+      * UNA LINEA DEL ARCHIVO DE PARAMETROS CORRELAT POR CADA PAR *
+      * MATERIA-PREVIA (UNA MATERIA PUEDE TENER VARIAS PREVIAS)   *
+      * LREC = 20                                                 *
+      *-----------------------------------------------------------*
+       01  CORRELAT-RECORD.
+           03  CORRELAT-COD-MATERIA                PIC X(08).
+           03  CORRELAT-COD-PREVIA                 PIC X(08).
+           03  FILLER                              PIC X(04).
