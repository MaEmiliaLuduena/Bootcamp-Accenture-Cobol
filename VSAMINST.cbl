@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author: MARIA EMILIA LUDUENA
+      * Date:
+      * Purpose: CREAR Y POBLAR EL VSAM DE INSTITUTOS
+      * Tectonics: cobc
+      ******************************************************************
+      *-----------------------------------------------------------
+      * LA CARGA INICIAL SE LEE DESDE INSTITUTOSCARGA, UN ARCHIVO DE
+      * TEXTO CON UN INSTITUTO POR LINEA, CAMPOS SEPARADOS POR COMA:
+      *    CODIGO,NOMBRE,ACTIVO
+      * ACTIVO ES OPCIONAL: EN BLANCO SE ASUME 'A'.
+      *-----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAMINST.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL).
+      *----------------------------------------------------------
+           SELECT INSTITUTOS       ASSIGN       TO
+                                   'INSTITUTOS'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS INSTITUTOS-CODIGO-FD
+                                   FILE STATUS  IS FS-INSTITUTOS.
+
+           SELECT INSTITUTOSCARGA  ASSIGN       TO
+                                   'INSTITUTOSCARGA'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-INSTITUTOSCARGA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INSTITUTOS.
+       01  COD-INSTITUTOS-DATOS-FD.
+           03  INSTITUTOS-CODIGO-FD      PIC X(10).
+           03  FILLER                    PIC X(70).
+
+       FD  INSTITUTOSCARGA
+           RECORDING MODE IS F.
+       01  REG-INSTITUTOSCARGA-FD        PIC  X(200).
+
+       WORKING-STORAGE SECTION.
+
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'VSAMINST'.
+
+       77  FS-INSTITUTOS                 PIC X(02)  VALUE ' '.
+           88 88-FS-INSTITUTOS-OK                   VALUE '00'.
+           88 88-FS-INSTITUTOS-EOF                  VALUE '10'.
+           88 88-FS-INSTITUTOS-INVKEY               VALUE '21'.
+           88 88-FS-INSTITUTOS-DUPKEY                VALUE '22'.
+           88 88-FS-INSTITUTOS-NOKEY                 VALUE '23'.
+
+       77  FS-INSTITUTOSCARGA            PIC X(02)  VALUE ' '.
+           88 88-FS-INSTITUTOSCARGA-OK               VALUE '00'.
+           88 88-FS-INSTITUTOSCARGA-EOF               VALUE '10'.
+
+       77  WS-OPEN-INSTITUTOS            PIC X      VALUE 'N'.
+           88 88-OPEN-INSTITUTOS-SI                 VALUE 'S'.
+           88 88-OPEN-INSTITUTOS-NO                 VALUE 'N'.
+
+       77  WS-OPEN-INSTITUTOSCARGA       PIC X      VALUE 'N'.
+           88 88-OPEN-INSTITUTOSCARGA-SI             VALUE 'S'.
+           88 88-OPEN-INSTITUTOSCARGA-NO             VALUE 'N'.
+
+       77  REG-INSTITUTOSCARGA           PIC X(200).
+
+       77  WS-REG-INSTITUTOS-LEIDOS      PIC 9(09) VALUE 0.
+       77  WS-REG-INSTITUTOS-GRABADOS    PIC 9(09) VALUE 0.
+       77  WS-REG-INSTITUTOS-DUPLICADOS  PIC 9(09) VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     CAMPOS DE LA LINEA DE CARGA, TAL COMO VIENEN DE TEXTO,  *
+      *     ANTES DE MOVERLOS A INSTITUTOS-REGISTRO.                *
+      *-------------------------------------------------------------*
+       01  WS-CARGA-INST.
+           03  WS-CARGA-INST-CODIGO      PIC X(10).
+           03  WS-CARGA-INST-NOMBRE      PIC X(40).
+           03  WS-CARGA-INST-ACTIVO      PIC X(01).
+
+      *------------------------------------
+      *DEFINICION DEL ARCHIVO DE INSTITUTOS
+      *------------------------------------
+       COPY WINSTITU.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-INSTITUTOSCARGA-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+           PERFORM 11100-READ-INSTITUTOSCARGA.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN OUTPUT  INSTITUTOS.
+
+           EVALUATE FS-INSTITUTOS
+               WHEN '00'
+                    SET 88-OPEN-INSTITUTOS-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT INSTITUTOS'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
+
+           OPEN INPUT   INSTITUTOSCARGA.
+
+           EVALUATE FS-INSTITUTOSCARGA
+               WHEN '00'
+                    SET 88-OPEN-INSTITUTOSCARGA-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT INSTITUTOSCARGA'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOSCARGA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       11100-READ-INSTITUTOSCARGA.
+      *---------------------------
+
+           INITIALIZE REG-INSTITUTOSCARGA.
+
+           READ INSTITUTOSCARGA INTO REG-INSTITUTOSCARGA.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTITUTOSCARGA-OK
+                    ADD 1              TO WS-REG-INSTITUTOS-LEIDOS
+               WHEN 88-FS-INSTITUTOSCARGA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-INSTITUTOSCARGA'
+                    DISPLAY 'ERROR EN READ       INSTITUTOSCARGA'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOSCARGA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       20000-PROCESO.
+      *-------------
+
+           PERFORM 21000-PARSEO-CARGA.
+           PERFORM 21100-GRABO-INSTITUTO.
+           PERFORM 11100-READ-INSTITUTOSCARGA.
+
+       21000-PARSEO-CARGA.
+      *-------------------
+      *  DESARMA LA LINEA DELIMITADA POR COMA EN SUS CAMPOS Y LOS
+      *  ACOMODA EN INSTITUTOS-REGISTRO.
+      *-------------------
+
+           INITIALIZE WS-CARGA-INST INSTITUTOS-REGISTRO.
+
+           UNSTRING REG-INSTITUTOSCARGA DELIMITED BY ','
+               INTO WS-CARGA-INST-CODIGO
+                    WS-CARGA-INST-NOMBRE
+                    WS-CARGA-INST-ACTIVO
+           END-UNSTRING.
+
+           MOVE WS-CARGA-INST-CODIGO     TO INSTITUTOS-CODIGO.
+           MOVE WS-CARGA-INST-NOMBRE     TO INSTITUTOS-NOMBRE.
+
+           IF  WS-CARGA-INST-ACTIVO = SPACES
+               MOVE 'A'                  TO INSTITUTOS-ACTIVO
+           ELSE
+               MOVE WS-CARGA-INST-ACTIVO TO INSTITUTOS-ACTIVO
+           END-IF.
+
+       21100-GRABO-INSTITUTO.
+      *----------------------
+
+           MOVE INSTITUTOS-CODIGO        TO INSTITUTOS-CODIGO-FD.
+
+           WRITE COD-INSTITUTOS-DATOS-FD FROM INSTITUTOS-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-INSTITUTOS-OK
+                    ADD 1                TO WS-REG-INSTITUTOS-GRABADOS
+
+      *        CLAVE DUPLICADA: SE REGISTRA Y SE SIGUE CON LA
+      *        PROXIMA LINEA EN LUGAR DE ABORTAR TODO EL LOTE.
+               WHEN 88-FS-INSTITUTOS-DUPKEY
+                    ADD 1          TO WS-REG-INSTITUTOS-DUPLICADOS
+                    DISPLAY 'INSTITUTO DUPLICADO, SE OMITE - COD: '
+                             INSTITUTOS-CODIGO
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21100-GRABO-INSTITUTO'
+                    DISPLAY 'ERROR EN WRITE      INSTITUTOS'
+                    DISPLAY 'FILE STATUS       :' FS-INSTITUTOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'
+           DISPLAY 'TOTALES DE CONTROL PGM: VSAMINST           '
+           DISPLAY '*******************************************'
+           DISPLAY '* LINEAS LEIDAS (INSTITUTOSCARGA):'
+                                          WS-REG-INSTITUTOS-LEIDOS
+           DISPLAY '* INSTITUTOS GRABADOS            :'
+                                          WS-REG-INSTITUTOS-GRABADOS
+           DISPLAY '* INSTITUTOS DUPLICADOS          :'
+                                          WS-REG-INSTITUTOS-DUPLICADOS
+           DISPLAY '*******************************************'
+           DISPLAY ' '.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-INSTITUTOS-SI
+              SET 88-OPEN-INSTITUTOS-NO  TO TRUE
+              CLOSE INSTITUTOS
+           END-IF.
+
+           IF 88-OPEN-INSTITUTOSCARGA-SI
+              SET 88-OPEN-INSTITUTOSCARGA-NO TO TRUE
+              CLOSE INSTITUTOSCARGA
+           END-IF.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
