@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      * COPY COBOL DEL PARAMETRO DE PERIODO A PROCESAR            *
+      * UNICA LINEA DEL ARCHIVO DE PARAMETROS PERIODOCFG. ACOTA   *
+      * LA CORRIDA DE BOPGM01 A LOS EXAMENES DE UN ANIO/MES DESDE *
+      * UN ANIO/MES HASTA. EN BLANCO NO ACOTA NADA.               *
+      * LREC = 30                                                 *
+      *-----------------------------------------------------------*
+       01  PERIODOCFG-RECORD.
+           03  PERIODOCFG-PERIODO-DESDE.
+               05  PERIODOCFG-PERIODO-DESDE-AAAA       PIC 9(04).
+               05  PERIODOCFG-PERIODO-DESDE-MM         PIC 9(02).
+           03  PERIODOCFG-PERIODO-HASTA.
+               05  PERIODOCFG-PERIODO-HASTA-AAAA       PIC 9(04).
+               05  PERIODOCFG-PERIODO-HASTA-MM         PIC 9(02).
+           03  FILLER                                  PIC X(18).
