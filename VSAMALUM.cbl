@@ -1,9 +1,17 @@
       ******************************************************************
       * Author: MARIA EMILIA LUDUENA
       * Date:
-      * Purpose: CREAR Y POBLAR EL VSAM DE MATERIAS
+      * Purpose: CREAR Y POBLAR EL VSAM DE ALUMNOS
       * Tectonics: cobc
       ******************************************************************
+      *-----------------------------------------------------------
+      * LA CARGA INICIAL YA NO VIENE FIJA EN EL PROGRAMA: SE LEE
+      * DESDE ALUMNOSCARGA, UN ARCHIVO DE TEXTO CON UN ALUMNO POR
+      * LINEA, CAMPOS SEPARADOS POR COMA:
+      *    CODIGO,DNI,NOMBRE,APELLIDO,FECHA-AAAA,FECHA-MM,FECHA-DD,
+      *    EMAIL,TELEFONO
+      * EMAIL Y TELEFONO SON OPCIONALES: EN BLANCO QUEDAN SIN CARGAR.
+      *-----------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VSAMALUM.
        ENVIRONMENT DIVISION.
@@ -15,12 +23,25 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *----------------------------------------------------------
+      *  LOS NOMBRES LOGICOS SE RESUELVEN CONTRA LAS VARIABLES DE
+      *  ENTORNO DEL MISMO NOMBRE (VER JOB STREAM GRADES.JCL).
+      *----------------------------------------------------------
            SELECT ALUMNOS         ASSIGN       TO
-            'C:\Users\Lenovo\Desktop\HOST-COBOL\EJERCICIOS\ALUMNOS.DAT'
+                                   'ALUMNOS'
                                    ORGANIZATION IS INDEXED
                                    ACCESS MODE  IS SEQUENTIAL
                                    RECORD KEY   IS COD-ALUMNOS-FD
+                                   ALTERNATE RECORD KEY IS
+                                            ALU-DNI-FD WITH DUPLICATES
                                    FILE STATUS  IS FS-ALUMNOS.
+
+           SELECT ALUMNOSCARGA    ASSIGN       TO
+                                   'ALUMNOSCARGA'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   FILE STATUS  IS FS-ALUMNOSCARGA.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -28,10 +49,17 @@
        01  NRO-LEGAJO-ALUMNO-FD.
            03  COD-ALUMNOS-FD.
                05  ALUMNO-COD-FD         PIC 9(06).
-           03  FILLER                    PIC X(114).
+           03  ALU-DNI-FD                PIC 9(08).
+           03  FILLER                    PIC X(166).
+
+       FD  ALUMNOSCARGA
+           RECORDING MODE IS F.
+       01  REG-ALUMNOSCARGA-FD           PIC  X(200).
 
        WORKING-STORAGE SECTION.
 
+       77  CTE-PROGRAMA                  PIC  X(20) VALUE 'VSAMALUM'.
+
        77  FS-ALUMNOS                    PIC X(02)  VALUE ' '.
            88 88-FS-ALUMNOS-OK                      VALUE '00'.
            88 88-FS-ALUMNOS-EOF                     VALUE '10'.
@@ -39,131 +67,224 @@
            88 88-FS-ALUMNOS-DUPKEY                  VALUE '22'.
            88 88-FS-ALUMNOS-NOKEY                   VALUE '23'.
 
+       77  FS-ALUMNOSCARGA               PIC X(02)  VALUE ' '.
+           88 88-FS-ALUMNOSCARGA-OK                 VALUE '00'.
+           88 88-FS-ALUMNOSCARGA-EOF                VALUE '10'.
+
+       77  WS-OPEN-ALUMNOS               PIC X      VALUE 'N'.
+           88 88-OPEN-ALUMNOS-SI                    VALUE 'S'.
+           88 88-OPEN-ALUMNOS-NO                    VALUE 'N'.
+
+       77  WS-OPEN-ALUMNOSCARGA          PIC X      VALUE 'N'.
+           88 88-OPEN-ALUMNOSCARGA-SI               VALUE 'S'.
+           88 88-OPEN-ALUMNOSCARGA-NO               VALUE 'N'.
+
+       77  REG-ALUMNOSCARGA              PIC X(200).
+
+       77  WS-REG-ALUMNOS-LEIDOS         PIC 9(09)  VALUE 0.
        77  WS-REG-ALUMNOS-GRABADOS       PIC 9(09)  VALUE 0.
+       77  WS-REG-ALUMNOS-DUPLICADOS     PIC 9(09)  VALUE 0.
+
+      *-------------------------------------------------------------*
+      *     CAMPOS DE LA LINEA DE CARGA, TAL COMO VIENEN DE TEXTO,  *
+      *     ANTES DE MOVERLOS A ALU-REGISTRO (QUE DE-EDITA LOS      *
+      *     CAMPOS NUMERICOS Y ACOMODA LOS ANCHOS).                 *
+      *-------------------------------------------------------------*
+       01  WS-CARGA-ALU.
+           03  WS-CARGA-ALU-CODIGO       PIC X(06).
+           03  WS-CARGA-ALU-DNI          PIC X(08).
+           03  WS-CARGA-ALU-NOMBRE       PIC X(50).
+           03  WS-CARGA-ALU-APELLIDO     PIC X(50).
+           03  WS-CARGA-ALU-FECHA-AAAA   PIC X(04).
+           03  WS-CARGA-ALU-FECHA-MM     PIC X(02).
+           03  WS-CARGA-ALU-FECHA-DD     PIC X(02).
+           03  WS-CARGA-ALU-EMAIL        PIC X(40).
+           03  WS-CARGA-ALU-TELEFONO     PIC X(15).
 
       *------------------------------------
       *DEFINICION DEL ARCHIVO DE ALUMNOS
       *------------------------------------
-
-       01  ALU-REGISTRO.
-           03  ALU-CLAVE.
-               05  ALU-CODIGO                      PIC 9(06).
-           03  ALU-NOMBRE                          PIC X(50).
-           03  ALU-APELLIDO                        PIC X(50).
-           03  ALU-FECNAC.
-               05  ALUMNO-FECHA-AAAA               PIC 9(04).
-               05  ALUMNO-FECHA-MM                 PIC 9(02).
-               05  ALUMNO-FECHA-DD                 PIC 9(02).
-           03  FILLER                              PIC X(06).
+       COPY WALUMNOS.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           OPEN OUTPUT ALUMNOS.
+      *------------------
 
-           EVALUATE FS-ALUMNOS
-               WHEN '00'
-                    CONTINUE
-
-               WHEN OTHER
-                    DISPLAY 'ERROR OPEN ALUMNOS FS: ' FS-ALUMNOS
-                    STOP RUN
-           END-EVALUATE.
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
 
-      * GRABACIONES DE REGISTROS
-      *-------------------------
-           INITIALIZE ALU-REGISTRO
-           MOVE 028445                    TO ALU-CODIGO.
-           MOVE 'LUDUENA'                 TO ALU-APELLIDO.
-           MOVE 'EMILIA'                  TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+           PERFORM 10000-INICIO.
 
+           PERFORM 20000-PROCESO
+             UNTIL 88-FS-ALUMNOSCARGA-EOF.
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 061359                    TO ALU-CODIGO.
-           MOVE 'FALLOTICO'               TO ALU-APELLIDO.
-           MOVE 'AGUSTINA'                TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
-
-
-           INITIALIZE ALU-REGISTRO
-           MOVE 130891                    TO ALU-CODIGO.
-           MOVE 'ROMERO'                  TO ALU-APELLIDO.
-           MOVE 'CONSTANZA '              TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+           PERFORM 30000-FINALIZO.
 
+           STOP RUN.
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 513241                    TO ALU-CODIGO.
-           MOVE 'GOMEZ'                   TO ALU-APELLIDO.
-           MOVE 'JULIETA'                 TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+       10000-INICIO.
+      *-------------
 
+           PERFORM 10100-ABRO-ARCHIVOS.
+           PERFORM 11100-READ-ALUMNOSCARGA.
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 551216                    TO ALU-CODIGO.
-           MOVE 'SAYAGO'                  TO ALU-APELLIDO.
-           MOVE 'CAMILA '                 TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+       10100-ABRO-ARCHIVOS.
+      *-------------------
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 591981                    TO ALU-CODIGO.
-           MOVE 'GONZALEZ'                TO ALU-APELLIDO.
-           MOVE 'FEDERICO'                TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+           OPEN OUTPUT  ALUMNOS.
 
+           EVALUATE FS-ALUMNOS
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOS-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN OUTPUT ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+      *----------------------------------------------------------
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 664418                    TO ALU-CODIGO.
-           MOVE 'PEREZ'                   TO ALU-APELLIDO.
-           MOVE 'TOMAS'                   TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+           OPEN INPUT   ALUMNOSCARGA.
 
+           EVALUATE FS-ALUMNOSCARGA
+               WHEN '00'
+                    SET 88-OPEN-ALUMNOSCARGA-SI TO TRUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 10100-ABRO-ARCHIVOS'
+                    DISPLAY 'ERROR EN OPEN INPUT ALUMNOSCARGA'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOSCARGA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 701579                    TO ALU-CODIGO.
-           MOVE 'MONDINO'                 TO ALU-APELLIDO.
-           MOVE 'MATIAS'                  TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+       11100-READ-ALUMNOSCARGA.
+      *------------------------
 
+           INITIALIZE REG-ALUMNOSCARGA.
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 785457                    TO ALU-CODIGO.
-           MOVE 'CABRERA'                 TO ALU-APELLIDO.
-           MOVE 'NICOLAS'                 TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+           READ ALUMNOSCARGA INTO REG-ALUMNOSCARGA.
 
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOSCARGA-OK
+                    ADD 1              TO WS-REG-ALUMNOS-LEIDOS
+               WHEN 88-FS-ALUMNOSCARGA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 11100-READ-ALUMNOSCARGA'
+                    DISPLAY 'ERROR EN READ       ALUMNOSCARGA'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOSCARGA
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
 
-           INITIALIZE ALU-REGISTRO
-           MOVE 959810                    TO ALU-CODIGO.
-           MOVE 'ALVAREZ'                 TO ALU-APELLIDO.
-           MOVE 'PABLO'                   TO ALU-NOMBRE.
-           PERFORM 100-WRITE-ALUMNOS.
+       20000-PROCESO.
+      *-------------
+
+           PERFORM 21000-PARSEO-CARGA.
+           PERFORM 21100-GRABO-ALUMNO.
+           PERFORM 11100-READ-ALUMNOSCARGA.
+
+       21000-PARSEO-CARGA.
+      *-------------------
+      *  DESARMA LA LINEA DELIMITADA POR COMA EN SUS CAMPOS Y LOS
+      *  ACOMODA EN ALU-REGISTRO.
+      *-------------------
+
+           INITIALIZE WS-CARGA-ALU ALU-REGISTRO.
+
+           UNSTRING REG-ALUMNOSCARGA DELIMITED BY ','
+               INTO WS-CARGA-ALU-CODIGO
+                    WS-CARGA-ALU-DNI
+                    WS-CARGA-ALU-NOMBRE
+                    WS-CARGA-ALU-APELLIDO
+                    WS-CARGA-ALU-FECHA-AAAA
+                    WS-CARGA-ALU-FECHA-MM
+                    WS-CARGA-ALU-FECHA-DD
+                    WS-CARGA-ALU-EMAIL
+                    WS-CARGA-ALU-TELEFONO
+           END-UNSTRING.
+
+           MOVE WS-CARGA-ALU-CODIGO      TO ALU-CODIGO.
+           MOVE WS-CARGA-ALU-DNI         TO ALU-DNI.
+           MOVE WS-CARGA-ALU-NOMBRE      TO ALU-NOMBRE.
+           MOVE WS-CARGA-ALU-APELLIDO    TO ALU-APELLIDO.
+           MOVE WS-CARGA-ALU-FECHA-AAAA  TO ALUMNO-FECHA-AAAA.
+           MOVE WS-CARGA-ALU-FECHA-MM    TO ALUMNO-FECHA-MM.
+           MOVE WS-CARGA-ALU-FECHA-DD    TO ALUMNO-FECHA-DD.
+           MOVE WS-CARGA-ALU-EMAIL       TO ALU-EMAIL.
+           MOVE WS-CARGA-ALU-TELEFONO    TO ALU-TELEFONO.
+
+       21100-GRABO-ALUMNO.
+      *-------------------
+
+           MOVE ALU-CODIGO               TO ALUMNO-COD-FD.
+           MOVE ALU-DNI                  TO ALU-DNI-FD.
+
+           WRITE COD-ALUMNOS-FD          FROM ALU-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ALUMNOS-OK
+                    ADD 1                TO WS-REG-ALUMNOS-GRABADOS
+
+      *        CLAVE DUPLICADA: SE REGISTRA Y SE SIGUE CON LA
+      *        PROXIMA LINEA EN LUGAR DE ABORTAR TODO EL LOTE.
+               WHEN 88-FS-ALUMNOS-DUPKEY
+                    ADD 1                TO WS-REG-ALUMNOS-DUPLICADOS
+                    DISPLAY 'ALUMNO DUPLICADO, SE OMITE - COD: '
+                             ALU-CODIGO
+               WHEN OTHER
+                    DISPLAY '--------------------------------'
+                    DISPLAY 'PROGRAMA          :' CTE-PROGRAMA
+                    DISPLAY 'PARRAFO: 21100-GRABO-ALUMNO'
+                    DISPLAY 'ERROR EN WRITE      ALUMNOS'
+                    DISPLAY 'FILE STATUS       :' FS-ALUMNOS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    DISPLAY '--------------------------------'
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
 
+       30000-FINALIZO.
+      *--------------
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'
+           DISPLAY 'TOTALES DE CONTROL PGM: VSAMALUM           '
+           DISPLAY '*******************************************'
+           DISPLAY '* LINEAS LEIDAS (ALUMNOSCARGA)   :'
+                                          WS-REG-ALUMNOS-LEIDOS
+           DISPLAY '* ALUMNOS GRABADOS               :'
+                                          WS-REG-ALUMNOS-GRABADOS
+           DISPLAY '* ALUMNOS DUPLICADOS             :'
+                                          WS-REG-ALUMNOS-DUPLICADOS
+           DISPLAY '*******************************************'
+           DISPLAY ' '.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
 
-           CLOSE ALUMNOS.
+           IF 88-OPEN-ALUMNOS-SI
+              SET 88-OPEN-ALUMNOS-NO  TO TRUE
+              CLOSE ALUMNOS
+           END-IF.
 
-           EVALUATE FS-ALUMNOS
-              WHEN '00'
-                   CONTINUE
+           IF 88-OPEN-ALUMNOSCARGA-SI
+              SET 88-OPEN-ALUMNOSCARGA-NO TO TRUE
+              CLOSE ALUMNOSCARGA
+           END-IF.
 
-              WHEN OTHER
-                   DISPLAY 'ERROR CLOSE ALUMNOS FS: ' FS-ALUMNOS
-                   STOP RUN
+       99999-CANCELO.
 
-           END-EVALUATE.
+           PERFORM 31000-CIERRO-ARCHIVOS.
 
            STOP RUN.
-
-       100-WRITE-ALUMNOS.
-
-           WRITE COD-ALUMNOS-FD               FROM ALU-REGISTRO.
-
-           EVALUATE FS-ALUMNOS
-               WHEN '00'
-                    ADD 1 TO WS-REG-ALUMNOS-GRABADOS
-
-               WHEN OTHER
-                    DISPLAY 'ERROR WRITE MATERIAS FS: ' FS-ALUMNOS
-                    STOP RUN
-           END-EVALUATE.
