@@ -0,0 +1,85 @@
+//GRADES   JOB  (ACCT),'LISTADO DE NOTAS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* JOB STREAM NOCTURNO DE NOTAS
+//* RECONSTRUYE LOS MAESTROS ALUMNOS/MATERIAS Y LUEGO GENERA
+//* LISTADO. CADA STEP VERIFICA EL RETURN CODE DEL ANTERIOR PARA
+//* QUE BOPGM01 NUNCA CORRA CONTRA UN MAESTRO A MEDIO RECONSTRUIR.
+//*--------------------------------------------------------------
+//*
+//* DIRECTORIO DE DATOS DE LA CORRIDA (TEST O PRODUCCION)
+//         SET  DATADIR='/var/grades/prod'
+//*
+//STEP010  EXEC PGM=VSAMMAT
+//*        CARGA INICIAL DEL MAESTRO DE MATERIAS DESDE TEXTO
+//*        DELIMITADO POR COMA
+//MATERIAS      DD PATH='&DATADIR/MATERIAS.DAT'
+//MATERIASCARGA DD PATH='&DATADIR/MATERIASCARGA.txt'
+//*
+//STEP020  EXEC PGM=VSAMALUM,COND=(0,NE,STEP010)
+//*        CARGA INICIAL DEL MAESTRO DE ALUMNOS DESDE TEXTO
+//*        DELIMITADO POR COMA
+//ALUMNOS       DD PATH='&DATADIR/ALUMNOS.DAT'
+//ALUMNOSCARGA  DD PATH='&DATADIR/ALUMNOSCARGA.txt'
+//*
+//STEP025  EXEC PGM=VSAMINST
+//*        CARGA INICIAL DEL MAESTRO DE INSTITUTOS (SEDES DE EXAMEN)
+//*        DESDE TEXTO DELIMITADO POR COMA. OPCIONAL: SI NO HAY
+//*        INSTITUTOS TODAVIA, BOPGM01 IMPRIME EL CODIGO TAL COMO
+//*        VIENE, SIN VALIDARLO.
+//INSTITUTOS      DD PATH='&DATADIR/INSTITUTOS.DAT'
+//INSTITUTOSCARGA DD PATH='&DATADIR/INSTITUTOSCARGA.txt'
+//*
+//STEP030  EXEC PGM=BOPGM01,COND=((0,NE,STEP010),(0,NE,STEP020))
+//*        GENERA EL LISTADO DE NOTAS. SI STEP010 O STEP020
+//*        TERMINARON CON RC DISTINTO DE CERO, ESTE STEP NO CORRE.
+//STCALIF     DD PATH='&DATADIR/STCALIF.txt'
+//MATERIAS    DD PATH='&DATADIR/MATERIAS.DAT'
+//ALUMNOS     DD PATH='&DATADIR/ALUMNOS.DAT'
+//LISTADO     DD PATH='&DATADIR/LISTADO.txt'
+//LISTADOCSV  DD PATH='&DATADIR/LISTADO.csv'
+//NOTASCFG    DD PATH='&DATADIR/NOTASCFG.DAT',OPTIONAL
+//CORRELAT    DD PATH='&DATADIR/CORRELAT.DAT',OPTIONAL
+//INSTITUTOS  DD PATH='&DATADIR/INSTITUTOS.DAT',OPTIONAL
+//PERIODOCFG  DD PATH='&DATADIR/PERIODOCFG.DAT',OPTIONAL
+//STCALIFREJ  DD PATH='&DATADIR/STCALIF.REJ'
+//STCALIFCKP  DD PATH='&DATADIR/STCALIF.CKP',OPTIONAL
+//*
+//STEP040  EXEC PGM=BOPGM02,COND=(0,NE,STEP030)
+//*        GENERA EL HISTORIAL ACADEMICO POR ALUMNO
+//STCALIF     DD PATH='&DATADIR/STCALIF.txt'
+//MATERIAS    DD PATH='&DATADIR/MATERIAS.DAT'
+//ALUMNOS     DD PATH='&DATADIR/ALUMNOS.DAT'
+//HISTORIAL   DD PATH='&DATADIR/HISTORIAL.txt'
+//NOTASCFG    DD PATH='&DATADIR/NOTASCFG.DAT',OPTIONAL
+//*
+//STEP050  EXEC PGM=BOPGM03,COND=(0,NE,STEP030)
+//*        GENERA EL CUADRO DE HONOR POR MATERIA
+//STCALIF     DD PATH='&DATADIR/STCALIF.txt'
+//MATERIAS    DD PATH='&DATADIR/MATERIAS.DAT'
+//ALUMNOS     DD PATH='&DATADIR/ALUMNOS.DAT'
+//CUADROHONOR DD PATH='&DATADIR/CUADROHONOR.txt'
+//*
+//STEP060  EXEC PGM=BOPGM04,COND=(0,NE,STEP030)
+//*        LISTADO DE CONCILIACION DE ALUMNOS SIN EXAMENES
+//ALUMNOS     DD PATH='&DATADIR/ALUMNOS.DAT'
+//STCALIF     DD PATH='&DATADIR/STCALIF.txt'
+//RECONCILIA  DD PATH='&DATADIR/RECONCILIA.txt'
+//*
+//STEP070  EXEC PGM=BOPGM05,COND=(0,NE,STEP020)
+//*        EXTRACTO DE DATOS DE CONTACTO PARA LOS SISTEMAS DE
+//*        NOTIFICACION
+//ALUMNOS     DD PATH='&DATADIR/ALUMNOS.DAT'
+//NOTIFICA    DD PATH='&DATADIR/NOTIFICA.txt'
+//*
+//STEP080  EXEC PGM=BOPGM06,COND=(0,NE,STEP030)
+//*        ARCHIVO/PURGA DE STCALIF: LOS EXAMENES ANTERIORES A LA
+//*        FECHA DE CORTE (ARCHCFG) PASAN A STCALIFHIST Y SE
+//*        PURGAN; EL RESTO QUEDA EN STCALIFVIG. SIN ARCHCFG, NO SE
+//*        PURGA NADA. UN PASO POSTERIOR (FUERA DE ESTE JOB) DEBE
+//*        RENOMBRAR STCALIFVIG COMO EL STCALIF VIGENTE DE LA
+//*        PROXIMA CORRIDA.
+//STCALIF      DD PATH='&DATADIR/STCALIF.txt'
+//STCALIFVIG   DD PATH='&DATADIR/STCALIFVIG.txt'
+//STCALIFHIST  DD PATH='&DATADIR/STCALIFHIST.txt'
+//ARCHCFG      DD PATH='&DATADIR/ARCHCFG.DAT',OPTIONAL
+//*
